@@ -0,0 +1,3 @@
+*> E4PARM.cpy - control record for EULER4: factor digit-width.
+       01  WS-E4-PARM-CARD.
+           05 WS-E4-WIDTH            PIC 9(02).
