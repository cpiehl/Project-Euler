@@ -0,0 +1,27 @@
+*> PRIMTST.cpy - shared trial-division primality test.
+*> MOVE the candidate to WS-PRIME-N (see PRIMDAT.cpy) then PERFORM
+*> PRIME-TEST-PARA THRU PRIME-TEST-PARA-EXIT. Numbers below 2 are
+*> never prime. One tested routine for every program that needs a
+*> single-number primality check, instead of each one growing its
+*> own trial-division loop.
+       PRIME-TEST-PARA.
+       IF WS-PRIME-N < 2 THEN
+           MOVE 0 TO WS-PRIME-FLAG
+           GO TO PRIME-TEST-PARA-EXIT
+       END-IF.
+       MOVE 1 TO WS-PRIME-FLAG.
+       MOVE 2 TO WS-PRIME-DIV.
+       PERFORM PRIME-TEST-DIV-PARA
+           UNTIL WS-PRIME-DIV * WS-PRIME-DIV > WS-PRIME-N
+           OR WS-PRIME-FLAG = 0.
+       PRIME-TEST-PARA-EXIT.
+       EXIT.
+
+       PRIME-TEST-DIV-PARA.
+       DIVIDE WS-PRIME-N BY WS-PRIME-DIV GIVING WS-PRIME-QUOT
+           REMAINDER WS-PRIME-REM.
+       IF WS-PRIME-REM = ZERO THEN
+           MOVE 0 TO WS-PRIME-FLAG
+       ELSE
+           ADD 1 TO WS-PRIME-DIV
+       END-IF.
