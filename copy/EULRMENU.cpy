@@ -0,0 +1,15 @@
+*> EULRMENU.cpy - working storage for EULRMENU's optional selection
+*> card: which of EULER1-EULER10 to enable for the next EULERRUN, one
+*> Y/N flag per problem in that order - the same shape as the
+*> selection portion of SUITECFG.cpy, just entered through the
+*> friendlier front-end utility instead of hand-editing SUITECFG
+*> directly. A missing card leaves WS-MENU-ACTIVE at its VALUE default
+*> of N, so a plain listing run reports the catalog and current
+*> parameters without touching whatever selection is already on file.
+*> Card layout:
+*>   cols 01-10  one Y/N flag per problem EULER1-EULER10
+       01  WS-MENU-STATUS        PIC XX VALUE SPACES.
+       01  WS-MENU-ACTIVE        PIC X(01) VALUE "N".
+           88 WS-MENU-IS-ACTIVE      VALUE "Y".
+       01  WS-MENU-SEL-CARD.
+           05 WS-MENU-SEL-FLAG OCCURS 10 TIMES PIC X(01).
