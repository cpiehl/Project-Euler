@@ -0,0 +1,18 @@
+*> NUMEDIT.cpy - working storage for the shared edited-numeric output
+*> routine (see NUMEDITP.cpy): a program moves the value it wants
+*> displayed into WS-NUM-EDIT-VALUE (up to 18 integer digits, matching
+*> the widest report/suite result field (PIC 9(18), RPTHDR.cpy), plus
+*> up to 4 decimal digits - a whole-number puzzle answer just leaves
+*> the fraction at zero) and how many of those decimal digits it wants
+*> shown into WS-NUM-EDIT-DECIMALS (0-4), then PERFORMs NUM-EDIT-PARA.
+*> The comma-grouped result, rounded to that precision, comes back in
+*> WS-NUM-EDIT-RESULT (use FUNCTION TRIM to drop the padding) - built
+*> once here so the suite summary and nightly digest don't each carry
+*> their own copy of the edit picture.
+       01  WS-NUM-EDIT-VALUE        PIC S9(18)V9(4) VALUE 0.
+       01  WS-NUM-EDIT-DECIMALS     PIC 9(1) VALUE 0.
+       01  WS-NUM-EDIT-MULT         PIC 9(5) VALUE 1.
+       01  WS-NUM-EDIT-SCALED       PIC S9(22) VALUE 0.
+       01  WS-NUM-EDIT-ROUNDED      PIC S9(18)V9(4) VALUE 0.
+       01  WS-NUM-EDIT-FULL         PIC ZZZ,ZZZ,ZZZ,ZZZ,ZZZ,ZZ9.9999.
+       01  WS-NUM-EDIT-RESULT       PIC X(28) VALUE SPACES.
