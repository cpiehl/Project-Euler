@@ -0,0 +1,19 @@
+*> E3RANGEP.cpy - procedure text: reads the optional range control
+*> card E3RANGE (LINE SEQUENTIAL). A missing OR an empty card leaves
+*> WS-E3-RANGE-ACTIVE at its VALUE default of N (see E3RANGE.cpy), so
+*> an unmodified run falls back to the single-number-per-record
+*> E3NUMS batch mode. COPY into PROCEDURE DIVISION; requires
+*> WS-E3-RANGE-CARD (E3RANGE.cpy) and SELECT/FD E3RANGE-FILE declared
+*> in this program's ENVIRONMENT/DATA DIVISION. PERFORM once, early in
+*> A-PARA, alongside MODE-READ-PARA.
+       RANGE-READ-PARA.
+           OPEN INPUT E3RANGE-FILE.
+           IF WS-E3-RANGE-STATUS = "00" THEN
+               READ E3RANGE-FILE INTO WS-E3-RANGE-CARD
+                   AT END MOVE "10" TO WS-E3-RANGE-STATUS
+               END-READ
+               IF WS-E3-RANGE-STATUS = "00" THEN
+                   MOVE "Y" TO WS-E3-RANGE-ACTIVE
+               END-IF
+               CLOSE E3RANGE-FILE
+           END-IF.
