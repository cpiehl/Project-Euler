@@ -0,0 +1,16 @@
+*> E9RANGE.cpy - working storage for EULER9's optional range-based
+*> batch mode: search every perimeter FROM through TO in one run and
+*> report each distinct triplet found per perimeter (see E9RANGEP.cpy
+*> and E9RPT.cpy), instead of searching only the single perimeter
+*> named on E9PARM. A missing E9RANGE card leaves WS-E9-RANGE-ACTIVE
+*> at its VALUE default of N, so an unmodified run still reads E9PARM
+*> the way it always has.
+*> Card layout:
+*>   cols 01-08  range start perimeter (inclusive)
+*>   cols 09-16  range end perimeter (inclusive)
+       01  WS-E9-RANGE-STATUS        PIC XX VALUE SPACES.
+       01  WS-E9-RANGE-ACTIVE        PIC X(01) VALUE "N".
+           88 WS-E9-RANGE-IS-ACTIVE      VALUE "Y".
+       01  WS-E9-RANGE-CARD.
+           05 WS-E9-RANGE-FROM       PIC 9(08).
+           05 WS-E9-RANGE-TO         PIC 9(08).
