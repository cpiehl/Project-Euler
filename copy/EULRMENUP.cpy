@@ -0,0 +1,29 @@
+*> EULRMENUP.cpy - procedure text: reads the optional EULRMENU
+*> selection card and, when present, copies it onto the shared
+*> SUITECFG selection table and rewrites SUITECFG (mode left
+*> unchanged) so the next EULERRUN honors the new picks. A missing OR
+*> an empty card leaves SUITECFG's existing selection untouched - an
+*> empty card is never allowed to write an all-spaces selection table
+*> over a live SUITECFG. COPY into
+*> PROCEDURE DIVISION; requires WS-MENU-SEL-CARD (EULRMENU.cpy),
+*> WS-SUITE-MODE/WS-SUITE-SEL-TABLE/WS-SUITECFG-RECORD (SUITECFG.cpy),
+*> and SELECT/FD EULRMENU-FILE and SUITECFG-FILE declared in this
+*> program's ENVIRONMENT/DATA DIVISION. PERFORM once, after
+*> CONFIG-READ-PARA.
+       MENU-READ-PARA.
+           OPEN INPUT EULRMENU-FILE.
+           IF WS-MENU-STATUS = "00" THEN
+               READ EULRMENU-FILE INTO WS-MENU-SEL-CARD
+                   AT END MOVE "10" TO WS-MENU-STATUS
+               END-READ
+               IF WS-MENU-STATUS = "00" AND WS-MENU-SEL-CARD NOT = SPACES THEN
+                   MOVE "Y" TO WS-MENU-ACTIVE
+                   MOVE WS-MENU-SEL-CARD TO WS-SUITE-SEL-TABLE
+                   MOVE WS-SUITE-MODE TO WS-CFG-MODE-IN
+                   MOVE WS-SUITE-SEL-TABLE TO WS-CFG-SEL-IN
+                   OPEN OUTPUT SUITECFG-FILE
+                   WRITE SUITECFG-FILE-RECORD FROM WS-SUITECFG-RECORD
+                   CLOSE SUITECFG-FILE
+               END-IF
+               CLOSE EULRMENU-FILE
+           END-IF.
