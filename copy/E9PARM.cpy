@@ -0,0 +1,3 @@
+*> E9PARM.cpy - control record for EULER9: target perimeter.
+       01  WS-E9-PARM-CARD.
+           05 WS-E9-PERIMETER        PIC 9(08).
