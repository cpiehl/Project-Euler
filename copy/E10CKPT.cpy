@@ -0,0 +1,8 @@
+*> E10CKPT.cpy - restart checkpoint record for EULER10's sieve.
+*> WS-E10-CKPT-SUM is PIC 9(18) to match S/WS-SUITE-RESULT/WS-RPT-
+*> RESULT's shared numeric ceiling - see EULER10's own modification
+*> history for why that ceiling, not the sum's true worst case, is
+*> what bounds WS-TABLE-CAP.
+       01  WS-E10-CKPT-RECORD.
+           05 WS-E10-CKPT-VAL         PIC 9(12).
+           05 WS-E10-CKPT-SUM         PIC 9(18).
