@@ -0,0 +1,43 @@
+*> NUMEDITP.cpy - procedure text: rounds WS-NUM-EDIT-VALUE to
+*> WS-NUM-EDIT-DECIMALS decimal places, edits it with comma grouping,
+*> and trims the result down to just that many decimal places (the
+*> underlying picture always carries 4; unwanted trailing digits are
+*> cut from the edited string rather than shown as zeros). COPY into
+*> PROCEDURE DIVISION; requires WS-NUM-EDIT-VALUE and
+*> WS-NUM-EDIT-DECIMALS (NUMEDIT.cpy) already set. PERFORM
+*> NUM-EDIT-PARA, then use FUNCTION TRIM(WS-NUM-EDIT-RESULT).
+       NUM-EDIT-PARA.
+           MOVE 10000 TO WS-NUM-EDIT-MULT.
+           IF WS-NUM-EDIT-DECIMALS = 0 THEN
+               MOVE 1 TO WS-NUM-EDIT-MULT
+           END-IF.
+           IF WS-NUM-EDIT-DECIMALS = 1 THEN
+               MOVE 10 TO WS-NUM-EDIT-MULT
+           END-IF.
+           IF WS-NUM-EDIT-DECIMALS = 2 THEN
+               MOVE 100 TO WS-NUM-EDIT-MULT
+           END-IF.
+           IF WS-NUM-EDIT-DECIMALS = 3 THEN
+               MOVE 1000 TO WS-NUM-EDIT-MULT
+           END-IF.
+           COMPUTE WS-NUM-EDIT-SCALED ROUNDED =
+               WS-NUM-EDIT-VALUE * WS-NUM-EDIT-MULT.
+           COMPUTE WS-NUM-EDIT-ROUNDED =
+               WS-NUM-EDIT-SCALED / WS-NUM-EDIT-MULT.
+           MOVE WS-NUM-EDIT-ROUNDED TO WS-NUM-EDIT-FULL.
+           MOVE SPACES TO WS-NUM-EDIT-RESULT.
+           IF WS-NUM-EDIT-DECIMALS = 0 THEN
+               MOVE WS-NUM-EDIT-FULL(1:23) TO WS-NUM-EDIT-RESULT
+           END-IF.
+           IF WS-NUM-EDIT-DECIMALS = 1 THEN
+               MOVE WS-NUM-EDIT-FULL(1:25) TO WS-NUM-EDIT-RESULT
+           END-IF.
+           IF WS-NUM-EDIT-DECIMALS = 2 THEN
+               MOVE WS-NUM-EDIT-FULL(1:26) TO WS-NUM-EDIT-RESULT
+           END-IF.
+           IF WS-NUM-EDIT-DECIMALS = 3 THEN
+               MOVE WS-NUM-EDIT-FULL(1:27) TO WS-NUM-EDIT-RESULT
+           END-IF.
+           IF WS-NUM-EDIT-DECIMALS > 3 THEN
+               MOVE WS-NUM-EDIT-FULL TO WS-NUM-EDIT-RESULT
+           END-IF.
