@@ -0,0 +1,9 @@
+*> E2FIB.cpy - one output record per Fibonacci term computed by EULER2.
+*> WS-E2-EVEN-ODD is "Y" when the term is divisible by the run's
+*> WS-E2-MODULUS (E2PARM.cpy), "N" otherwise - the field kept its
+*> original even/odd name since modulus 2 (the original rule) is still
+*> the most common case.
+       01  WS-E2-FIB-RECORD.
+           05 WS-E2-TERM-NO         PIC 9(05).
+           05 WS-E2-TERM-VALUE      PIC 9(07).
+           05 WS-E2-EVEN-ODD        PIC X(01).
