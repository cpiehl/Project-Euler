@@ -0,0 +1,16 @@
+*> E3RANGE.cpy - working storage for EULER3's optional range-based
+*> batch mode: factor every number FROM through TO in one run,
+*> writing one factorization line per number to E3RPT, instead of
+*> reading target numbers one at a time from E3NUMS (see E3RANGEP.cpy
+*> and E3NUM.cpy). A missing E3RANGE card leaves WS-E3-RANGE-ACTIVE at
+*> its VALUE default of N, so an unmodified run still reads E3NUMS the
+*> way it always has.
+*> Card layout:
+*>   cols 01-12  range start (inclusive)
+*>   cols 13-24  range end (inclusive)
+       01  WS-E3-RANGE-STATUS        PIC XX VALUE SPACES.
+       01  WS-E3-RANGE-ACTIVE        PIC X(01) VALUE "N".
+           88 WS-E3-RANGE-IS-ACTIVE      VALUE "Y".
+       01  WS-E3-RANGE-CARD.
+           05 WS-E3-RANGE-FROM       PIC 9(12).
+           05 WS-E3-RANGE-TO         PIC 9(12).
