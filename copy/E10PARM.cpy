@@ -0,0 +1,3 @@
+*> E10PARM.cpy - control record for EULER10: sum-of-primes ceiling.
+       01  WS-E10-PARM-CARD.
+           05 WS-E10-MAX             PIC 9(12).
