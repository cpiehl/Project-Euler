@@ -0,0 +1,12 @@
+*> PRIMDAT.cpy - working storage for the shared trial-division
+*> primality test (see PRIMTST.cpy). Caller MOVEs the number to test
+*> into WS-PRIME-N and PERFORMs PRIME-TEST-PARA; the verdict comes
+*> back in WS-PRIME-FLAG (88-levels WS-PRIME-YES / WS-PRIME-NO).
+       01  WS-PRIME-WORK.
+           05 WS-PRIME-N             PIC 9(12) VALUE 0.
+           05 WS-PRIME-DIV           PIC 9(12) VALUE 0.
+           05 WS-PRIME-QUOT          PIC 9(12) VALUE 0.
+           05 WS-PRIME-REM           PIC 9(12) VALUE 0.
+           05 WS-PRIME-FLAG          PIC 9 VALUE 0.
+               88 WS-PRIME-YES           VALUE 1.
+               88 WS-PRIME-NO            VALUE 0.
