@@ -0,0 +1,3 @@
+*> E6PARM.cpy - control record for EULER6: upper bound N.
+       01  WS-E6-PARM-CARD.
+           05 WS-E6-N                PIC 9(09).
