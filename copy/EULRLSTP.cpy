@@ -0,0 +1,6 @@
+*> EULRLSTP.cpy - control record for EULRLST: the problem id to recall
+*> the last-used parameters for (must match one of the WS-RPT-PROBLEM-ID
+*> literals a program writes into its own EULREXP history row, e.g.
+*> "EULER6", "EULER10").
+       01  WS-LST-PARM-CARD.
+           05 WS-LST-PROBLEM-ID      PIC X(08).
