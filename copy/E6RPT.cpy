@@ -0,0 +1,12 @@
+*> E6RPT.cpy - one summary report line per N value EULER6 is asked
+*> to compute the sum-of-squares/square-of-sum statistic for.
+       01  WS-E6-RPT-LINE.
+           05 WS-E6-RPT-N            PIC Z(8)9.
+           05 FILLER                 PIC X(3) VALUE SPACES.
+           05 WS-E6-RPT-SUM          PIC Z(17)9.
+           05 FILLER                 PIC X(3) VALUE SPACES.
+           05 WS-E6-RPT-SUMSQ        PIC Z(17)9.
+           05 FILLER                 PIC X(3) VALUE SPACES.
+           05 WS-E6-RPT-SQSUM        PIC Z(17)9.
+           05 FILLER                 PIC X(3) VALUE SPACES.
+           05 WS-E6-RPT-DIFF         PIC Z(17)9.
