@@ -0,0 +1,15 @@
+*> EULREF.cpy - one problem-catalog record read by EULERRUN, both for
+*> its reconciliation step and as the suite's own catalog of what each
+*> problem is and when it was added, instead of that only living in a
+*> one-line comment at the top of each .cob file (EULREF.DAT, LINE
+*> SEQUENTIAL).
+*> Card layout:
+*>   cols 01-08  problem id (e.g. "EULER1")
+*>   cols 09-48  short description
+*>   cols 49-56  date added to the suite (YYYYMMDD)
+*>   cols 57-74  expected result for that id's current control cards
+       01  WS-EULREF-RECORD.
+           05 WS-EULREF-PROBLEM-ID     PIC X(08).
+           05 WS-EULREF-DESCRIPTION    PIC X(40).
+           05 WS-EULREF-DATE-ADDED     PIC 9(08).
+           05 WS-EULREF-EXPECTED       PIC 9(18).
