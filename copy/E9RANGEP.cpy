@@ -0,0 +1,19 @@
+*> E9RANGEP.cpy - procedure text: reads the optional range control
+*> card E9RANGE (LINE SEQUENTIAL). A missing OR an empty card leaves
+*> WS-E9-RANGE-ACTIVE at its VALUE default of N (see E9RANGE.cpy), so
+*> an unmodified run falls back to the single-perimeter E9PARM mode.
+*> COPY into PROCEDURE DIVISION; requires WS-E9-RANGE-CARD
+*> (E9RANGE.cpy) and SELECT/FD E9RANGE-FILE declared in this program's
+*> ENVIRONMENT/DATA DIVISION. PERFORM once, early in A-PARA, alongside
+*> MODE-READ-PARA.
+       RANGE-READ-PARA.
+           OPEN INPUT E9RANGE-FILE.
+           IF WS-E9-RANGE-STATUS = "00" THEN
+               READ E9RANGE-FILE INTO WS-E9-RANGE-CARD
+                   AT END MOVE "10" TO WS-E9-RANGE-STATUS
+               END-READ
+               IF WS-E9-RANGE-STATUS = "00" THEN
+                   MOVE "Y" TO WS-E9-RANGE-ACTIVE
+               END-IF
+               CLOSE E9RANGE-FILE
+           END-IF.
