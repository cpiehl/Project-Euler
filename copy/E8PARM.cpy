@@ -0,0 +1,3 @@
+*> E8PARM.cpy - control record for EULER8: adjacent-digit window size.
+       01  WS-E8-PARM-CARD.
+           05 WS-E8-WINDOW           PIC 9(04).
