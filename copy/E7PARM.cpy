@@ -0,0 +1,3 @@
+*> E7PARM.cpy - control record for EULER7: which ordinal prime to find.
+       01  WS-E7-PARM-CARD.
+           05 WS-E7-N                PIC 9(09).
