@@ -0,0 +1,19 @@
+*> AUDDAT.cpy - working storage for one line of the shared audit
+*> trail (EULRAUD, LINE SEQUENTIAL, opened EXTEND so every run adds
+*> a line instead of overwriting the last one). A program moves its
+*> own problem id into WS-RPT-PROBLEM-ID (RPTHDR.cpy) and sets
+*> RETURN-CODE as usual, then PERFORMs AUDIT-WRITE-PARA (see
+*> AUDIT.cpy) once, right before GOBACK.
+       01  WS-AUDIT-STATUS            PIC XX VALUE SPACES.
+       01  WS-AUDIT-RECORD.
+           05 WS-AUDIT-PROBLEM-ID     PIC X(08).
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 WS-AUDIT-RUN-DATE       PIC 9(08).
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 WS-AUDIT-RUN-TIME       PIC 9(08).
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 WS-AUDIT-OPERATOR       PIC X(08).
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 WS-AUDIT-OUTCOME        PIC X(08).
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 WS-AUDIT-ELAPSED-CS     PIC 9(08).
