@@ -0,0 +1,5 @@
+*> E2PARM.cpy - control record for EULER2: the divisibility modulus
+*> used to filter which Fibonacci terms are summed (2 for "even
+*> terms", 3 for "every third term is divisible by 3", etc).
+       01  WS-E2-PARM-CARD.
+           05 WS-E2-MODULUS          PIC 9(02).
