@@ -0,0 +1,6 @@
+*> EULRXPRM.cpy - control record for EULRXCK: the number range (LOW
+*> through HIGH inclusive) over which trial division and EULER10's
+*> sieve are cross-checked against each other.
+       01  WS-XCK-PARM-CARD.
+           05 WS-XCK-LOW              PIC 9(09).
+           05 WS-XCK-HIGH             PIC 9(09).
