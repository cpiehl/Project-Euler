@@ -0,0 +1,12 @@
+*> EULRSLT.cpy - one numeric result cell shared across the whole suite
+*> at runtime via EXTERNAL storage. COPY into WORKING-STORAGE in both
+*> EULERRUN (the driver) and every EULERn subprogram: EULERn MOVEs its
+*> answer in just before GOBACK, EULERRUN reads it back right after the
+*> matching CALL returns.
+       01  WS-SUITE-RESULT             PIC 9(18) EXTERNAL VALUE 0.
+
+*> 2026-08-09 - elapsed run time (hundredths of a second, from
+*> WS-RPT-ELAPSED-CS) handed back alongside WS-SUITE-RESULT so the
+*> nightly digest can show each problem's run time without EULERRUN
+*> having to time the CALL itself.
+       01  WS-SUITE-ELAPSED-CS         PIC 9(08) EXTERNAL VALUE 0.
