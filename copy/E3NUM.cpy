@@ -0,0 +1,2 @@
+*> E3NUM.cpy - one target number per input record for EULER3.
+       01  WS-E3-NUM-RECORD          PIC 9(12).
