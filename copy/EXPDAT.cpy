@@ -0,0 +1,23 @@
+*> EXPDAT.cpy - working storage for one line of the downstream export
+*> interface file (EULREXP, LINE SEQUENTIAL, opened EXTEND so every run
+*> adds a line instead of overwriting the last one). Fixed-width, one
+*> field per column position, matching this shop's other interface
+*> files (see AUDDAT.cpy) rather than a comma-delimited layout. A
+*> program moves its own result into WS-RPT-RESULT (RPTHDR.cpy) as
+*> usual, then PERFORMs EXPORT-WRITE-PARA (see EXPORT.cpy) once, right
+*> before GOBACK. A program that takes a control card also moves the
+*> raw card it read (whatever record layout that card uses) into
+*> WS-EXPORT-PARM-CARD first, so the history archive keeps a copy of
+*> the exact parameters that produced each row - EULRLST (see
+*> eulrlst.cob) reads this field back to recall a prior run's
+*> parameters. A program with no control card of its own leaves it at
+*> its VALUE default of SPACES.
+       01  WS-EXPORT-STATUS           PIC XX VALUE SPACES.
+       01  WS-EXPORT-RECORD.
+           05 WS-EXPORT-PROBLEM-ID    PIC X(08).
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 WS-EXPORT-RESULT        PIC 9(18).
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 WS-EXPORT-RUN-DATE      PIC 9(08).
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 WS-EXPORT-PARM-CARD     PIC X(91) VALUE SPACES.
