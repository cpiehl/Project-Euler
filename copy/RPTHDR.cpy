@@ -0,0 +1,24 @@
+*> RPTHDR.cpy - common run-header/result fields for the EULERn report.
+*> COPY into WORKING-STORAGE; a program moves its own problem id and
+*> numeric result in, then PERFORMs RPT-PRINT-PARA (see RPTPRT.cpy).
+*> WS-RPT-START-TIME is captured by the program itself (ACCEPT FROM
+*> TIME) as the very first statement of A-PARA; RPT-PRINT-PARA derives
+*> the elapsed run time from it via ELAPSED-PARA.
+       01  WS-RPT-HEADER.
+           05 WS-RPT-PROBLEM-ID       PIC X(08)  VALUE SPACES.
+           05 WS-RPT-RUN-DATE         PIC 9(08)  VALUE 0.
+           05 WS-RPT-RUN-TIME         PIC 9(08)  VALUE 0.
+           05 WS-RPT-OPERATOR         PIC X(08)  VALUE SPACES.
+           05 WS-RPT-RESULT           PIC 9(18)  VALUE 0.
+           05 WS-RPT-START-TIME       PIC 9(08)  VALUE 0.
+           05 WS-RPT-ELAPSED-CS       PIC 9(08)  VALUE 0.
+           05 WS-RPT-ELAPSED-EDIT     PIC Z(6)9.
+       01  WS-RPT-SCRATCH-TIME        PIC 9(08)  VALUE 0.
+       01  WS-RPT-SCRATCH-TIME-R REDEFINES WS-RPT-SCRATCH-TIME.
+           05 WS-RPT-TIME-HH          PIC 9(02).
+           05 WS-RPT-TIME-MM          PIC 9(02).
+           05 WS-RPT-TIME-SS          PIC 9(02).
+           05 WS-RPT-TIME-CC          PIC 9(02).
+       01  WS-RPT-CONV-CS             PIC 9(08)  VALUE 0.
+       01  WS-RPT-START-CS            PIC 9(08)  VALUE 0.
+       01  WS-RPT-END-CS              PIC 9(08)  VALUE 0.
