@@ -0,0 +1,53 @@
+*> RPTPRT.cpy - procedure text: prints the common EULERn result banner,
+*> including elapsed run time. COPY into PROCEDURE DIVISION; requires
+*> WS-RPT-HEADER (RPTHDR.cpy), WS-RPT-PROBLEM-ID and WS-RPT-RESULT
+*> already moved in, and WS-RPT-START-TIME captured (ACCEPT FROM TIME)
+*> as the first statement of the program's A-PARA. Also requires
+*> WS-SUITE-MODE (SUITECFG.cpy) so a TEST run's banner says so, and
+*> WS-NUM-EDIT-VALUE/WS-NUM-EDIT-DECIMALS/WS-NUM-EDIT-RESULT
+*> (NUMEDIT.cpy/NUMEDITP.cpy) so the result prints comma-grouped
+*> instead of as a bare string of digits.
+       RPT-PRINT-PARA.
+           ACCEPT WS-RPT-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RPT-RUN-TIME FROM TIME.
+           ACCEPT WS-RPT-OPERATOR FROM ENVIRONMENT "USER".
+           MOVE WS-RPT-RESULT TO WS-NUM-EDIT-VALUE.
+           MOVE 0 TO WS-NUM-EDIT-DECIMALS.
+           PERFORM NUM-EDIT-PARA.
+           PERFORM ELAPSED-PARA.
+           DISPLAY "----------------------------------------------------".
+           DISPLAY "PROBLEM " WS-RPT-PROBLEM-ID
+                   " RUN " WS-RPT-RUN-DATE "-" WS-RPT-RUN-TIME
+                   " OPERATOR " WS-RPT-OPERATOR.
+           IF WS-MODE-IS-TEST THEN
+               DISPLAY "RUN MODE: TEST"
+           END-IF.
+           DISPLAY "RESULT: " FUNCTION TRIM(WS-NUM-EDIT-RESULT).
+           DISPLAY "ELAPSED (HUNDREDTHS OF A SECOND): " WS-RPT-ELAPSED-EDIT.
+           DISPLAY "----------------------------------------------------".
+
+*> Derive elapsed run time (WS-RPT-ELAPSED-CS, hundredths of a second)
+*> from WS-RPT-START-TIME and the current TIME-of-day, converting both
+*> to centiseconds-since-midnight first so the subtraction still comes
+*> out right if the run crosses a minute or hour boundary. Also usable
+*> on its own (see AUDIT.cpy) wherever the elapsed figure is needed
+*> without the rest of the result banner.
+       ELAPSED-PARA.
+           MOVE WS-RPT-START-TIME TO WS-RPT-SCRATCH-TIME.
+           PERFORM TIME-SPLIT-TO-CS-PARA.
+           MOVE WS-RPT-CONV-CS TO WS-RPT-START-CS.
+           ACCEPT WS-RPT-SCRATCH-TIME FROM TIME.
+           PERFORM TIME-SPLIT-TO-CS-PARA.
+           MOVE WS-RPT-CONV-CS TO WS-RPT-END-CS.
+           IF WS-RPT-END-CS < WS-RPT-START-CS THEN
+               COMPUTE WS-RPT-ELAPSED-CS =
+                   WS-RPT-END-CS + 8640000 - WS-RPT-START-CS
+           ELSE
+               COMPUTE WS-RPT-ELAPSED-CS = WS-RPT-END-CS - WS-RPT-START-CS
+           END-IF.
+           MOVE WS-RPT-ELAPSED-CS TO WS-RPT-ELAPSED-EDIT.
+
+       TIME-SPLIT-TO-CS-PARA.
+           COMPUTE WS-RPT-CONV-CS =
+               ((WS-RPT-TIME-HH * 3600) + (WS-RPT-TIME-MM * 60)
+                   + WS-RPT-TIME-SS) * 100 + WS-RPT-TIME-CC.
