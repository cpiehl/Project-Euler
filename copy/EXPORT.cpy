@@ -0,0 +1,18 @@
+*> EXPORT.cpy - procedure text: appends one line to the downstream
+*> reporting interface file (EULREXP) recording problem id, result, and
+*> run date, so the weekly numbers spreadsheet can be loaded straight
+*> from this file instead of retyped from the job log. Requires
+*> WS-EXPORT-RECORD (EXPDAT.cpy) and WS-RPT-PROBLEM-ID/WS-RPT-RESULT
+*> (RPTHDR.cpy) already set, and SELECT/FD EULREXP-FILE declared in this
+*> program's ENVIRONMENT/DATA DIVISION. PERFORM once, right before
+*> GOBACK, on every exit path that has a result to report.
+       EXPORT-WRITE-PARA.
+           ACCEPT WS-EXPORT-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE WS-RPT-PROBLEM-ID TO WS-EXPORT-PROBLEM-ID.
+           MOVE WS-RPT-RESULT TO WS-EXPORT-RESULT.
+           OPEN EXTEND EULREXP-FILE.
+           IF WS-EXPORT-STATUS NOT = "00" THEN
+               OPEN OUTPUT EULREXP-FILE
+           END-IF.
+           WRITE EULREXP-FILE-RECORD FROM WS-EXPORT-RECORD.
+           CLOSE EULREXP-FILE.
