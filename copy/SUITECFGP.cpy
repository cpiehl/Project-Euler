@@ -0,0 +1,23 @@
+*> SUITECFGP.cpy - procedure text: reads the optional shared
+*> configuration card SUITECFG (LINE SEQUENTIAL) into WS-SUITE-MODE
+*> and WS-SUITE-SEL-TABLE (SUITECFG.cpy). A missing OR an empty card
+*> leaves both at their VALUE defaults (PROD, all Y), so an unmodified
+*> job still runs normally. COPY into PROCEDURE DIVISION; requires
+*> WS-SUITECFG-RECORD (SUITECFG.cpy) and SELECT/FD SUITECFG-FILE
+*> declared in this program's ENVIRONMENT/DATA DIVISION. PERFORM once,
+*> early in A-PARA, before any AUDIT-WRITE-PARA/EXPORT-WRITE-PARA is
+*> reached - every EULERn subprogram reads this card itself, the same
+*> as its own control card(s), so a standalone run honors it exactly
+*> as a run CALLed from EULERRUN does.
+       CONFIG-READ-PARA.
+           OPEN INPUT SUITECFG-FILE.
+           IF WS-CFG-STATUS = "00" THEN
+               READ SUITECFG-FILE INTO WS-SUITECFG-RECORD
+                   AT END MOVE "10" TO WS-CFG-STATUS
+               END-READ
+               IF WS-CFG-STATUS = "00" THEN
+                   MOVE WS-CFG-MODE-IN TO WS-SUITE-MODE
+                   MOVE WS-CFG-SEL-IN TO WS-SUITE-SEL-TABLE
+               END-IF
+               CLOSE SUITECFG-FILE
+           END-IF.
