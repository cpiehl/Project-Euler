@@ -0,0 +1,5 @@
+*> E3RPT.cpy - one factorization report line per EULER3 target number.
+       01  WS-E3-RPT-LINE.
+           05 WS-E3-RPT-NUMBER       PIC Z(11)9.
+           05 FILLER                 PIC X(4) VALUE " -> ".
+           05 WS-E3-RPT-FACTORS      PIC X(120).
