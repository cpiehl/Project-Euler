@@ -0,0 +1,8 @@
+*> E9RPT.cpy - one line per Pythagorean triplet found during EULER9's
+*> range-based batch mode (E9RANGE) - since some perimeters have more
+*> than one qualifying triplet, this is a report of triplets, not one
+*> line per perimeter.
+       01  WS-E9-RPT-LINE.
+           05 WS-E9-RPT-PERIMETER    PIC Z(7)9.
+           05 FILLER                 PIC X(4) VALUE " -> ".
+           05 WS-E9-RPT-TRIPLET      PIC X(60).
