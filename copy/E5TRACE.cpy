@@ -0,0 +1,8 @@
+*> E5TRACE.cpy - one line per rejected LCM candidate in EULER5.
+       01  WS-E5-TRACE-LINE.
+           05 FILLER                 PIC X(10) VALUE "CANDIDATE ".
+           05 WS-E5-CANDIDATE        PIC Z(8)9.
+           05 FILLER                 PIC X(23) VALUE " REJECTED - NOT DIV BY ".
+           05 WS-E5-DIVISOR          PIC Z9.
+           05 FILLER                 PIC X(11) VALUE " REMAINDER ".
+           05 WS-E5-REMAINDER        PIC Z9.
