@@ -0,0 +1,18 @@
+*> EULDGST.cpy - one line of the nightly suite summary digest
+*> (EULDGST, LINE SEQUENTIAL, opened OUTPUT fresh each run so the
+*> digest always reflects the run that just finished) - problem id,
+*> result, reconciliation status, and elapsed run time, so the whole
+*> night's outcome can be read from one file instead of scrolling
+*> back through each CALLed program's own DISPLAY output.
+*> WS-DGST-RESULT is comma-grouped (via the shared NUM-EDIT-PARA
+*> routine, see NUMEDIT.cpy/NUMEDITP.cpy) rather than a bare run of
+*> digits, since this column is read by people, not reloaded by the
+*> weekly spreadsheet feed the way EULREXP's raw result is.
+       01  WS-DGST-LINE.
+           05 WS-DGST-PROBLEM-ID     PIC X(08).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 WS-DGST-RESULT         PIC ZZZ,ZZZ,ZZZ,ZZZ,ZZZ,ZZ9.
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 WS-DGST-STATUS         PIC X(08).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 WS-DGST-ELAPSED        PIC Z(6)9.
