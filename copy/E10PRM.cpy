@@ -0,0 +1,7 @@
+*> E10PRM.cpy - one row of EULER10's persisted prime-cache dataset
+*> (E10PRIME, LINE SEQUENTIAL). One prime per record, ascending order,
+*> rewritten in full each time EULER10's sieve completes a run.
+*> EULER7 reads it so its Nth-prime search can pick up from a prior
+*> sieve's results instead of trial-dividing every candidate from 1.
+       01  WS-E10-PRIME-RECORD.
+           05 WS-E10-PRIME-VALUE       PIC 9(12).
