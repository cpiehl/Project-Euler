@@ -0,0 +1,11 @@
+*> EULRXRPT.cpy - one row of EULRXCK's disagreement report (EULRXRPT,
+*> LINE SEQUENTIAL). Written only for a number where the trial-division
+*> test (PRIMTST.cpy) and EULER10's persisted sieve cache (E10PRIME)
+*> disagree - an empty file after a run means the two approaches agree
+*> across the whole checked range.
+       01  WS-XRPT-RECORD.
+           05 WS-XRPT-NUMBER          PIC 9(09).
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 WS-XRPT-TRIAL-VERDICT   PIC X(05).
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 WS-XRPT-SIEVE-VERDICT   PIC X(05).
