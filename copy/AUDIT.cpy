@@ -0,0 +1,26 @@
+*> AUDIT.cpy - procedure text: appends one line to the shared audit
+*> trail (EULRAUD) recording which program ran, when, who ran it, how
+*> long it took, and how it finished (RETURN-CODE 0 = COMPLETE,
+*> nonzero = REJECTED). COPY into PROCEDURE DIVISION, after COPY
+*> RPTPRT. so ELAPSED-PARA is available; requires WS-AUDIT-RECORD
+*> (AUDDAT.cpy) and WS-RPT-PROBLEM-ID (RPTHDR.cpy) already set, and
+*> SELECT/FD EULRAUD-FILE declared in this program's ENVIRONMENT/DATA
+*> DIVISION. PERFORM once, right before GOBACK, on every exit path.
+       AUDIT-WRITE-PARA.
+           ACCEPT WS-AUDIT-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-AUDIT-RUN-TIME FROM TIME.
+           ACCEPT WS-AUDIT-OPERATOR FROM ENVIRONMENT "USER".
+           MOVE WS-RPT-PROBLEM-ID TO WS-AUDIT-PROBLEM-ID.
+           PERFORM ELAPSED-PARA.
+           MOVE WS-RPT-ELAPSED-CS TO WS-AUDIT-ELAPSED-CS.
+           IF RETURN-CODE = 0 THEN
+               MOVE "COMPLETE" TO WS-AUDIT-OUTCOME
+           ELSE
+               MOVE "REJECTED" TO WS-AUDIT-OUTCOME
+           END-IF.
+           OPEN EXTEND EULRAUD-FILE.
+           IF WS-AUDIT-STATUS NOT = "00" THEN
+               OPEN OUTPUT EULRAUD-FILE
+           END-IF.
+           WRITE EULRAUD-FILE-RECORD FROM WS-AUDIT-RECORD.
+           CLOSE EULRAUD-FILE.
