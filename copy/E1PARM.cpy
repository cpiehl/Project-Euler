@@ -0,0 +1,9 @@
+*> E1PARM.cpy - control record for EULER1: ceiling and divisor list.
+*> Card layout (E1PARM.DAT, LINE SEQUENTIAL):
+*>   cols 01-09  ceiling (upper bound, exclusive)
+*>   cols 10-11  count of divisors that follow (max 20)
+*>   cols 12-91  up to 20 divisors, 4 digits each
+       01  WS-E1-PARM-CARD.
+           05 WS-E1-CEILING         PIC 9(09).
+           05 WS-E1-DIV-COUNT       PIC 9(02).
+           05 WS-E1-DIV-TABLE OCCURS 20 TIMES PIC 9(04).
