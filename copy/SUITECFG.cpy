@@ -0,0 +1,28 @@
+*> SUITECFG.cpy - shared suite-wide configuration, read from one
+*> control card (SUITECFG, see SUITECFGP.cpy) instead of a separate
+*> single-purpose card per cross-cutting setting. Today this holds the
+*> TEST/PROD run mode - EXTERNAL so both EULERRUN and every EULERn
+*> subprogram see the same value at runtime (formerly its own EULRMODE
+*> card) - and the ten problem-selection flags EULERRUN uses to decide
+*> which of EULER1-EULER10 to run (formerly its own EULRSEL card).
+*> A problem's own numeric parameters (a ceiling, a divisor list, a
+*> window size, and so on) stay on that problem's own PARM card
+*> (E1PARM, E9PARM, etc.) - those aren't cross-cutting the way mode
+*> and selection are, and folding nine differently-shaped parameter
+*> sets into one record would only relocate the "which card has what"
+*> problem, not solve it.
+*> Card layout (SUITECFG, LINE SEQUENTIAL):
+*>   cols 01-04  run mode, "TEST" or "PROD"
+*>   cols 05-14  one selection flag per problem EULER1-EULER10, Y to
+*>               run it or N to skip (only consulted by EULERRUN)
+*> A missing card leaves WS-SUITE-MODE at its VALUE default of PROD
+*> and every WS-SEL-FLAG at its VALUE default of Y, so an unmodified
+*> job still runs the full suite and archives/audits normally.
+       01  WS-CFG-STATUS                PIC XX VALUE SPACES.
+       01  WS-SUITE-MODE                PIC X(04) EXTERNAL VALUE "PROD".
+           88 WS-MODE-IS-TEST               VALUE "TEST".
+       01  WS-SUITE-SEL-TABLE.
+           05 WS-SEL-FLAG OCCURS 10 TIMES PIC X(01) VALUE "Y".
+       01  WS-SUITECFG-RECORD.
+           05 WS-CFG-MODE-IN            PIC X(04).
+           05 WS-CFG-SEL-IN             PIC X(10).
