@@ -2,38 +2,482 @@
 *> Find the sum of all the primes below two million.
 *> Answer:  142913828922
 *>
-*> compile with cobc -free -O -x -o euler10.exe euler10.cob
+*> compile with cobc -free -O -x -o euler10.exe -I copy euler10.cob
 *> -free - use free source format. without cobol requires certain format
 *> -x - build executable
 *> -O - optimize
 *> -o - output file
+*>
+*> Modification history
+*> 2026-08-09  the sieve now writes a periodic checkpoint (last VAL
+*>             processed, running sum S) to E10CKPT. On restart, if a
+*>             checkpoint exists, the MARKED table is rebuilt up to the
+*>             checkpointed VAL (fast - no re-summing) and the sieve
+*>             resumes from there, instead of resieving the whole range
+*>             from VAL=3 after a canceled job step.
+*> 2026-08-09  the ceiling is now a runtime parameter (E10PARM) instead
+*>             of a literal, so "sum of primes below N" can be answered
+*>             for any N up to the in-memory table cap (WS-TABLE-CAP).
+*>             A request over the cap is rejected rather than silently
+*>             truncated - see EULER10's disk-segment path for larger N.
+*> 2026-08-09  runs either standalone or CALLed as a subprogram from
+*>             EULERRUN - STOP RUN became GOBACK and the result is
+*>             also returned to the caller via WS-SUITE-RESULT.
+*> 2026-08-09  sets RETURN-CODE (0 normal, nonzero on a rejected
+*>             parameter) so the job scheduler can tell a failed run
+*>             from a good one without reading the log.
+*> 2026-08-09  each prime B-PARA finds is now also written to E10PRIME
+*>             (one per record, ascending) as it's discovered, so other
+*>             jobs (EULER7's Nth-prime search) can reuse this run's
+*>             results instead of re-deriving them from scratch. Written
+*>             at discovery time, not scanned back out of MARKED
+*>             afterward - MARKED(VAL) is set to 1 for VAL itself as
+*>             soon as it's processed, so by the end of the run the
+*>             table no longer distinguishes a prime from a composite.
+*> 2026-08-09  every run now appends a line to the shared audit trail
+*>             (EULRAUD) - problem id, run date/time, operator, and
+*>             outcome - so job history doesn't depend on the
+*>             scheduler's own log retention. WS-RPT-PROBLEM-ID is now
+*>             set as the very first step of A-PARA so a run rejected
+*>             for an out-of-range ceiling still logs one.
+
+*> 2026-08-09  captures WS-RPT-START-TIME at the start of the run so
+*>             the report banner and audit trail line can show elapsed
+*>             run time alongside the result.
+
+*> 2026-08-09  writes problem id, result, and run date to a new
+*>             fixed-width interface file (EULREXP) for the
+*>             downstream reporting system, so the weekly numbers
+*>             spreadsheet no longer has to be retyped by hand.
+
+*> 2026-08-09  elapsed run time is now also handed back to the
+*>             caller via WS-SUITE-ELAPSED-CS (EULRSLT.cpy), alongside
+*>             WS-SUITE-RESULT, so EULERRUN's nightly digest can show
+*>             each problem's run time without timing the CALL itself.
+*> 2026-08-09  replaced the single in-memory MARKED table (one entry
+*>             per number below the ceiling) with a segmented sieve -
+*>             a small primes list up to WS-SMALL-CAP is built once,
+*>             then each WS-SEG-SIZE-wide window of the range is
+*>             sieved against that list, summed, and paged out to a
+*>             new indexed file (E10SEG) before moving to the next
+*>             window. Working storage now holds one small-primes
+*>             table and one segment window instead of one entry per
+*>             number in the whole range, so a much larger ceiling
+*>             (up to WS-SMALL-CAP squared) no longer needs a storage
+*>             redesign. Checkpoint/restart is simpler too - since a
+*>             segment's sieving never depends on any other segment,
+*>             resuming just means picking the candidate after the
+*>             checkpointed VAL back up; there is no more rebuild pass.
+
+*> 2026-08-09  reads an optional TEST/PROD control card (EULRMODE) -
+*>             a TEST run still prints its result banner but is left
+*>             out of the audit trail and the EULREXP history archive.
+
+*> 2026-08-09  the control card this program reads is now also echoed
+*>             into the EULREXP history row (WS-EXPORT-PARM-CARD) so a
+*>             re-run utility can look up the parameters a prior run
+*>             used instead of the operator having to remember them.
+
+*> 2026-08-09  a progress line is now written to the job log every time
+*>             another 10% of the ceiling has been processed, so a
+*>             genuinely slow-but-working run on a big ceiling can be
+*>             told apart from a hung one during the batch window
+*>             instead of the log staying silent until the final result.
+
+*> 2026-08-09  the result banner now prints with comma grouping
+*>             (via the shared NUM-EDIT-PARA routine) instead of a
+*>             bare run of digits, so a wide answer is easier to read
+*>             at a glance.
+
+*> 2026-08-09  the TEST/PROD control card is now read from the shared
+*>             suite configuration card (SUITECFG) instead of its own
+*>             single-purpose EULRMODE card, so a run-mode change in
+*>             one place takes effect for every program in the suite -
+*>             see SUITECFG.cpy.
+*> 2026-08-09  a completed run now clears E10CKPT instead of leaving
+*>             the final segment's checkpoint on file - a fresh run
+*>             over a different ceiling was picking up a prior run's
+*>             leftover VAL/S and silently resuming from it. RESTART-
+*>             PARA now runs before SEG-OPEN-PARA/PRIME-OPEN-PARA, and
+*>             those two open E10SEG/E10PRIME EXTEND (not OUTPUT) on a
+*>             genuine restart, so a resumed run no longer truncates
+*>             the segment archive and prime cache it's about to
+*>             resume appending to.
+*> 2026-08-09  RESTART-PARA now resumes at the checkpointed VAL itself,
+*>             not VAL + 2 - CKPT-WRITE-PARA's snapshot is taken after
+*>             SEG-SCAN-PARA's exit test has already advanced VAL past
+*>             the last candidate actually scanned, so resuming at
+*>             VAL + 2 silently skipped the one candidate the
+*>             checkpoint was taken on.
+*> 2026-08-09  S, WS-E10-CKPT-SUM, and WS-E10-SEG-SUM widened from
+*>             PIC 9(12) to PIC 9(18), matching WS-SUITE-RESULT/
+*>             WS-RPT-RESULT's shared numeric ceiling - a ceiling
+*>             anywhere near WS-TABLE-CAP sums to well past what
+*>             PIC 9(12) can hold. SEG-SCAN-PARA's running-sum COMPUTE
+*>             is also now guarded with ON SIZE ERROR, since the true
+*>             sum of primes below WS-TABLE-CAP's extreme can still
+*>             exceed even PIC 9(18) - an overflow now stops the sieve
+*>             and rejects the run (RETURN-CODE 16) instead of
+*>             wrapping silently into a wrong, and checkpointed, sum.
 
 IDENTIFICATION DIVISION.
 PROGRAM-ID. EULER10.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT E10PARM-FILE ASSIGN TO "E10PARM"
+		ORGANIZATION LINE SEQUENTIAL.
+	SELECT E10CKPT-FILE ASSIGN TO "E10CKPT"
+		ORGANIZATION LINE SEQUENTIAL
+		FILE STATUS WS-CKPT-STATUS.
+	SELECT E10PRIME-FILE ASSIGN TO "E10PRIME"
+		ORGANIZATION LINE SEQUENTIAL.
+	SELECT E10SEG-FILE ASSIGN TO "E10SEG"
+		ORGANIZATION INDEXED
+		ACCESS MODE SEQUENTIAL
+		RECORD KEY WS-E10-SEG-NUM.
+	SELECT EULRAUD-FILE ASSIGN TO "EULRAUD"
+		ORGANIZATION LINE SEQUENTIAL
+		FILE STATUS WS-AUDIT-STATUS.
+	SELECT EULREXP-FILE ASSIGN TO "EULREXP"
+		ORGANIZATION LINE SEQUENTIAL
+		FILE STATUS WS-EXPORT-STATUS.
+	SELECT SUITECFG-FILE ASSIGN TO "SUITECFG"
+		ORGANIZATION LINE SEQUENTIAL
+		FILE STATUS WS-CFG-STATUS.
+
 DATA DIVISION.
+FILE SECTION.
+FD  E10PARM-FILE.
+01  E10PARM-FILE-RECORD            PIC X(12).
+
+FD  E10CKPT-FILE.
+01  E10CKPT-FILE-RECORD            PIC X(30).
+
+FD  E10PRIME-FILE.
+01  E10PRIME-FILE-RECORD           PIC X(12).
+
+*> The segment archive's key (WS-E10-SEG-NUM) has to live inside the
+*> file's own record, unlike this program's other records, which are
+*> flat PIC X buffers moved to/from a WORKING-STORAGE mirror - an
+*> indexed file's RECORD KEY must be a field of the record itself.
+FD  E10SEG-FILE.
+01  E10SEG-FILE-RECORD.
+	05 WS-E10-SEG-NUM           PIC 9(09).
+	05 WS-E10-SEG-LOW           PIC 9(12).
+	05 WS-E10-SEG-HIGH          PIC 9(12).
+	05 WS-E10-SEG-SUM           PIC 9(18).
+	05 WS-E10-SEG-COUNT         PIC 9(09).
+
+FD  EULRAUD-FILE.
+01  EULRAUD-FILE-RECORD            PIC X(53).
+FD  EULREXP-FILE.
+01  EULREXP-FILE-RECORD            PIC X(128).
+FD  SUITECFG-FILE.
+01  SUITECFG-FILE-RECORD          PIC X(14).
+
 	WORKING-STORAGE SECTION.
+	COPY E10PARM.
+	COPY E10CKPT.
+	COPY E10PRM.
+	COPY RPTHDR.
+	COPY EULRSLT.
+	COPY NUMEDIT.
+	COPY SUITECFG.
+	COPY AUDDAT.
+	COPY EXPDAT.
+
+	01 WS-CKPT-STATUS PIC XX VALUE SPACES.
+	01 WS-E10-RESTART-FOUND PIC X(01) VALUE "N".
+		88 WS-E10-RESTART-IS-ACTIVE VALUE "Y".
+
+*> WS-SMALL-CAP bounds the small-primes list used to sieve every
+*> segment; the sieve is correct for any ceiling up to WS-SMALL-CAP
+*> squared, so raising the ceiling cap no longer means redesigning
+*> working storage - only raising this one constant.
+	01 WS-TABLE-CAP PIC 9(12) VALUE 9999999999.
 	01 MAX PIC 9(12) VALUE 2000000.
 	01 VAL PIC 9(12) VALUE 3.
-	01 S PIC 9(12) VALUE 2.
-	01 I PIC 9(12) VALUE 0.
-	01 WS-TABLE.
-		05 MARKED PIC 9(1) VALUE 0 OCCURS 2000000 TIMES.
+	01 S PIC 9(18) VALUE 2.
+	01 WS-SUM-OVERFLOW PIC 9 VALUE 0.
+		88 WS-SUM-OVERFLOWED           VALUE 1.
+
+	01 WS-SMALL-CAP PIC 9(9) VALUE 100000.
+	01 WS-SMALL-TABLE.
+		05 SMALL-MARKED PIC 9(1) VALUE 0 OCCURS 100000 TIMES.
+	01 WS-SMALL-PRIME-LIST.
+		05 WS-SMALL-PRIME PIC 9(9) VALUE 0 OCCURS 10000 TIMES.
+	01 WS-SMALL-PRIME-COUNT PIC 9(5) VALUE 0.
+	01 WS-SI PIC 9(9) VALUE 0.
+	01 WS-SJ PIC 9(9) VALUE 0.
+
+	01 WS-SEG-SIZE PIC 9(9) VALUE 200000.
+	01 WS-SEG-NUM PIC 9(9) VALUE 0.
+	01 WS-SEG-LOW PIC 9(12) VALUE 0.
+	01 WS-SEG-HIGH PIC 9(12) VALUE 0.
+	01 WS-SEG-COUNT PIC 9(9) VALUE 0.
+	01 WS-SEG-OFFSET PIC 9(9) VALUE 0.
+	01 WS-SEG-WINDOW.
+		05 SEG-MARKED PIC 9(1) VALUE 0 OCCURS 200000 TIMES.
+	01 WS-SP PIC 9(9) VALUE 0.
+	01 WS-P PIC 9(9) VALUE 0.
+	01 WS-PSQ PIC 9(12) VALUE 0.
+	01 WS-MULT PIC 9(12) VALUE 0.
+
+*> WS-PROGRESS-PCT holds the last 10%-multiple reported, so a checkpoint
+*> restart resumes progress reporting from where the ceiling has
+*> actually reached rather than starting the count back over at 0%
+	01 WS-PROGRESS-PCT PIC 9(3) VALUE 0.
+	01 WS-PROGRESS-NOW PIC 9(3) VALUE 0.
 
 PROCEDURE DIVISION.
 	A-PARA.
-	PERFORM B-PARA UNTIL VAL >= MAX.
-	DISPLAY S.
-	STOP RUN.
+	ACCEPT WS-RPT-START-TIME FROM TIME.
+	PERFORM CONFIG-READ-PARA.
+	MOVE "EULER10" TO WS-RPT-PROBLEM-ID.
+	PERFORM P-PARA.
+	PERFORM SMALL-SIEVE-PARA.
+	PERFORM RESTART-PARA.
+	PERFORM SEG-OPEN-PARA.
+	PERFORM PRIME-OPEN-PARA.
+	PERFORM SEG-DRIVE-PARA UNTIL VAL >= MAX OR WS-SUM-OVERFLOWED.
+	PERFORM PRIME-CLOSE-PARA.
+	PERFORM SEG-CLOSE-PARA.
+	IF WS-SUM-OVERFLOWED THEN
+		DISPLAY "EULER10: RUNNING SUM OVERFLOWED S - CEILING "
+			WS-E10-MAX " IS TOO LARGE FOR THIS SUITE'S PIC 9(18) "
+			"RESULT FIELDS"
+		MOVE 0 TO WS-SUITE-RESULT
+		MOVE 16 TO RETURN-CODE
+		IF NOT WS-MODE-IS-TEST THEN
+			PERFORM AUDIT-WRITE-PARA
+		END-IF
+		GOBACK
+	END-IF.
+	PERFORM CKPT-CLEAR-PARA.
+	MOVE S TO WS-RPT-RESULT.
+	PERFORM RPT-PRINT-PARA.
+	MOVE S TO WS-SUITE-RESULT.
+	MOVE WS-RPT-ELAPSED-CS TO WS-SUITE-ELAPSED-CS.
+	MOVE 0 TO RETURN-CODE.
+	MOVE WS-E10-PARM-CARD TO WS-EXPORT-PARM-CARD.
+	IF NOT WS-MODE-IS-TEST THEN
+		PERFORM EXPORT-WRITE-PARA
+		PERFORM AUDIT-WRITE-PARA
+	END-IF.
+	GOBACK.
+
+*> Read the ceiling from the control card and validate it against the
+*> segmented sieve's capacity (WS-SMALL-CAP squared)
+	P-PARA.
+	OPEN INPUT E10PARM-FILE.
+	READ E10PARM-FILE INTO WS-E10-PARM-CARD.
+	CLOSE E10PARM-FILE.
+	IF WS-E10-MAX < 3 OR WS-E10-MAX > WS-TABLE-CAP THEN
+		DISPLAY "EULER10: CEILING MUST BE BETWEEN 3 AND " WS-TABLE-CAP
+		MOVE 0 TO WS-SUITE-RESULT
+		MOVE 16 TO RETURN-CODE
+		IF NOT WS-MODE-IS-TEST THEN
+			PERFORM AUDIT-WRITE-PARA
+		END-IF
+		GOBACK
+	END-IF.
+	MOVE WS-E10-MAX TO MAX.
+
+*> Build the small-primes list (every prime below WS-SMALL-CAP) once,
+*> up front, with an ordinary in-memory sieve. Every segment window is
+*> then swept against this one small table instead of a table sized to
+*> the whole range.
+	SMALL-SIEVE-PARA.
+	MOVE 0 TO WS-SMALL-PRIME-COUNT.
+	PERFORM SMALL-MARK-DRIVE-PARA VARYING WS-SI FROM 3 BY 2
+		UNTIL WS-SI * WS-SI >= WS-SMALL-CAP.
+	PERFORM SMALL-COLLECT-PARA VARYING WS-SI FROM 3 BY 2
+		UNTIL WS-SI >= WS-SMALL-CAP.
 
-	B-PARA.
-	IF MARKED(VAL) = 0 THEN
+	SMALL-MARK-DRIVE-PARA.
+	IF SMALL-MARKED(WS-SI) = 0 THEN
+		COMPUTE WS-SJ = WS-SI * WS-SI
+		PERFORM SMALL-MARK-PARA UNTIL WS-SJ >= WS-SMALL-CAP
+	END-IF.
+
+	SMALL-MARK-PARA.
+	MOVE 1 TO SMALL-MARKED(WS-SJ).
+	COMPUTE WS-SJ = WS-SJ + WS-SI + WS-SI.
+
+	SMALL-COLLECT-PARA.
+	IF SMALL-MARKED(WS-SI) = 0 THEN
+		ADD 1 TO WS-SMALL-PRIME-COUNT
+		MOVE WS-SI TO WS-SMALL-PRIME(WS-SMALL-PRIME-COUNT)
+	END-IF.
+
+*> Resume from a prior checkpoint, if one is present. Because the
+*> segmented sieve never depends on markings from another segment,
+*> resuming is just picking VAL back up right after the checkpointed
+*> value - unlike the old single-table sieve, there is nothing to
+*> rebuild.
+	RESTART-PARA.
+	MOVE "N" TO WS-E10-RESTART-FOUND.
+	OPEN INPUT E10CKPT-FILE.
+	IF WS-CKPT-STATUS = "00" THEN
+		READ E10CKPT-FILE INTO WS-E10-CKPT-RECORD
+			AT END MOVE "N" TO WS-E10-RESTART-FOUND
+			NOT AT END MOVE "Y" TO WS-E10-RESTART-FOUND
+		END-READ
+		CLOSE E10CKPT-FILE
+	END-IF.
+	IF WS-E10-RESTART-IS-ACTIVE THEN
+		MOVE WS-E10-CKPT-VAL TO VAL
+		MOVE WS-E10-CKPT-SUM TO S
+		COMPUTE WS-PROGRESS-PCT = ((VAL * 100 / MAX) / 10) * 10
+	END-IF.
+
+*> Sieve and sum one WS-SEG-SIZE-wide segment of the range, then page
+*> it out to E10SEG (recording the range, running sum, and prime count
+*> through the end of the segment) before moving on to the next one
+	SEG-DRIVE-PARA.
+	COMPUTE WS-SEG-NUM = VAL / WS-SEG-SIZE.
+	COMPUTE WS-SEG-LOW = WS-SEG-NUM * WS-SEG-SIZE.
+	COMPUTE WS-SEG-HIGH = WS-SEG-LOW + WS-SEG-SIZE.
+	IF WS-SEG-HIGH > MAX THEN
+		MOVE MAX TO WS-SEG-HIGH
+	END-IF.
+	MOVE 0 TO WS-SEG-COUNT.
+	PERFORM SEG-CLEAR-PARA VARYING WS-SEG-OFFSET FROM 1 BY 1
+		UNTIL WS-SEG-OFFSET > WS-SEG-SIZE.
+	PERFORM SEG-MARK-SMALL-PARA VARYING WS-SP FROM 1 BY 1
+		UNTIL WS-SP > WS-SMALL-PRIME-COUNT.
+	PERFORM SEG-SCAN-PARA UNTIL VAL >= WS-SEG-HIGH OR WS-SUM-OVERFLOWED.
+	MOVE WS-SEG-NUM TO WS-E10-SEG-NUM.
+	MOVE WS-SEG-LOW TO WS-E10-SEG-LOW.
+	MOVE WS-SEG-HIGH TO WS-E10-SEG-HIGH.
+	MOVE S TO WS-E10-SEG-SUM.
+	MOVE WS-SEG-COUNT TO WS-E10-SEG-COUNT.
+	WRITE E10SEG-FILE-RECORD.
+	PERFORM CKPT-WRITE-PARA.
+	PERFORM PROGRESS-PARA.
+
+	SEG-CLEAR-PARA.
+	MOVE 0 TO SEG-MARKED(WS-SEG-OFFSET).
+
+*> Mark every composite multiple of one small prime that falls inside
+*> the current segment window, starting at the larger of the prime
+*> squared or the first multiple at/after the segment's low bound
+	SEG-MARK-SMALL-PARA.
+	MOVE WS-SMALL-PRIME(WS-SP) TO WS-P.
+	COMPUTE WS-PSQ = WS-P * WS-P.
+	PERFORM SEG-MARK-START-PARA.
+	PERFORM SEG-MARK-ONE-PARA UNTIL WS-MULT >= WS-SEG-HIGH.
+
+	SEG-MARK-START-PARA.
+	IF WS-PSQ > WS-SEG-LOW THEN
+		MOVE WS-PSQ TO WS-MULT
+	ELSE
+*> WS-MULT picks up the truncated (integer) quotient here so the
+*> following multiply lands on the actual next multiple of WS-P at or
+*> after WS-SEG-LOW - folding both into one COMPUTE would keep the
+*> division's fractional part all the way through and multiply right
+*> back out to WS-SEG-LOW + WS-P - 1 instead.
+		COMPUTE WS-MULT = (WS-SEG-LOW + WS-P - 1) / WS-P
+		COMPUTE WS-MULT = WS-MULT * WS-P
+		IF WS-MULT < WS-PSQ THEN
+			MOVE WS-PSQ TO WS-MULT
+		END-IF
+	END-IF.
+
+	SEG-MARK-ONE-PARA.
+	COMPUTE WS-SEG-OFFSET = WS-MULT - WS-SEG-LOW + 1.
+	MOVE 1 TO SEG-MARKED(WS-SEG-OFFSET).
+	COMPUTE WS-MULT = WS-MULT + WS-P.
+
+*> Test the next odd candidate against this segment's markings, add it
+*> to the running sum and the prime cache if it survived, then move on.
+*> The running sum is guarded with ON SIZE ERROR - S is PIC 9(18) to
+*> match WS-SUITE-RESULT/WS-RPT-RESULT, but the true sum of primes
+*> below WS-TABLE-CAP's extreme can still exceed that at the very top
+*> of the range, so the guard is the actual backstop, not the width.
+	SEG-SCAN-PARA.
+	COMPUTE WS-SEG-OFFSET = VAL - WS-SEG-LOW + 1.
+	IF SEG-MARKED(WS-SEG-OFFSET) = 0 THEN
 		COMPUTE S = S + VAL
-		MOVE VAL TO I
-		PERFORM C-PARA UNTIL I >= MAX
+			ON SIZE ERROR
+				MOVE 1 TO WS-SUM-OVERFLOW
+		END-COMPUTE
+		IF NOT WS-SUM-OVERFLOWED THEN
+			ADD 1 TO WS-SEG-COUNT
+			MOVE VAL TO WS-E10-PRIME-VALUE
+			WRITE E10PRIME-FILE-RECORD FROM WS-E10-PRIME-RECORD
+		END-IF
 	END-IF.
 	COMPUTE VAL = VAL + 2.
 
-	C-PARA.
-	MOVE 1 TO MARKED(I).
-	COMPUTE I = I + VAL.
+*> Snapshot the running sum so far and the next candidate SEG-SCAN-PARA
+*> has not yet tested - PERFORM ... UNTIL VAL >= WS-SEG-HIGH tests
+*> before each iteration, so VAL has already been advanced past the
+*> last value actually scanned by the time the loop exits. RESTART-PARA
+*> resumes at this VAL as-is (not VAL + 2) so that candidate gets
+*> tested exactly once, not skipped.
+	CKPT-WRITE-PARA.
+	MOVE VAL TO WS-E10-CKPT-VAL.
+	MOVE S TO WS-E10-CKPT-SUM.
+	OPEN OUTPUT E10CKPT-FILE.
+	WRITE E10CKPT-FILE-RECORD FROM WS-E10-CKPT-RECORD.
+	CLOSE E10CKPT-FILE.
+
+*> Retire the checkpoint once the sieve reaches the ceiling normally -
+*> an OUTPUT open with nothing written leaves E10CKPT present but
+*> empty, so RESTART-PARA's next READ hits AT END and starts a fresh
+*> run instead of mistaking a completed run's leftover checkpoint for
+*> restart state
+	CKPT-CLEAR-PARA.
+	OPEN OUTPUT E10CKPT-FILE.
+	CLOSE E10CKPT-FILE.
+
+*> Report a progress line each time another 10% of the ceiling has
+*> been reached, so the job log shows the run is still moving instead
+*> of staying silent until the final DISPLAY
+	PROGRESS-PARA.
+	COMPUTE WS-PROGRESS-NOW = VAL * 100 / MAX.
+	IF WS-PROGRESS-NOW >= WS-PROGRESS-PCT + 10 THEN
+		COMPUTE WS-PROGRESS-PCT = (WS-PROGRESS-NOW / 10) * 10
+		DISPLAY "EULER10: " WS-PROGRESS-PCT
+			"% COMPLETE (" VAL " OF " MAX ")"
+	END-IF.
+
+*> On a genuine restart, extend the segment archive so the segments
+*> already paged out below the checkpointed VAL survive - opening
+*> OUTPUT here (as a fresh run does) would truncate them
+	SEG-OPEN-PARA.
+	IF WS-E10-RESTART-IS-ACTIVE THEN
+		OPEN EXTEND E10SEG-FILE
+	ELSE
+		OPEN OUTPUT E10SEG-FILE
+	END-IF.
+
+	SEG-CLOSE-PARA.
+	CLOSE E10SEG-FILE.
+
+*> Start the prime cache fresh for this run and seed it with 2, the
+*> only even prime and the one B-PARA never visits - unless this is a
+*> genuine restart, in which case the primes below the checkpointed
+*> VAL (2 included) are already on file and must be kept, not
+*> truncated out from under EULER7 and eulrxck.cob's cross-check
+	PRIME-OPEN-PARA.
+	IF WS-E10-RESTART-IS-ACTIVE THEN
+		OPEN EXTEND E10PRIME-FILE
+	ELSE
+		OPEN OUTPUT E10PRIME-FILE
+		MOVE 2 TO WS-E10-PRIME-VALUE
+		WRITE E10PRIME-FILE-RECORD FROM WS-E10-PRIME-RECORD
+	END-IF.
+
+	PRIME-CLOSE-PARA.
+	CLOSE E10PRIME-FILE.
+
+	COPY NUMEDITP.
+	COPY RPTPRT.
+
+	COPY AUDIT.
+	COPY EXPORT.
+	COPY SUITECFGP.
