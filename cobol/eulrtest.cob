@@ -0,0 +1,343 @@
+*> Regression harness for the numbered EULERn suite: writes each
+*>   program's original default control card (the same values the
+*>   header comments document an answer for), CALLs EULER1 through
+*>   EULER10 in sequence exactly as EULERRUN does, and reconciles every
+*>   result against the catalog answer on EULREF. Unlike EULERRUN, this
+*>   always exercises the documented baseline case regardless of
+*>   whatever control cards happen to be sitting on disk (e.g. left
+*>   behind by an EULRLST recall or a trial parameter change), so a
+*>   change to one program's logic can't quietly regress another
+*>   problem's known-good answer without being caught.
+*> compile with cobc -free -O -x -o eulrtest.exe -I copy eulrtest.cob
+*>   euler1.cob euler2.cob euler3.cob euler4.cob euler5.cob euler6.cob
+*>   euler7.cob euler8.cob euler9.cob euler10.cob
+*> -free - use free source format. without cobol requires certain format
+*> -x - build executable
+*> -O - optimize
+*> -o - output file
+*>
+*> Modification history
+*> 2026-08-09  first version - forces EULRMODE to TEST (so the CALLed
+*>             programs' own audit/history writes are suppressed for a
+*>             regression pass) before writing every default control
+*>             card and CALLing the suite, then reports PASS/FAIL per
+*>             problem against EULREF and sets RETURN-CODE 8 if any
+*>             answer doesn't match (0 otherwise). EULRTEST's own
+*>             outcome is still appended to the shared audit trail
+*>             unconditionally, since a regression run itself is worth
+*>             a permanent record even though the runs it drives are not.
+*> 2026-08-09  writes the forced TEST setting to the shared suite
+*>             configuration card (SUITECFG) instead of its own
+*>             single-purpose EULRMODE card, carrying the full record
+*>             (mode plus all ten problem-selection flags, left at Y)
+*>             since every CALLed program now reads the same card.
+*> 2026-08-09  DEFAULTS-PARA now saves SUITECFG's prior value before
+*>             forcing it to TEST/all-Y, and restores it once every
+*>             CALLed program has run - SUITECFG is the live, shared
+*>             control card, and a regression pass was leaving it
+*>             pinned in TEST mode (silently disabling every program's
+*>             audit and export writes) until something else happened
+*>             to rewrite it.
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. EULRTEST.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT E1PARM-FILE ASSIGN TO "E1PARM"
+		ORGANIZATION LINE SEQUENTIAL.
+	SELECT E2PARM-FILE ASSIGN TO "E2PARM"
+		ORGANIZATION LINE SEQUENTIAL.
+	SELECT E3NUMS-FILE ASSIGN TO "E3NUMS"
+		ORGANIZATION LINE SEQUENTIAL.
+	SELECT E4PARM-FILE ASSIGN TO "E4PARM"
+		ORGANIZATION LINE SEQUENTIAL.
+	SELECT E8DIGITS-FILE ASSIGN TO "E8DIGITS"
+		ORGANIZATION LINE SEQUENTIAL.
+	SELECT E6PARM-FILE ASSIGN TO "E6PARM"
+		ORGANIZATION LINE SEQUENTIAL.
+	SELECT E7PARM-FILE ASSIGN TO "E7PARM"
+		ORGANIZATION LINE SEQUENTIAL.
+	SELECT E8PARM-FILE ASSIGN TO "E8PARM"
+		ORGANIZATION LINE SEQUENTIAL.
+	SELECT E9PARM-FILE ASSIGN TO "E9PARM"
+		ORGANIZATION LINE SEQUENTIAL.
+	SELECT E10PARM-FILE ASSIGN TO "E10PARM"
+		ORGANIZATION LINE SEQUENTIAL.
+	SELECT SUITECFG-FILE ASSIGN TO "SUITECFG"
+		ORGANIZATION LINE SEQUENTIAL
+		FILE STATUS WS-CFG-STATUS.
+	SELECT EULREF-FILE ASSIGN TO "EULREF"
+		ORGANIZATION LINE SEQUENTIAL.
+	SELECT EULRAUD-FILE ASSIGN TO "EULRAUD"
+		ORGANIZATION LINE SEQUENTIAL
+		FILE STATUS WS-AUDIT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  E1PARM-FILE.
+01  E1PARM-RECORD                  PIC X(91).
+
+FD  E2PARM-FILE.
+01  E2PARM-RECORD                  PIC X(02).
+
+FD  E3NUMS-FILE.
+01  E3NUMS-RECORD                  PIC X(12).
+
+FD  E4PARM-FILE.
+01  E4PARM-RECORD                  PIC X(02).
+
+FD  E8DIGITS-FILE.
+01  E8DIGITS-RECORD                PIC X(1000).
+
+FD  E6PARM-FILE.
+01  E6PARM-RECORD                  PIC X(09).
+
+FD  E7PARM-FILE.
+01  E7PARM-RECORD                  PIC X(09).
+
+FD  E8PARM-FILE.
+01  E8PARM-RECORD                  PIC X(04).
+
+FD  E9PARM-FILE.
+01  E9PARM-RECORD                  PIC X(08).
+
+FD  E10PARM-FILE.
+01  E10PARM-RECORD                 PIC X(12).
+
+FD  SUITECFG-FILE.
+01  SUITECFG-FILE-RECORD          PIC X(14).
+
+FD  EULREF-FILE.
+01  EULREF-FILE-RECORD             PIC X(74).
+
+FD  EULRAUD-FILE.
+01  EULRAUD-FILE-RECORD            PIC X(53).
+
+	WORKING-STORAGE SECTION.
+	COPY EULREF.
+	COPY EULRSLT.
+	COPY SUITECFG.
+	COPY RPTHDR.
+	COPY AUDDAT.
+	COPY NUMEDIT.
+
+	01 WS-EOF PIC 9 VALUE 0.
+	01 WS-K PIC 9(2) VALUE 0.
+	01 WS-FAIL-COUNT PIC 9(2) VALUE 0.
+
+	01 WS-TEST-TABLE.
+		05 WS-TEST-ROW OCCURS 10 TIMES.
+			10 WS-TST-PROBLEM-ID   PIC X(08).
+			10 WS-TST-RESULT       PIC 9(18).
+			10 WS-TST-EXPECTED     PIC 9(18).
+			10 WS-TST-STATUS       PIC X(08) VALUE "NO REF".
+	01 WS-E8DIGITS-DEFAULT PIC X(1000) VALUE SPACES.
+	01 WS-SAVED-SUITECFG-RECORD PIC X(14) VALUE "PRODYYYYYYYYYY".
+
+PROCEDURE DIVISION.
+	A-PARA.
+	ACCEPT WS-RPT-START-TIME FROM TIME.
+	MOVE "EULRTEST" TO WS-RPT-PROBLEM-ID.
+	PERFORM DEFAULTS-PARA.
+
+	MOVE "EULER1" TO WS-TST-PROBLEM-ID(1).
+	CALL "EULER1".
+	MOVE WS-SUITE-RESULT TO WS-TST-RESULT(1).
+
+	MOVE "EULER2" TO WS-TST-PROBLEM-ID(2).
+	CALL "EULER2".
+	MOVE WS-SUITE-RESULT TO WS-TST-RESULT(2).
+
+	MOVE "EULER3" TO WS-TST-PROBLEM-ID(3).
+	CALL "EULER3".
+	MOVE WS-SUITE-RESULT TO WS-TST-RESULT(3).
+
+	MOVE "EULER4" TO WS-TST-PROBLEM-ID(4).
+	CALL "EULER4".
+	MOVE WS-SUITE-RESULT TO WS-TST-RESULT(4).
+
+	MOVE "EULER5" TO WS-TST-PROBLEM-ID(5).
+	CALL "EULER5".
+	MOVE WS-SUITE-RESULT TO WS-TST-RESULT(5).
+
+	MOVE "EULER6" TO WS-TST-PROBLEM-ID(6).
+	CALL "EULER6".
+	MOVE WS-SUITE-RESULT TO WS-TST-RESULT(6).
+
+	MOVE "EULER7" TO WS-TST-PROBLEM-ID(7).
+	CALL "EULER7".
+	MOVE WS-SUITE-RESULT TO WS-TST-RESULT(7).
+
+	MOVE "EULER8" TO WS-TST-PROBLEM-ID(8).
+	CALL "EULER8".
+	MOVE WS-SUITE-RESULT TO WS-TST-RESULT(8).
+
+	MOVE "EULER9" TO WS-TST-PROBLEM-ID(9).
+	CALL "EULER9".
+	MOVE WS-SUITE-RESULT TO WS-TST-RESULT(9).
+
+	MOVE "EULER10" TO WS-TST-PROBLEM-ID(10).
+	CALL "EULER10".
+	MOVE WS-SUITE-RESULT TO WS-TST-RESULT(10).
+
+	PERFORM RESTORE-SUITECFG-PARA.
+	PERFORM RECON-PARA.
+	PERFORM SUMMARY-PARA.
+	IF WS-FAIL-COUNT > 0 THEN
+		MOVE 8 TO RETURN-CODE
+	ELSE
+		MOVE 0 TO RETURN-CODE
+	END-IF.
+	PERFORM AUDIT-WRITE-PARA.
+	STOP RUN.
+
+*> Write the TEST mode card, so every CALLed program's own audit and
+*> history-archive writes are suppressed for this run, then the
+*> original default control card for each parameterized problem -
+*> matching the values each program's header comment documents an
+*> answer for - so the baseline case is exercised regardless of
+*> whatever cards are currently on disk. SUITECFG's prior value is
+*> saved first and restored once the pass is done (RESTORE-SUITECFG-
+*> PARA), since it's the live, shared control card every EULERn
+*> program and EULERRUN itself reads - a regression pass must not
+*> leave the whole suite pinned in TEST mode afterward.
+	DEFAULTS-PARA.
+	PERFORM SAVE-SUITECFG-PARA.
+	OPEN OUTPUT SUITECFG-FILE.
+	WRITE SUITECFG-FILE-RECORD FROM "TESTYYYYYYYYYY".
+	CLOSE SUITECFG-FILE.
+
+	OPEN OUTPUT E1PARM-FILE.
+	WRITE E1PARM-RECORD FROM
+		"0000010000200030005000000000000000000000000000000000000000000000000000000000000000000000000".
+	CLOSE E1PARM-FILE.
+
+	OPEN OUTPUT E2PARM-FILE.
+	WRITE E2PARM-RECORD FROM "02".
+	CLOSE E2PARM-FILE.
+
+	OPEN OUTPUT E3NUMS-FILE.
+	WRITE E3NUMS-RECORD FROM "600851475143".
+	WRITE E3NUMS-RECORD FROM "13195".
+	WRITE E3NUMS-RECORD FROM "1000000".
+	CLOSE E3NUMS-FILE.
+
+	OPEN OUTPUT E4PARM-FILE.
+	WRITE E4PARM-RECORD FROM "03".
+	CLOSE E4PARM-FILE.
+
+
+	PERFORM E8-DIGITS-DEFAULT-PARA.
+	OPEN OUTPUT E8DIGITS-FILE.
+	WRITE E8DIGITS-RECORD FROM WS-E8DIGITS-DEFAULT.
+	CLOSE E8DIGITS-FILE.
+
+	OPEN OUTPUT E6PARM-FILE.
+	WRITE E6PARM-RECORD FROM "000000100".
+	CLOSE E6PARM-FILE.
+
+	OPEN OUTPUT E7PARM-FILE.
+	WRITE E7PARM-RECORD FROM "000010001".
+	CLOSE E7PARM-FILE.
+
+	OPEN OUTPUT E8PARM-FILE.
+	WRITE E8PARM-RECORD FROM "0013".
+	CLOSE E8PARM-FILE.
+
+	OPEN OUTPUT E9PARM-FILE.
+	WRITE E9PARM-RECORD FROM "00001000".
+	CLOSE E9PARM-FILE.
+
+	OPEN OUTPUT E10PARM-FILE.
+	WRITE E10PARM-RECORD FROM "000002000000".
+	CLOSE E10PARM-FILE.
+
+*> Read SUITECFG as it stands before DEFAULTS-PARA forces it to TEST/
+*> all-Y, so RESTORE-SUITECFG-PARA can put it back once the regression
+*> pass finishes. A missing or empty card leaves WS-SAVED-SUITECFG-
+*> RECORD at its VALUE default, matching SUITECFG.cpy's own documented
+*> missing-card default (PROD, all Y).
+	SAVE-SUITECFG-PARA.
+	OPEN INPUT SUITECFG-FILE.
+	IF WS-CFG-STATUS = "00" THEN
+		READ SUITECFG-FILE INTO WS-SAVED-SUITECFG-RECORD
+			AT END MOVE "10" TO WS-CFG-STATUS
+		END-READ
+		CLOSE SUITECFG-FILE
+	END-IF.
+
+*> Put SUITECFG back the way SAVE-SUITECFG-PARA found it, now that
+*> every CALLed program has run under the forced TEST card.
+	RESTORE-SUITECFG-PARA.
+	OPEN OUTPUT SUITECFG-FILE.
+	WRITE SUITECFG-FILE-RECORD FROM WS-SAVED-SUITECFG-RECORD.
+	CLOSE SUITECFG-FILE.
+
+*> Compare every CALLed result against its catalog answer on EULREF,
+*> matching by problem id the same way EULERRUN's own reconciliation
+*> pass does
+*> Assemble the documented default 1000-digit string for EULER8 in
+*> 100-character slices - a single literal that long exceeds the
+*> compiler's free-format source line limit.
+	E8-DIGITS-DEFAULT-PARA.
+	MOVE "7316717653133062491922511967442657474235534919493496983520312774506326239578318016984801869478851843" TO WS-E8DIGITS-DEFAULT(1:100).
+	MOVE "8586156078911294949545950173795833195285320880551112540698747158523863050715693290963295227443043557" TO WS-E8DIGITS-DEFAULT(101:100).
+	MOVE "6689664895044524452316173185640309871112172238311362229893423380308135336276614282806444486645238749" TO WS-E8DIGITS-DEFAULT(201:100).
+	MOVE "3035890729629049156044077239071381051585930796086670172427121883998797908792274921901699720888093776" TO WS-E8DIGITS-DEFAULT(301:100).
+	MOVE "6572733300105336788122023542180975125454059475224352584907711670556013604839586446706324415722155397" TO WS-E8DIGITS-DEFAULT(401:100).
+	MOVE "5369781797784617406495514929086256932197846862248283972241375657056057490261407972968652414535100474" TO WS-E8DIGITS-DEFAULT(501:100).
+	MOVE "8216637048440319989000889524345065854122758866688116427171479924442928230863465674813919123162824586" TO WS-E8DIGITS-DEFAULT(601:100).
+	MOVE "1786645835912456652947654568284891288314260769004224219022671055626321111109370544217506941658960408" TO WS-E8DIGITS-DEFAULT(701:100).
+	MOVE "0719840385096245544436298123098787992724428490918884580156166097919133875499200524063689912560717606" TO WS-E8DIGITS-DEFAULT(801:100).
+	MOVE "0588611646710940507754100225698315520005593572972571636269561882670428252483600823257530420752963450" TO WS-E8DIGITS-DEFAULT(901:100).
+
+
+	RECON-PARA.
+	OPEN INPUT EULREF-FILE.
+	PERFORM RECON-READ-PARA.
+	PERFORM RECON-MATCH-PARA UNTIL WS-EOF = 1.
+	CLOSE EULREF-FILE.
+
+	RECON-READ-PARA.
+	READ EULREF-FILE INTO WS-EULREF-RECORD
+		AT END MOVE 1 TO WS-EOF
+	END-READ.
+
+	RECON-MATCH-PARA.
+	PERFORM RECON-ROW-PARA VARYING WS-K FROM 1 BY 1 UNTIL WS-K > 10.
+	PERFORM RECON-READ-PARA.
+
+	RECON-ROW-PARA.
+	IF WS-TST-PROBLEM-ID(WS-K) = WS-EULREF-PROBLEM-ID THEN
+		MOVE WS-EULREF-EXPECTED TO WS-TST-EXPECTED(WS-K)
+		IF WS-TST-RESULT(WS-K) = WS-EULREF-EXPECTED THEN
+			MOVE "PASS" TO WS-TST-STATUS(WS-K)
+		ELSE
+			MOVE "FAIL" TO WS-TST-STATUS(WS-K)
+			ADD 1 TO WS-FAIL-COUNT
+		END-IF
+	END-IF.
+
+*> Print one PASS/FAIL line per problem, same style as EULERRUN's
+*> consolidated summary
+	SUMMARY-PARA.
+	DISPLAY "======================================================".
+	DISPLAY "EULER SUITE - REGRESSION TEST (DEFAULT PARAMETERS)".
+	DISPLAY "======================================================".
+	PERFORM SUMMARY-LINE-PARA VARYING WS-K FROM 1 BY 1 UNTIL WS-K > 10.
+	DISPLAY "======================================================".
+	DISPLAY "FAILURES: " WS-FAIL-COUNT.
+
+	SUMMARY-LINE-PARA.
+	MOVE WS-TST-RESULT(WS-K) TO WS-NUM-EDIT-VALUE.
+	MOVE 0 TO WS-NUM-EDIT-DECIMALS.
+	PERFORM NUM-EDIT-PARA.
+	DISPLAY WS-TST-PROBLEM-ID(WS-K) "  " FUNCTION TRIM(WS-NUM-EDIT-RESULT)
+		"  EXPECTED " WS-TST-EXPECTED(WS-K) "  " WS-TST-STATUS(WS-K).
+
+	COPY NUMEDITP.
+	COPY RPTPRT.
+
+	COPY AUDIT.
