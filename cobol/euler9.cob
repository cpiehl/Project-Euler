@@ -7,34 +7,290 @@
 *> Find the product abc.
 *> Answer: 31875000
 *>
-*> compile with cobc -free -O -x -o euler9.exe euler9.cob
+*> compile with cobc -free -O -x -o euler9.exe -I copy euler9.cob
 *> -free - use free source format. without cobol requires certain format
 *> -x - build executable
 *> -O - optimize
 *> -o - output file
+*>
+*> Modification history
+*> 2026-08-09  the target perimeter is now a runtime parameter (E9PARM)
+*>             instead of the literal 1000, and the search no longer
+*>             stops at the first triplet found - every triplet that
+*>             sums to the target perimeter is reported, since some
+*>             perimeters have more than one.
+*> 2026-08-09  runs either standalone or CALLed as a subprogram from
+*>             EULERRUN - STOP RUN became GOBACK and the product abc
+*>             of the last triplet found is also returned to the
+*>             caller via WS-SUITE-RESULT.
+*> 2026-08-09  sets RETURN-CODE (0 normal, nonzero on a rejected
+*>             parameter) so the job scheduler can tell a failed run
+*>             from a good one without reading the log.
+*> 2026-08-09  every run now appends a line to the shared audit trail
+*>             (EULRAUD) - problem id, run date/time, operator, and
+*>             outcome - so job history doesn't depend on the
+*>             scheduler's own log retention. WS-RPT-PROBLEM-ID is now
+*>             set once up front instead of inside C-PARA, so the
+*>             audit line still gets a problem id on a perimeter with
+*>             no qualifying triplet.
+
+*> 2026-08-09  captures WS-RPT-START-TIME at the start of the run so
+*>             the report banner and audit trail line can show elapsed
+*>             run time alongside the result.
+
+*> 2026-08-09  writes problem id, result, and run date to a new
+*>             fixed-width interface file (EULREXP) for the
+*>             downstream reporting system, so the weekly numbers
+*>             spreadsheet no longer has to be retyped by hand.
+
+*> 2026-08-09  C-PARA now DISPLAYs A, B, and C alongside the product ABC
+*>             for every qualifying triplet, instead of leaving the
+*>             report banner's single RESULT figure (the product) as
+*>             the only clue to what triplet produced it.
+*> 2026-08-09  A-PARA now rejects a target perimeter under 12 (the
+*>             smallest possible Pythagorean triplet is 3-4-5) before
+*>             starting the search, instead of silently running to
+*>             completion and reporting a product of zero.
+
+*> 2026-08-09  elapsed run time is now also handed back to the
+*>             caller via WS-SUITE-ELAPSED-CS (EULRSLT.cpy), alongside
+*>             WS-SUITE-RESULT, so EULERRUN's nightly digest can show
+*>             each problem's run time without timing the CALL itself.
+
+*> 2026-08-09  reads an optional TEST/PROD control card (EULRMODE) -
+*>             a TEST run still prints its result banner but is left
+*>             out of the audit trail and the EULREXP history archive.
+
+*> 2026-08-09  the control card this program reads is now also echoed
+*>             into the EULREXP history row (WS-EXPORT-PARM-CARD) so a
+*>             re-run utility can look up the parameters a prior run
+*>             used instead of the operator having to remember them.
+
+*> 2026-08-09  the result banner now prints with comma grouping
+*>             (via the shared NUM-EDIT-PARA routine) instead of a
+*>             bare run of digits, so a wide answer is easier to read
+*>             at a glance.
+
+*> 2026-08-09  added an optional range control card (E9RANGE) - when
+*>             present, every perimeter FROM through TO is searched in
+*>             one run and each qualifying triplet found is written to
+*>             a new E9RPT report, one line per triplet, instead of
+*>             having to rerun the single-perimeter mode by hand for
+*>             every value in the range. A missing card leaves the
+*>             program reading the single-perimeter E9PARM as before.
+
+*> 2026-08-09  the TEST/PROD control card is now read from the shared
+*>             suite configuration card (SUITECFG) instead of its own
+*>             single-purpose EULRMODE card, so a run-mode change in
+*>             one place takes effect for every program in the suite -
+*>             see SUITECFG.cpy.
+*> 2026-08-09  the single-perimeter path now prints the result banner
+*>             unconditionally after the search, not only when C-PARA
+*>             finds a qualifying triplet - a perimeter with no
+*>             triplet was completing silently (no banner, no DISPLAY)
+*>             while still writing an audit/export row claiming
+*>             COMPLETE, the only EULERn path that could finish a run
+*>             with no confirming output at all.
+*> 2026-08-09  C-PARA and RANGE-C-PARA's "COMPUTE WS-ABC = A * B * C"
+*>             are now guarded with ON SIZE ERROR, the same overflow
+*>             defect class already fixed for EULER4 and EULER8 - a
+*>             perimeter large enough (the range path had no ceiling
+*>             at all) could overflow WS-ABC's PIC 9(18) silently. Both
+*>             the single-perimeter and range paths also now reject a
+*>             perimeter/range-to above WS-E9-PERIMETER-MAX, chosen so
+*>             the worst-case product (A, B, C all near perimeter/3)
+*>             stays inside WS-ABC's capacity - the ON SIZE ERROR guard
+*>             is the actual safety net, the ceiling just keeps normal
+*>             runs from ever tripping it.
 
 IDENTIFICATION DIVISION.
 PROGRAM-ID. EULER9.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT E9PARM-FILE ASSIGN TO "E9PARM"
+		ORGANIZATION LINE SEQUENTIAL.
+	SELECT EULRAUD-FILE ASSIGN TO "EULRAUD"
+		ORGANIZATION LINE SEQUENTIAL
+		FILE STATUS WS-AUDIT-STATUS.
+	SELECT EULREXP-FILE ASSIGN TO "EULREXP"
+		ORGANIZATION LINE SEQUENTIAL
+		FILE STATUS WS-EXPORT-STATUS.
+	SELECT SUITECFG-FILE ASSIGN TO "SUITECFG"
+		ORGANIZATION LINE SEQUENTIAL
+		FILE STATUS WS-CFG-STATUS.
+	SELECT E9RANGE-FILE ASSIGN TO "E9RANGE"
+		ORGANIZATION LINE SEQUENTIAL
+		FILE STATUS WS-E9-RANGE-STATUS.
+	SELECT E9RPT-FILE ASSIGN TO "E9RPT"
+		ORGANIZATION LINE SEQUENTIAL.
+
 DATA DIVISION.
+FILE SECTION.
+FD  E9PARM-FILE.
+01  E9PARM-RECORD                  PIC X(8).
+
+FD  EULRAUD-FILE.
+01  EULRAUD-FILE-RECORD            PIC X(53).
+FD  EULREXP-FILE.
+01  EULREXP-FILE-RECORD            PIC X(128).
+FD  SUITECFG-FILE.
+01  SUITECFG-FILE-RECORD          PIC X(14).
+
+FD  E9RANGE-FILE.
+01  E9RANGE-RECORD                 PIC X(16).
+
+FD  E9RPT-FILE.
+01  E9RPT-RECORD                   PIC X(72).
+
 	WORKING-STORAGE SECTION.
+	COPY E9PARM.
+	COPY RPTHDR.
+	COPY EULRSLT.
+	COPY NUMEDIT.
+	COPY SUITECFG.
+	COPY AUDDAT.
+	COPY EXPDAT.
+	COPY E9RANGE.
+	COPY E9RPT.
+
 	01 A PIC 9(8) VALUE 1.
 	01 B PIC 9(8) VALUE 1.
 	01 C PIC 9(8) VALUE 1.
+	01 WS-ABC PIC 9(18) VALUE 0.
+	01 WS-E9-PERIMETER-MAX PIC 9(8) VALUE 2000000.
 
 PROCEDURE DIVISION.
 	A-PARA.
-	PERFORM B-PARA VARYING A FROM 1 BY 1 UNTIL A=1000.
-	STOP RUN.
+	ACCEPT WS-RPT-START-TIME FROM TIME.
+	PERFORM CONFIG-READ-PARA.
+	PERFORM RANGE-READ-PARA.
+	MOVE "EULER9" TO WS-RPT-PROBLEM-ID.
+	IF WS-E9-RANGE-IS-ACTIVE THEN
+*> same overflow ceiling as the single-perimeter path, checked against
+*> the top of the range since that's where A*B*C is largest
+		IF WS-E9-RANGE-TO > WS-E9-PERIMETER-MAX THEN
+			DISPLAY "EULER9: REJECTED RANGE TO " WS-E9-RANGE-TO
+				" - MUST NOT EXCEED " WS-E9-PERIMETER-MAX
+			MOVE 16 TO RETURN-CODE
+			IF NOT WS-MODE-IS-TEST THEN
+				PERFORM AUDIT-WRITE-PARA
+			END-IF
+			GOBACK
+		END-IF
+		PERFORM RANGE-A-PARA
+	ELSE
+		PERFORM P-PARA
+*> the smallest possible Pythagorean triplet is 3-4-5, perimeter 12 -
+*> anything under that can never have a qualifying A/B/C. The upper
+*> bound keeps A*B*C's worst case (all three near perimeter/3) inside
+*> WS-ABC's PIC 9(18) capacity, with room to spare.
+		IF WS-E9-PERIMETER < 12 OR WS-E9-PERIMETER > WS-E9-PERIMETER-MAX THEN
+			DISPLAY "EULER9: REJECTED PERIMETER " WS-E9-PERIMETER
+				" - MUST BE 12 THROUGH " WS-E9-PERIMETER-MAX
+			MOVE 16 TO RETURN-CODE
+			IF NOT WS-MODE-IS-TEST THEN
+				PERFORM AUDIT-WRITE-PARA
+			END-IF
+			GOBACK
+		END-IF
+		PERFORM B-PARA VARYING A FROM 1 BY 1 UNTIL A = WS-E9-PERIMETER
+*> print the result banner unconditionally, even when no triplet was
+*> found for this perimeter (WS-ABC stays 0) - a run that completes
+*> without a triplet should still confirm it completed, the same as
+*> every other EULERn program
+		MOVE WS-ABC TO WS-RPT-RESULT
+		PERFORM RPT-PRINT-PARA
+		MOVE WS-ABC TO WS-SUITE-RESULT
+		MOVE WS-RPT-ELAPSED-CS TO WS-SUITE-ELAPSED-CS
+		MOVE 0 TO RETURN-CODE
+		MOVE WS-E9-PARM-CARD TO WS-EXPORT-PARM-CARD
+		IF NOT WS-MODE-IS-TEST THEN
+			PERFORM EXPORT-WRITE-PARA
+			PERFORM AUDIT-WRITE-PARA
+		END-IF
+	END-IF.
+	GOBACK.
+
+	P-PARA.
+	OPEN INPUT E9PARM-FILE.
+	READ E9PARM-FILE INTO WS-E9-PARM-CARD.
+	CLOSE E9PARM-FILE.
 
 	B-PARA.
-	PERFORM C-PARA VARYING B FROM A BY 1 UNTIL B=1000 - A.
+	PERFORM C-PARA VARYING B FROM A BY 1
+		UNTIL B >= WS-E9-PERIMETER - A.
 
+*> Guard the product with ON SIZE ERROR - WS-E9-PERIMETER-MAX keeps
+*> this from happening in practice, but WS-ABC is only PIC 9(18) and
+*> the product is not otherwise bounded, so an overflow is reported
+*> and the triplet skipped rather than silently wrapping.
 	C-PARA.
-	COMPUTE C = 1000 - (A + B).
+	COMPUTE C = WS-E9-PERIMETER - (A + B).
+	IF ((A * A) + (B * B)) = (C * C) THEN
+		COMPUTE WS-ABC = A * B * C
+			ON SIZE ERROR
+				DISPLAY "EULER9: TRIPLET A=" A "  B=" B "  C=" C
+					" OVERFLOWED WS-ABC - SKIPPED"
+			NOT ON SIZE ERROR
+				DISPLAY "TRIPLET: A=" A "  B=" B "  C=" C "  ABC=" WS-ABC
+		END-COMPUTE
+	END-IF.
+
+*> Range mode: search every perimeter from WS-E9-RANGE-FROM through
+*> WS-E9-RANGE-TO inclusive, writing one E9RPT line per qualifying
+*> triplet found, instead of just the single perimeter E9PARM names
+	RANGE-A-PARA.
+	OPEN OUTPUT E9RPT-FILE.
+	PERFORM RANGE-PERIMETER-PARA
+		VARYING WS-E9-PERIMETER FROM WS-E9-RANGE-FROM BY 1
+		UNTIL WS-E9-PERIMETER > WS-E9-RANGE-TO.
+	CLOSE E9RPT-FILE.
+	MOVE WS-ABC TO WS-SUITE-RESULT.
+	MOVE WS-ABC TO WS-RPT-RESULT.
+	MOVE WS-RPT-ELAPSED-CS TO WS-SUITE-ELAPSED-CS.
+	MOVE 0 TO RETURN-CODE.
+	PERFORM RPT-PRINT-PARA.
+	IF NOT WS-MODE-IS-TEST THEN
+		PERFORM AUDIT-WRITE-PARA
+	END-IF.
+
+	RANGE-PERIMETER-PARA.
+	IF WS-E9-PERIMETER >= 12 THEN
+		PERFORM RANGE-B-PARA VARYING A FROM 1 BY 1
+			UNTIL A = WS-E9-PERIMETER
+	END-IF.
+
+	RANGE-B-PARA.
+	PERFORM RANGE-C-PARA VARYING B FROM A BY 1
+		UNTIL B >= WS-E9-PERIMETER - A.
+
+*> Same overflow guard as C-PARA - an overflowed triplet is skipped
+*> (no E9RPT row written for it) rather than reported with a silently
+*> wrapped, wrong product.
+	RANGE-C-PARA.
+	COMPUTE C = WS-E9-PERIMETER - (A + B).
 	IF ((A * A) + (B * B)) = (C * C) THEN
-		MULTIPLY A BY B
-		MULTIPLY B BY C
-		DISPLAY C
-		STOP RUN
+		COMPUTE WS-ABC = A * B * C
+			ON SIZE ERROR
+				DISPLAY "EULER9: PERIMETER " WS-E9-PERIMETER
+					" TRIPLET A=" A "  B=" B "  C=" C
+					" OVERFLOWED WS-ABC - SKIPPED"
+			NOT ON SIZE ERROR
+				MOVE WS-E9-PERIMETER TO WS-E9-RPT-PERIMETER
+				MOVE SPACES TO WS-E9-RPT-TRIPLET
+				STRING "A=" A "  B=" B "  C=" C "  ABC=" WS-ABC
+					DELIMITED BY SIZE INTO WS-E9-RPT-TRIPLET
+				END-STRING
+				WRITE E9RPT-RECORD FROM WS-E9-RPT-LINE
+		END-COMPUTE
 	END-IF.
+
+	COPY NUMEDITP.
+	COPY RPTPRT.
+
+	COPY AUDIT.
+	COPY EXPORT.
+	COPY SUITECFGP.
+	COPY E9RANGEP.
