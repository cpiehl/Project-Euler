@@ -0,0 +1,321 @@
+*> Master driver for the numbered EULERn suite.
+*> CALLs EULER1 through EULER10 in sequence and collects each result
+*> (via WS-SUITE-RESULT, see EULRSLT.cpy) into one consolidated
+*> summary table instead of nine-plus separate job steps and log
+*> files to eyeball by hand.
+*> compile with cobc -free -O -x -o eulerrun.exe -I copy eulerrun.cob
+*>   euler1.cob euler2.cob euler3.cob euler4.cob euler5.cob euler6.cob
+*>   euler7.cob euler8.cob euler9.cob euler10.cob
+*> -free - use free source format. without cobol requires certain format
+*> -x - build executable
+*> -O - optimize
+*> -o - output file
+*>
+*> Each EULERn subprogram still reads its own control card(s) from the
+*> current directory exactly as it does standalone, so EULERRUN must
+*> be run from a directory with all of them present.
+*>
+*> Modification history
+*> 2026-08-09  added a reconciliation pass - after every CALL has
+*>             returned, each result is compared against the expected
+*>             answer on file EULREF (one record per problem id) and
+*>             flagged MATCH or MISMATCH, so a bad edit to a divisor
+*>             or a range doesn't slip into the report unnoticed.
+*> 2026-08-09  sets RETURN-CODE to 8 if any problem comes back
+*>             MISMATCH (0 otherwise) so the scheduler can flag a
+*>             failed overnight run without anyone reading the log.
+*> 2026-08-09  reads an optional selection card (EULRSEL) so a subset
+*>             of problems can be rerun (e.g. after fixing just one)
+*>             instead of always executing the full 1-10 sequence.
+*>             Skipped problems show STATUS "SKIPPED" and are left out
+*>             of the reconciliation pass and its mismatch count.
+*> 2026-08-09  EULREF is now a small problem catalog, not just an
+*>             answer key - each record also carries a short
+*>             description and the date the problem was added to the
+*>             suite, and the consolidated summary line now prints that
+*>             description alongside the result, instead of the only
+*>             documentation being a comment at the top of each .cob
+*>             file.
+*> 2026-08-09  added a nightly digest step (DIGEST-PARA) that writes
+*>             one line per problem - id, result, reconciliation
+*>             status, and elapsed run time - to a new file EULDGST
+*>             after the consolidated summary display, so the whole
+*>             night's outcome can be read from one file instead of
+*>             each CALLed program's own DISPLAY output. Elapsed time
+*>             is handed back per problem via WS-SUITE-ELAPSED-CS
+*>             (EULRSLT.cpy), the same way WS-SUITE-RESULT already
+*>             hands back each answer.
+*> 2026-08-09  reads an optional TEST/PROD control card (EULRMODE)
+*>             before calling anything, so a trial run's reconciliation
+*>             mismatches (if any) show in the summary but no longer
+*>             raise the RETURN-CODE 8 alert - each CALLed program
+*>             reads the same card itself, so a TEST run's lines are
+*>             also left out of the audit trail and history archive.
+*> 2026-08-09  a reconciliation MISMATCH now also writes its own
+*>             flagged record (outcome MISMATCH) to the shared audit
+*>             trail EULRAUD the same run it is found, alongside the
+*>             RETURN-CODE 8 alert, so a bad answer shows up in the
+*>             audit trail same-day instead of only being visible to
+*>             whoever eventually reads the consolidated summary.
+*> 2026-08-09  the run-mode flag and the problem-selection flags now
+*>             both come from one shared control card (SUITECFG) in
+*>             place of the separate single-purpose EULRMODE and
+*>             EULRSEL cards, so a change to either no longer means
+*>             remembering which of two small files to edit. Every
+*>             EULERn subprogram picks up the same run-mode change
+*>             automatically, since SUITECFG.cpy reads the same card.
+*> 2026-08-09  EULDGST-FILE-RECORD widened from PIC X(48) to PIC X(52)
+*>             to match WS-DGST-LINE (EULDGST.cpy) - the record was
+*>             four bytes short, truncating WS-DGST-ELAPSED off the end
+*>             of every digest line.
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. EULERRUN.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT EULREF-FILE ASSIGN TO "EULREF"
+		ORGANIZATION LINE SEQUENTIAL.
+	SELECT EULDGST-FILE ASSIGN TO "EULDGST"
+		ORGANIZATION LINE SEQUENTIAL.
+	SELECT SUITECFG-FILE ASSIGN TO "SUITECFG"
+		ORGANIZATION LINE SEQUENTIAL
+		FILE STATUS WS-CFG-STATUS.
+	SELECT EULRAUD-FILE ASSIGN TO "EULRAUD"
+		ORGANIZATION LINE SEQUENTIAL
+		FILE STATUS WS-AUDIT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  EULREF-FILE.
+01  EULREF-FILE-RECORD             PIC X(74).
+
+FD  EULDGST-FILE.
+01  EULDGST-FILE-RECORD            PIC X(52).
+
+FD  SUITECFG-FILE.
+01  SUITECFG-FILE-RECORD          PIC X(14).
+
+FD  EULRAUD-FILE.
+01  EULRAUD-FILE-RECORD            PIC X(53).
+
+WORKING-STORAGE SECTION.
+	COPY EULRSLT.
+	COPY SUITECFG.
+	COPY EULREF.
+	COPY EULDGST.
+	COPY NUMEDIT.
+	COPY AUDDAT.
+
+	01 WS-EOF PIC 9 VALUE 0.
+
+	01 WS-SUMMARY-TABLE.
+		05 WS-SUMMARY-ROW OCCURS 10 TIMES.
+			10 WS-SUM-PROBLEM-ID  PIC X(08).
+			10 WS-SUM-RESULT      PIC 9(18).
+			10 WS-SUM-EXPECTED    PIC 9(18).
+			10 WS-SUM-STATUS      PIC X(08) VALUE "NO REF".
+				10 WS-SUM-DESCRIPTION PIC X(40) VALUE SPACES.
+				10 WS-SUM-ELAPSED-CS  PIC 9(08) VALUE 0.
+	01 WS-K PIC 9(2) VALUE 0.
+	01 WS-MISMATCH-COUNT PIC 9(2) VALUE 0.
+
+PROCEDURE DIVISION.
+	A-PARA.
+	PERFORM CONFIG-READ-PARA.
+
+	MOVE "EULER1" TO WS-SUM-PROBLEM-ID(1).
+	IF WS-SEL-FLAG(1) = "Y" THEN
+		CALL "EULER1"
+		MOVE WS-SUITE-RESULT TO WS-SUM-RESULT(1)
+		MOVE WS-SUITE-ELAPSED-CS TO WS-SUM-ELAPSED-CS(1)
+	ELSE
+		MOVE "SKIPPED" TO WS-SUM-STATUS(1)
+	END-IF.
+
+	MOVE "EULER2" TO WS-SUM-PROBLEM-ID(2).
+	IF WS-SEL-FLAG(2) = "Y" THEN
+		CALL "EULER2"
+		MOVE WS-SUITE-RESULT TO WS-SUM-RESULT(2)
+		MOVE WS-SUITE-ELAPSED-CS TO WS-SUM-ELAPSED-CS(2)
+	ELSE
+		MOVE "SKIPPED" TO WS-SUM-STATUS(2)
+	END-IF.
+
+	MOVE "EULER3" TO WS-SUM-PROBLEM-ID(3).
+	IF WS-SEL-FLAG(3) = "Y" THEN
+		CALL "EULER3"
+		MOVE WS-SUITE-RESULT TO WS-SUM-RESULT(3)
+		MOVE WS-SUITE-ELAPSED-CS TO WS-SUM-ELAPSED-CS(3)
+	ELSE
+		MOVE "SKIPPED" TO WS-SUM-STATUS(3)
+	END-IF.
+
+	MOVE "EULER4" TO WS-SUM-PROBLEM-ID(4).
+	IF WS-SEL-FLAG(4) = "Y" THEN
+		CALL "EULER4"
+		MOVE WS-SUITE-RESULT TO WS-SUM-RESULT(4)
+		MOVE WS-SUITE-ELAPSED-CS TO WS-SUM-ELAPSED-CS(4)
+	ELSE
+		MOVE "SKIPPED" TO WS-SUM-STATUS(4)
+	END-IF.
+
+	MOVE "EULER5" TO WS-SUM-PROBLEM-ID(5).
+	IF WS-SEL-FLAG(5) = "Y" THEN
+		CALL "EULER5"
+		MOVE WS-SUITE-RESULT TO WS-SUM-RESULT(5)
+		MOVE WS-SUITE-ELAPSED-CS TO WS-SUM-ELAPSED-CS(5)
+	ELSE
+		MOVE "SKIPPED" TO WS-SUM-STATUS(5)
+	END-IF.
+
+	MOVE "EULER6" TO WS-SUM-PROBLEM-ID(6).
+	IF WS-SEL-FLAG(6) = "Y" THEN
+		CALL "EULER6"
+		MOVE WS-SUITE-RESULT TO WS-SUM-RESULT(6)
+		MOVE WS-SUITE-ELAPSED-CS TO WS-SUM-ELAPSED-CS(6)
+	ELSE
+		MOVE "SKIPPED" TO WS-SUM-STATUS(6)
+	END-IF.
+
+	MOVE "EULER7" TO WS-SUM-PROBLEM-ID(7).
+	IF WS-SEL-FLAG(7) = "Y" THEN
+		CALL "EULER7"
+		MOVE WS-SUITE-RESULT TO WS-SUM-RESULT(7)
+		MOVE WS-SUITE-ELAPSED-CS TO WS-SUM-ELAPSED-CS(7)
+	ELSE
+		MOVE "SKIPPED" TO WS-SUM-STATUS(7)
+	END-IF.
+
+	MOVE "EULER8" TO WS-SUM-PROBLEM-ID(8).
+	IF WS-SEL-FLAG(8) = "Y" THEN
+		CALL "EULER8"
+		MOVE WS-SUITE-RESULT TO WS-SUM-RESULT(8)
+		MOVE WS-SUITE-ELAPSED-CS TO WS-SUM-ELAPSED-CS(8)
+	ELSE
+		MOVE "SKIPPED" TO WS-SUM-STATUS(8)
+	END-IF.
+
+	MOVE "EULER9" TO WS-SUM-PROBLEM-ID(9).
+	IF WS-SEL-FLAG(9) = "Y" THEN
+		CALL "EULER9"
+		MOVE WS-SUITE-RESULT TO WS-SUM-RESULT(9)
+		MOVE WS-SUITE-ELAPSED-CS TO WS-SUM-ELAPSED-CS(9)
+	ELSE
+		MOVE "SKIPPED" TO WS-SUM-STATUS(9)
+	END-IF.
+
+	MOVE "EULER10" TO WS-SUM-PROBLEM-ID(10).
+	IF WS-SEL-FLAG(10) = "Y" THEN
+		CALL "EULER10"
+		MOVE WS-SUITE-RESULT TO WS-SUM-RESULT(10)
+		MOVE WS-SUITE-ELAPSED-CS TO WS-SUM-ELAPSED-CS(10)
+	ELSE
+		MOVE "SKIPPED" TO WS-SUM-STATUS(10)
+	END-IF.
+
+	PERFORM RECON-PARA.
+	PERFORM SUMMARY-PARA.
+	PERFORM DIGEST-PARA.
+	IF WS-MISMATCH-COUNT > 0 THEN
+		MOVE 8 TO RETURN-CODE
+	ELSE
+		MOVE 0 TO RETURN-CODE
+	END-IF.
+	STOP RUN.
+
+*> Compare every collected result against its expected answer on
+*> EULREF, matching by problem id rather than by position so a
+*> reference file with rows out of order still reconciles correctly
+	RECON-PARA.
+	OPEN INPUT EULREF-FILE.
+	PERFORM RECON-READ-PARA.
+	PERFORM RECON-MATCH-PARA UNTIL WS-EOF = 1.
+	CLOSE EULREF-FILE.
+
+	RECON-READ-PARA.
+	READ EULREF-FILE INTO WS-EULREF-RECORD
+		AT END MOVE 1 TO WS-EOF
+	END-READ.
+
+	RECON-MATCH-PARA.
+	PERFORM RECON-ROW-PARA VARYING WS-K FROM 1 BY 1 UNTIL WS-K > 10.
+	PERFORM RECON-READ-PARA.
+
+	RECON-ROW-PARA.
+	IF WS-SUM-PROBLEM-ID(WS-K) = WS-EULREF-PROBLEM-ID
+			AND WS-SEL-FLAG(WS-K) = "Y" THEN
+		MOVE WS-EULREF-EXPECTED TO WS-SUM-EXPECTED(WS-K)
+		MOVE WS-EULREF-DESCRIPTION TO WS-SUM-DESCRIPTION(WS-K)
+		IF WS-SUM-RESULT(WS-K) = WS-EULREF-EXPECTED THEN
+			MOVE "MATCH" TO WS-SUM-STATUS(WS-K)
+		ELSE
+			MOVE "MISMATCH" TO WS-SUM-STATUS(WS-K)
+			IF NOT WS-MODE-IS-TEST THEN
+				ADD 1 TO WS-MISMATCH-COUNT
+				PERFORM ALERT-WRITE-PARA
+			END-IF
+		END-IF
+	END-IF.
+
+*> Flag a reconciliation MISMATCH in the shared audit trail the same
+*> run it is found, alongside each program's own COMPLETE/REJECTED
+*> line, so the bad result is on record same-day instead of waiting on
+*> someone reading the consolidated summary or the weekly packet
+	ALERT-WRITE-PARA.
+	ACCEPT WS-AUDIT-RUN-DATE FROM DATE YYYYMMDD.
+	ACCEPT WS-AUDIT-RUN-TIME FROM TIME.
+	ACCEPT WS-AUDIT-OPERATOR FROM ENVIRONMENT "USER".
+	MOVE WS-SUM-PROBLEM-ID(WS-K) TO WS-AUDIT-PROBLEM-ID.
+	MOVE WS-SUM-ELAPSED-CS(WS-K) TO WS-AUDIT-ELAPSED-CS.
+	MOVE "MISMATCH" TO WS-AUDIT-OUTCOME.
+	OPEN EXTEND EULRAUD-FILE.
+	IF WS-AUDIT-STATUS NOT = "00" THEN
+		OPEN OUTPUT EULRAUD-FILE
+	END-IF.
+	WRITE EULRAUD-FILE-RECORD FROM WS-AUDIT-RECORD.
+	CLOSE EULRAUD-FILE.
+
+*> Print one consolidated line per problem after every CALL has
+*> returned, instead of nine separate DISPLAYs scattered in the log
+	SUMMARY-PARA.
+	DISPLAY "======================================================".
+	DISPLAY "EULER SUITE - CONSOLIDATED RESULTS".
+	IF WS-MODE-IS-TEST THEN
+		DISPLAY "RUN MODE: TEST - AUDIT/HISTORY/ALERT SUPPRESSED"
+	END-IF.
+	DISPLAY "======================================================".
+	PERFORM SUMMARY-LINE-PARA VARYING WS-K FROM 1 BY 1
+		UNTIL WS-K > 10.
+	DISPLAY "======================================================".
+
+	SUMMARY-LINE-PARA.
+	MOVE WS-SUM-RESULT(WS-K) TO WS-NUM-EDIT-VALUE.
+	MOVE 0 TO WS-NUM-EDIT-DECIMALS.
+	PERFORM NUM-EDIT-PARA.
+	DISPLAY WS-SUM-PROBLEM-ID(WS-K) "  " FUNCTION TRIM(WS-NUM-EDIT-RESULT)
+		"  " WS-SUM-STATUS(WS-K) "  "
+		FUNCTION TRIM(WS-SUM-DESCRIPTION(WS-K)).
+
+*> Write the nightly digest - problem id, result, reconciliation
+*> status, and elapsed run time - to EULDGST so a scheduler or
+*> operator can pull the whole night's outcome from one file
+*> instead of scrolling back through the job log
+	DIGEST-PARA.
+	OPEN OUTPUT EULDGST-FILE.
+	PERFORM DIGEST-LINE-PARA VARYING WS-K FROM 1 BY 1 UNTIL WS-K > 10.
+	CLOSE EULDGST-FILE.
+
+	DIGEST-LINE-PARA.
+	MOVE WS-SUM-PROBLEM-ID(WS-K) TO WS-DGST-PROBLEM-ID.
+	MOVE WS-SUM-RESULT(WS-K) TO WS-NUM-EDIT-VALUE.
+	MOVE 0 TO WS-NUM-EDIT-DECIMALS.
+	PERFORM NUM-EDIT-PARA.
+	MOVE WS-NUM-EDIT-FULL(1:23) TO WS-DGST-RESULT.
+	MOVE WS-SUM-STATUS(WS-K) TO WS-DGST-STATUS.
+	MOVE WS-SUM-ELAPSED-CS(WS-K) TO WS-DGST-ELAPSED.
+	WRITE EULDGST-FILE-RECORD FROM WS-DGST-LINE.
+
+	COPY NUMEDITP.
+	COPY SUITECFGP.
