@@ -1,40 +1,147 @@
 *> Project Euler #8
-*> The four adjacent digits in the 1000-digit number that
-*>   have the greatest product are 9 × 9 × 8 × 9 = 5832.
-*> 73167176531330624919225119674426574742355349194934
-*> 96983520312774506326239578318016984801869478851843
-*> 85861560789112949495459501737958331952853208805511
-*> 12540698747158523863050715693290963295227443043557
-*> 66896648950445244523161731856403098711121722383113
-*> 62229893423380308135336276614282806444486645238749
-*> 30358907296290491560440772390713810515859307960866
-*> 70172427121883998797908792274921901699720888093776
-*> 65727333001053367881220235421809751254540594752243
-*> 52584907711670556013604839586446706324415722155397
-*> 53697817977846174064955149290862569321978468622482
-*> 83972241375657056057490261407972968652414535100474
-*> 82166370484403199890008895243450658541227588666881
-*> 16427171479924442928230863465674813919123162824586
-*> 17866458359124566529476545682848912883142607690042
-*> 24219022671055626321111109370544217506941658960408
-*> 07198403850962455444362981230987879927244284909188
-*> 84580156166097919133875499200524063689912560717606
-*> 05886116467109405077541002256983155200055935729725
-*> 71636269561882670428252483600823257530420752963450
-*> Find the thirteen adjacent digits in the 1000-digit number that
-*>   have the greatest product. What is the value of this product?
-*> Answer: 23514624000
-*> compile with cobc -free -O -x -o euler8.exe euler8.cob
+*> Find the greatest product of N adjacent digits in a large digit
+*>   string.
+*> Answer (13-digit window, problem 8's number): 23514624000
+*> compile with cobc -free -O -x -o euler8.exe -I copy euler8.cob
 *> -free - use free source format. without cobol requires certain format
 *> -x - build executable
 *> -O - optimize
 *> -o - output file
+*>
+*> Modification history
+*> 2026-08-09  the 1000-digit number is now read from E8DIGITS and the
+*>             adjacent-digit window size from E8PARM, instead of both
+*>             being baked into working storage, so the "greatest
+*>             product of N adjacent digits" check can run against any
+*>             digit string and any window size.
+*> 2026-08-09  runs either standalone or CALLed as a subprogram from
+*>             EULERRUN - STOP RUN became GOBACK and the result is
+*>             also returned to the caller via WS-SUITE-RESULT.
+*> 2026-08-09  sets RETURN-CODE (0 normal, nonzero on a rejected
+*>             parameter) so the job scheduler can tell a failed run
+*>             from a good one without reading the log.
+*> 2026-08-09  every run now appends a line to the shared audit trail
+*>             (EULRAUD) - problem id, run date/time, operator, and
+*>             outcome - so job history doesn't depend on the
+*>             scheduler's own log retention.
+
+*> 2026-08-09  captures WS-RPT-START-TIME at the start of the run so
+*>             the report banner and audit trail line can show elapsed
+*>             run time alongside the result.
+
+*> 2026-08-09  writes problem id, result, and run date to a new
+*>             fixed-width interface file (EULREXP) for the
+*>             downstream reporting system, so the weekly numbers
+*>             spreadsheet no longer has to be retyped by hand.
+
+*> 2026-08-09  B-PARA now remembers WS-I (the 0-based starting offset
+*>             into WS-BIGNUM) alongside WS-BIGPROD whenever a new best
+*>             window is found, and A-PARA DISPLAYs it next to the
+*>             window width, so the winning digits can be located and
+*>             checked by hand against the source string.
+
+*> 2026-08-09  elapsed run time is now also handed back to the
+*>             caller via WS-SUITE-ELAPSED-CS (EULRSLT.cpy), alongside
+*>             WS-SUITE-RESULT, so EULERRUN's nightly digest can show
+*>             each problem's run time without timing the CALL itself.
+
+*> 2026-08-09  reads an optional TEST/PROD control card (EULRMODE) -
+*>             a TEST run still prints its result banner but is left
+*>             out of the audit trail and the EULREXP history archive.
+
+*> 2026-08-09  C-PARA's running product is now guarded with ON SIZE
+*>             ERROR - WS-PROD is only PIC 9(11), and a wide enough
+*>             E8PARM window (now that the window size is a runtime
+*>             parameter) could overflow it silently. An overflow now
+*>             rejects the run (RETURN-CODE 16) instead of reporting a
+*>             silently wrapped, wrong product.
+
+*> 2026-08-09  the control card this program reads is now also echoed
+*>             into the EULREXP history row (WS-EXPORT-PARM-CARD) so a
+*>             re-run utility can look up the parameters a prior run
+*>             used instead of the operator having to remember them.
+
+*> 2026-08-09  the result banner now prints with comma grouping
+*>             (via the shared NUM-EDIT-PARA routine) instead of a
+*>             bare run of digits, so a wide answer is easier to read
+*>             at a glance.
+
+*> 2026-08-09  the TEST/PROD control card is now read from the shared
+*>             suite configuration card (SUITECFG) instead of its own
+*>             single-purpose EULRMODE card, so a run-mode change in
+*>             one place takes effect for every program in the suite -
+*>             see SUITECFG.cpy.
+*> 2026-08-09  A-PARA now rejects a window outside 1 through WS-STRLEN
+*>             before the search starts - a window past the digit
+*>             string's length drove WS-LASTSTART's unsigned subtract
+*>             negative, running the search over an out-of-range
+*>             offset and completing with a silently wrong RESULT 0
+*>             instead of the RETURN-CODE 16 rejection this program
+*>             already uses for a different bad-input case.
+*> 2026-08-09  WS-STRLEN is now derived from E8DIGITS' actual content
+*>             (trailing spaces trimmed) instead of a hardcoded 1000 -
+*>             a digit string shorter than the full buffer was letting
+*>             the window search run past the real digits into the
+*>             trailing spaces. E8DIGITS-RECORD's PIC X(1000) remains
+*>             a hard, documented ceiling rather than something this
+*>             program validates at runtime - the canonical digit
+*>             string is itself exactly 1000 digits, so a record that
+*>             fills the buffer is normal, not a sign a longer line
+*>             got truncated on the read.
 
 IDENTIFICATION DIVISION.
 PROGRAM-ID. EULER8.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT E8DIGITS-FILE ASSIGN TO "E8DIGITS"
+		ORGANIZATION LINE SEQUENTIAL.
+	SELECT E8PARM-FILE ASSIGN TO "E8PARM"
+		ORGANIZATION LINE SEQUENTIAL.
+	SELECT EULRAUD-FILE ASSIGN TO "EULRAUD"
+		ORGANIZATION LINE SEQUENTIAL
+		FILE STATUS WS-AUDIT-STATUS.
+	SELECT EULREXP-FILE ASSIGN TO "EULREXP"
+		ORGANIZATION LINE SEQUENTIAL
+		FILE STATUS WS-EXPORT-STATUS.
+	SELECT SUITECFG-FILE ASSIGN TO "SUITECFG"
+		ORGANIZATION LINE SEQUENTIAL
+		FILE STATUS WS-CFG-STATUS.
+
 DATA DIVISION.
+FILE SECTION.
+*> E8DIGITS-RECORD's PIC X(1000) is a hard ceiling, not just a
+*> starting size - the canonical problem digit string is itself
+*> exactly 1000 digits, so a record that fills the buffer is the
+*> expected case, not a sign of trouble. A source line longer than
+*> 1000 bytes would be silently truncated to fit with no FILE STATUS
+*> error; there is no way to tell that case apart from a legitimate
+*> exactly-1000-digit string once it's in the buffer, so the ceiling
+*> is enforced here by declared record length rather than by a
+*> runtime check.
+FD  E8DIGITS-FILE.
+01  E8DIGITS-RECORD                PIC X(1000).
+
+FD  E8PARM-FILE.
+01  E8PARM-RECORD                  PIC X(4).
+
+FD  EULRAUD-FILE.
+01  EULRAUD-FILE-RECORD            PIC X(53).
+FD  EULREXP-FILE.
+01  EULREXP-FILE-RECORD            PIC X(128).
+FD  SUITECFG-FILE.
+01  SUITECFG-FILE-RECORD          PIC X(14).
+
 	WORKING-STORAGE SECTION.
+	COPY E8PARM.
+	COPY RPTHDR.
+	COPY EULRSLT.
+	COPY NUMEDIT.
+	COPY SUITECFG.
+	COPY AUDDAT.
+	COPY EXPDAT.
+
 	01 WS-BIGPROD PIC 9(11) VALUE 0.
 	01 WS-PROD PIC 9(11) VALUE 1.
 	01 WS-I PIC 9(4) VALUE 0.
@@ -42,23 +149,94 @@ DATA DIVISION.
 	01 WS-N PIC 9(4) VALUE 0.
 	01 WS-M PIC 9(4) VALUE 0.
 	01 WS-CHAR PIC X(1) VALUE " ".
-	01 WS-BIGNUM PIC X(1002) VALUE "7316717653133062491922511967442657474235534919493496983520312774506326239578318016984801869478851843858615607891129494954595017379583319528532088055111254069874715852386305071569329096329522744304355766896648950445244523161731856403098711121722383113622298934233803081353362766142828064444866452387493035890729629049156044077239071381051585930796086670172427121883998797908792274921901699720888093776657273330010533678812202354218097512545405947522435258490771167055601360483958644670632441572215539753697817977846174064955149290862569321978468622482839722413756570560574902614079729686524145351004748216637048440319989000889524345065854122758866688116427171479924442928230863465674813919123162824586178664583591245665294765456828489128831426076900422421902267105562632111110937054421750694165896040807198403850962455444362981230987879927244284909188845801561660979191338754992005240636899125607176060588611646710940507754100225698315520005593572972571636269561882670428252483600823257530420752963450".
+	01 WS-STRLEN PIC 9(4) VALUE 0.
+	01 WS-LASTSTART PIC 9(4) VALUE 0.
+	01 WS-BIGSTART PIC 9(4) VALUE 0.
+	01 WS-BIGNUM PIC X(1000) VALUE SPACES.
+	01 WS-OVERFLOW PIC 9 VALUE 0.
+		88 WS-OVERFLOWED           VALUE 1.
 
 PROCEDURE DIVISION.
 	A-PARA.
-	PERFORM B-PARA VARYING WS-I FROM 0 BY 1 UNTIL WS-I=988.
-	DISPLAY WS-BIGPROD.
-	STOP RUN.
+	ACCEPT WS-RPT-START-TIME FROM TIME.
+	PERFORM CONFIG-READ-PARA.
+	PERFORM P-PARA.
+	MOVE "EULER8" TO WS-RPT-PROBLEM-ID.
+	IF WS-E8-WINDOW < 1 OR WS-E8-WINDOW > WS-STRLEN THEN
+		DISPLAY "EULER8: REJECTED WINDOW " WS-E8-WINDOW
+			" - MUST BE 1 THROUGH " WS-STRLEN
+		MOVE 16 TO RETURN-CODE
+		IF NOT WS-MODE-IS-TEST THEN
+			PERFORM AUDIT-WRITE-PARA
+		END-IF
+		GOBACK
+	END-IF.
+	COMPUTE WS-LASTSTART = WS-STRLEN - WS-E8-WINDOW.
+	PERFORM B-PARA VARYING WS-I FROM 0 BY 1
+		UNTIL WS-I > WS-LASTSTART OR WS-OVERFLOWED.
+	IF WS-OVERFLOWED THEN
+		DISPLAY "EULER8: PRODUCT OVERFLOWED WS-PROD - REDUCE WINDOW SIZE"
+		MOVE 0 TO WS-RPT-RESULT
+		MOVE 0 TO WS-SUITE-RESULT
+		PERFORM RPT-PRINT-PARA
+		MOVE WS-RPT-ELAPSED-CS TO WS-SUITE-ELAPSED-CS
+		MOVE 16 TO RETURN-CODE
+		IF NOT WS-MODE-IS-TEST THEN
+			PERFORM AUDIT-WRITE-PARA
+		END-IF
+		GOBACK
+	END-IF.
+	MOVE WS-BIGPROD TO WS-RPT-RESULT.
+	DISPLAY "WINNING WINDOW: STARTS AT OFFSET " WS-BIGSTART
+		" WIDTH " WS-E8-WINDOW.
+	PERFORM RPT-PRINT-PARA.
+	MOVE WS-BIGPROD TO WS-SUITE-RESULT.
+	MOVE WS-RPT-ELAPSED-CS TO WS-SUITE-ELAPSED-CS.
+	MOVE 0 TO RETURN-CODE.
+	MOVE WS-E8-PARM-CARD TO WS-EXPORT-PARM-CARD.
+	IF NOT WS-MODE-IS-TEST THEN
+		PERFORM EXPORT-WRITE-PARA
+		PERFORM AUDIT-WRITE-PARA
+	END-IF.
+	GOBACK.
+
+*> Read the digit string and the window size from the control files.
+*> WS-STRLEN is derived from the digits actually read (trailing spaces
+*> trimmed off) instead of being a hardcoded 1000, so a shorter digit
+*> string doesn't let the search run off the end of real data.
+	P-PARA.
+	OPEN INPUT E8DIGITS-FILE.
+	READ E8DIGITS-FILE INTO WS-BIGNUM.
+	CLOSE E8DIGITS-FILE.
+	COMPUTE WS-STRLEN = FUNCTION LENGTH(FUNCTION TRIM(WS-BIGNUM)).
+	OPEN INPUT E8PARM-FILE.
+	READ E8PARM-FILE INTO WS-E8-PARM-CARD.
+	CLOSE E8PARM-FILE.
 
 	B-PARA.
 	MOVE 1 TO WS-PROD.
-	PERFORM C-PARA VARYING WS-J FROM 0 BY 1 UNTIL WS-J=13.
-	IF WS-PROD > WS-BIGPROD THEN
+	PERFORM C-PARA VARYING WS-J FROM 0 BY 1
+		UNTIL WS-J = WS-E8-WINDOW OR WS-OVERFLOWED.
+	IF NOT WS-OVERFLOWED AND WS-PROD > WS-BIGPROD THEN
 		MOVE WS-PROD TO WS-BIGPROD
+		MOVE WS-I TO WS-BIGSTART
 	END-IF.
 
+*> Guard the running product with ON SIZE ERROR - WS-PROD is only
+*> PIC 9(11), and a wide enough window can overflow it. On overflow
+*> WS-PROD is left at its pre-multiply value (per COBOL's ON SIZE
+*> ERROR rules) and WS-OVERFLOW stops both PERFORM loops above.
 	C-PARA.
-	COMPUTE WS-N = WS-I + WS-J.
-	COMPUTE WS-M = WS-I + WS-J + 1.
-	MOVE WS-BIGNUM(WS-N:WS-M) TO WS-CHAR.
-	COMPUTE WS-PROD = WS-PROD * FUNCTION NUMVAL(WS-CHAR).
\ No newline at end of file
+	COMPUTE WS-N = WS-I + WS-J + 1.
+	MOVE WS-BIGNUM(WS-N:1) TO WS-CHAR.
+	COMPUTE WS-PROD = WS-PROD * FUNCTION NUMVAL(WS-CHAR)
+		ON SIZE ERROR
+			MOVE 1 TO WS-OVERFLOW
+	END-COMPUTE.
+
+	COPY NUMEDITP.
+	COPY RPTPRT.
+
+	COPY AUDIT.
+	COPY EXPORT.
+	COPY SUITECFGP.
