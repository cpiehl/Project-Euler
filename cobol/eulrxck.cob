@@ -0,0 +1,227 @@
+*> Cross-check: for a range of numbers, confirm the shared
+*>   trial-division primality test (PRIMTST.cpy, used by EULER3 and
+*>   EULER7) agrees with EULER10's persisted sieve cache (E10PRIME)
+*>   on which numbers in the range are prime. Validates that the
+*>   shared primality copybook behaves identically on both code paths
+*>   before it's trusted in production.
+*> compile with cobc -free -O -x -o eulrxck.exe -I copy eulrxck.cob
+*> -free - use free source format. without cobol requires certain format
+*> -x - build executable
+*> -O - optimize
+*> -o - output file
+*>
+*> Modification history
+*> 2026-08-09  first version - reads the check range from EULRXPRM,
+*>             streams EULER10's E10PRIME cache alongside a trial-
+*>             division sweep of the range, and writes one row to
+*>             EULRXRPT for every number the two approaches disagree
+*>             on. Sets RETURN-CODE 8 if any disagreement is found (0
+*>             otherwise), the same alert convention EULERRUN uses for
+*>             a reconciliation mismatch, and appends the usual line to
+*>             the shared audit trail (EULRAUD).
+
+*> 2026-08-09  the TEST/PROD control card is now read from the shared
+*>             suite configuration card (SUITECFG) instead of its own
+*>             single-purpose EULRMODE card, so a run-mode change in
+*>             one place takes effect for every program in the suite -
+*>             see SUITECFG.cpy. Also adds the missing COPY NUMEDIT/
+*>             NUMEDITP the shared result banner (RPTPRT.cpy) needs,
+*>             so the banner's comma-grouped result actually compiles.
+
+*> 2026-08-09  A-PARA now scans the E10PRIME cache once up front
+*>             (CACHE-SCAN-PARA) to find the highest prime it covers,
+*>             and rejects a requested HIGH beyond that point instead
+*>             of running the merge-join against a range the cache
+*>             never sieved - every genuine prime past the cache's
+*>             coverage was showing up as a false "sieve says
+*>             composite" mismatch, indistinguishable from a real
+*>             primality-logic disagreement between the two approaches.
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. EULRXCK.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT EULRXPRM-FILE ASSIGN TO "EULRXPRM"
+		ORGANIZATION LINE SEQUENTIAL.
+	SELECT E10PRIME-FILE ASSIGN TO "E10PRIME"
+		ORGANIZATION LINE SEQUENTIAL
+		FILE STATUS WS-CACHE-STATUS.
+	SELECT EULRXRPT-FILE ASSIGN TO "EULRXRPT"
+		ORGANIZATION LINE SEQUENTIAL.
+	SELECT EULRAUD-FILE ASSIGN TO "EULRAUD"
+		ORGANIZATION LINE SEQUENTIAL
+		FILE STATUS WS-AUDIT-STATUS.
+	SELECT SUITECFG-FILE ASSIGN TO "SUITECFG"
+		ORGANIZATION LINE SEQUENTIAL
+		FILE STATUS WS-CFG-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  EULRXPRM-FILE.
+01  EULRXPRM-RECORD                PIC X(18).
+
+FD  E10PRIME-FILE.
+01  E10PRIME-FILE-RECORD           PIC X(12).
+
+FD  EULRXRPT-FILE.
+01  EULRXRPT-RECORD                PIC X(21).
+
+FD  EULRAUD-FILE.
+01  EULRAUD-FILE-RECORD            PIC X(53).
+FD  SUITECFG-FILE.
+01  SUITECFG-FILE-RECORD          PIC X(14).
+
+	WORKING-STORAGE SECTION.
+	COPY EULRXPRM.
+	COPY EULRXRPT.
+	COPY E10PRM.
+	COPY RPTHDR.
+	COPY PRIMDAT.
+	COPY SUITECFG.
+	COPY NUMEDIT.
+	COPY AUDDAT.
+
+	01 WS-CACHE-STATUS PIC XX VALUE SPACES.
+	01 WS-N PIC 9(9) VALUE 0.
+	01 WS-CHECKED-COUNT PIC 9(9) VALUE 0.
+	01 WS-MISMATCH-COUNT PIC 9(9) VALUE 0.
+	01 WS-REJECTED PIC 9 VALUE 0.
+	01 WS-CACHE-EOF PIC 9 VALUE 0.
+	01 WS-CACHE-VALUE PIC 9(12) VALUE 0.
+	01 WS-CACHE-MAX PIC 9(12) VALUE 0.
+	01 WS-SIEVE-FLAG PIC 9 VALUE 0.
+		88 WS-SIEVE-PRIME             VALUE 1.
+		88 WS-SIEVE-COMPOSITE         VALUE 0.
+
+PROCEDURE DIVISION.
+	A-PARA.
+	ACCEPT WS-RPT-START-TIME FROM TIME.
+	PERFORM CONFIG-READ-PARA.
+	MOVE "XCHECK" TO WS-RPT-PROBLEM-ID.
+	PERFORM P-PARA.
+	IF WS-XCK-LOW < 1 OR WS-XCK-HIGH < WS-XCK-LOW THEN
+		DISPLAY "EULRXCK: REJECTED RANGE " WS-XCK-LOW " TO " WS-XCK-HIGH
+			" - LOW MUST BE 1 OR GREATER, HIGH MUST NOT BE LESS THAN LOW"
+		MOVE 1 TO WS-REJECTED
+	END-IF.
+	OPEN INPUT E10PRIME-FILE.
+	IF WS-CACHE-STATUS NOT = "00" THEN
+		DISPLAY "EULRXCK: REJECTED - E10PRIME CACHE NOT FOUND, RUN EULER10 FIRST"
+		MOVE 1 TO WS-REJECTED
+	END-IF.
+	IF WS-REJECTED = 0 THEN
+		PERFORM CACHE-SCAN-PARA
+		IF WS-XCK-HIGH > WS-CACHE-MAX THEN
+			DISPLAY "EULRXCK: REJECTED - HIGH " WS-XCK-HIGH
+				" EXCEEDS E10PRIME CACHE COVERAGE (HIGHEST CACHED PRIME "
+				WS-CACHE-MAX ") - RUN EULER10 FOR A LARGER CEILING FIRST"
+			MOVE 1 TO WS-REJECTED
+		END-IF
+	END-IF.
+	IF WS-REJECTED = 1 THEN
+		IF WS-CACHE-STATUS = "00" THEN
+			CLOSE E10PRIME-FILE
+		END-IF
+		MOVE 16 TO RETURN-CODE
+		IF NOT WS-MODE-IS-TEST THEN
+			PERFORM AUDIT-WRITE-PARA
+		END-IF
+		GOBACK
+	END-IF.
+*> CACHE-SCAN-PARA already read the cache once to find its coverage -
+*> start the real merge-join pass from the top of the file again
+	CLOSE E10PRIME-FILE.
+	OPEN INPUT E10PRIME-FILE.
+	MOVE 0 TO WS-CACHE-EOF.
+	OPEN OUTPUT EULRXRPT-FILE.
+	PERFORM CACHE-READ-PARA.
+	PERFORM B-PARA VARYING WS-N FROM WS-XCK-LOW BY 1
+		UNTIL WS-N > WS-XCK-HIGH.
+	CLOSE E10PRIME-FILE.
+	CLOSE EULRXRPT-FILE.
+	DISPLAY "EULRXCK: CHECKED " WS-CHECKED-COUNT
+		" MISMATCHES " WS-MISMATCH-COUNT.
+	MOVE WS-MISMATCH-COUNT TO WS-RPT-RESULT.
+	PERFORM RPT-PRINT-PARA.
+	IF WS-MISMATCH-COUNT > 0 THEN
+		MOVE 8 TO RETURN-CODE
+	ELSE
+		MOVE 0 TO RETURN-CODE
+	END-IF.
+	IF NOT WS-MODE-IS-TEST THEN
+		PERFORM AUDIT-WRITE-PARA
+	END-IF.
+	GOBACK.
+
+*> Read the check range off the control card
+	P-PARA.
+	OPEN INPUT EULRXPRM-FILE.
+	READ EULRXPRM-FILE INTO WS-XCK-PARM-CARD.
+	CLOSE EULRXPRM-FILE.
+
+*> Read the cache once, end to end, to find the highest prime it
+*> covers - a range extending past that point would fall outside what
+*> EULER10's last sieve run actually checked, so the merge-join below
+*> would see every genuine prime past it as an exhausted-cache
+*> "COMP." verdict, a false mismatch rather than a real disagreement
+	CACHE-SCAN-PARA.
+	MOVE 0 TO WS-CACHE-MAX.
+	PERFORM CACHE-SCAN-READ-PARA UNTIL WS-CACHE-EOF = 1.
+	MOVE 0 TO WS-CACHE-EOF.
+
+	CACHE-SCAN-READ-PARA.
+	READ E10PRIME-FILE INTO WS-E10-PRIME-RECORD
+		AT END MOVE 1 TO WS-CACHE-EOF
+	END-READ.
+	IF WS-CACHE-EOF = 0 THEN
+		MOVE WS-E10-PRIME-VALUE TO WS-CACHE-MAX
+	END-IF.
+
+*> Advance the sieve cache pointer to the next unread prime, or flag
+*> end-of-cache once it's exhausted
+	CACHE-READ-PARA.
+	READ E10PRIME-FILE INTO WS-E10-PRIME-RECORD
+		AT END MOVE 1 TO WS-CACHE-EOF
+	END-READ.
+	IF WS-CACHE-EOF = 0 THEN
+		MOVE WS-E10-PRIME-VALUE TO WS-CACHE-VALUE
+	END-IF.
+
+*> Trial-divide WS-N (PRIMTST.cpy), merge-join it against the ascending
+*> sieve cache to get the sieve's verdict, and report a disagreement
+	B-PARA.
+	MOVE WS-N TO WS-PRIME-N.
+	PERFORM PRIME-TEST-PARA THRU PRIME-TEST-PARA-EXIT.
+	PERFORM CACHE-READ-PARA
+		UNTIL WS-CACHE-EOF = 1 OR WS-CACHE-VALUE >= WS-N.
+	IF WS-CACHE-EOF = 0 AND WS-CACHE-VALUE = WS-N THEN
+		MOVE 1 TO WS-SIEVE-FLAG
+	ELSE
+		MOVE 0 TO WS-SIEVE-FLAG
+	END-IF.
+	IF WS-PRIME-FLAG NOT = WS-SIEVE-FLAG THEN
+		MOVE WS-N TO WS-XRPT-NUMBER
+		IF WS-PRIME-YES THEN
+			MOVE "PRIME" TO WS-XRPT-TRIAL-VERDICT
+		ELSE
+			MOVE "COMP." TO WS-XRPT-TRIAL-VERDICT
+		END-IF
+		IF WS-SIEVE-PRIME THEN
+			MOVE "PRIME" TO WS-XRPT-SIEVE-VERDICT
+		ELSE
+			MOVE "COMP." TO WS-XRPT-SIEVE-VERDICT
+		END-IF
+		WRITE EULRXRPT-RECORD FROM WS-XRPT-RECORD
+		ADD 1 TO WS-MISMATCH-COUNT
+	END-IF.
+	ADD 1 TO WS-CHECKED-COUNT.
+
+	COPY PRIMTST.
+
+	COPY NUMEDITP.
+	COPY RPTPRT.
+
+	COPY AUDIT.
+	COPY SUITECFGP.
