@@ -1,30 +1,203 @@
 *> Project Euler #6
-*> Find the difference between the sum of the squares of the first one
-*>   hundred natural numbers and the square of the sum.
-*> compile with cobc -free -O -x -o euler6.exe euler6.cob
+*> Find the difference between the sum of the squares of the first N
+*>   natural numbers and the square of the sum.
+*> Answer (N=100): 25164150
+*> compile with cobc -free -O -x -o euler6.exe -I copy euler6.cob
 *> -free - use free source format. without cobol requires certain format
 *> -x - build executable
 *> -O - optimize
 *> -o - output file
+*>
+*> Modification history
+*> 2026-08-09  "MULTIPLY WS-SQUAREOFSUMS BY WS-SQUAREOFSUMS" squared the
+*>             running sum in place, destroying it, so only the final
+*>             difference could be shown. The square is now computed
+*>             into its own field with COMPUTE, so the sum, the sum of
+*>             squares, and the square of the sum are all preserved and
+*>             displayed. The upper bound of 100 is now a runtime
+*>             parameter (E6PARM) instead of a literal in the VARYING.
+*> 2026-08-09  runs either standalone or CALLed as a subprogram from
+*>             EULERRUN - STOP RUN became GOBACK and the result is
+*>             also returned to the caller via WS-SUITE-RESULT.
+*> 2026-08-09  sets RETURN-CODE (0 normal, nonzero on a rejected
+*>             parameter) so the job scheduler can tell a failed run
+*>             from a good one without reading the log.
+*> 2026-08-09  E6PARM is now a list of N values, one per record, and
+*>             every one gets its own row (N, sum, sum of squares,
+*>             square of sum, difference) on the new E6RPT report,
+*>             instead of E6PARM holding exactly one N. The suite
+*>             result and run-header banner reflect the last N in the
+*>             list, same convention EULER3 uses for its batch mode.
+*> 2026-08-09  every run now appends a line to the shared audit trail
+*>             (EULRAUD) - problem id, run date/time, operator, and
+*>             outcome - so job history doesn't depend on the
+*>             scheduler's own log retention.
+
+*> 2026-08-09  captures WS-RPT-START-TIME at the start of the run so
+*>             the report banner and audit trail line can show elapsed
+*>             run time alongside the result.
+
+*> 2026-08-09  writes problem id, result, and run date to a new
+*>             fixed-width interface file (EULREXP) for the
+*>             downstream reporting system, so the weekly numbers
+*>             spreadsheet no longer has to be retyped by hand.
+
+*> 2026-08-09  MAIN-PARA now rejects any N under 1 (0 has no meaningful
+*>             "first N natural numbers" to sum) the same way EULER3
+*>             rejects a bad WS-N - the bad record is skipped, the rest
+*>             of the E6PARM list still runs, and RETURN-CODE comes back
+*>             16 if anything was rejected.
+
+*> 2026-08-09  elapsed run time is now also handed back to the
+*>             caller via WS-SUITE-ELAPSED-CS (EULRSLT.cpy), alongside
+*>             WS-SUITE-RESULT, so EULERRUN's nightly digest can show
+*>             each problem's run time without timing the CALL itself.
+
+*> 2026-08-09  reads an optional TEST/PROD control card (EULRMODE) -
+*>             a TEST run still prints its result banner but is left
+*>             out of the audit trail and the EULREXP history archive.
+
+*> 2026-08-09  the control card this program reads is now also echoed
+*>             into the EULREXP history row (WS-EXPORT-PARM-CARD) so a
+*>             re-run utility can look up the parameters a prior run
+*>             used instead of the operator having to remember them.
+
+*> 2026-08-09  the result banner now prints with comma grouping
+*>             (via the shared NUM-EDIT-PARA routine) instead of a
+*>             bare run of digits, so a wide answer is easier to read
+*>             at a glance.
+
+*> 2026-08-09  the TEST/PROD control card is now read from the shared
+*>             suite configuration card (SUITECFG) instead of its own
+*>             single-purpose EULRMODE card, so a run-mode change in
+*>             one place takes effect for every program in the suite -
+*>             see SUITECFG.cpy.
+*> 2026-08-09  WS-SQUAREOFSUMS widened from PIC 9(9) to PIC 9(18), to
+*>             match WS-SUMOFSQUARES/WS-SQUARE-OF-SUM - an N near
+*>             E6PARM's 9-digit cap overflowed the running sum long
+*>             before it overflowed either of those.
+*> 2026-08-09  WS-E6-RPT-SUM widened from PIC Z(8)9 to PIC Z(17)9 to
+*>             match WS-SQUAREOFSUMS' widened PIC 9(18) - the report
+*>             field was never widened alongside it, so an N large
+*>             enough to need the wider accumulator still had its sum
+*>             column silently truncated to its low-order 9 digits on
+*>             the printed E6RPT line. E6RPT-RECORD grows from PIC
+*>             X(84) to PIC X(93) to match.
 
 IDENTIFICATION DIVISION.
 PROGRAM-ID. EULER6.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT E6PARM-FILE ASSIGN TO "E6PARM"
+		ORGANIZATION LINE SEQUENTIAL.
+	SELECT E6RPT-FILE ASSIGN TO "E6RPT"
+		ORGANIZATION LINE SEQUENTIAL.
+	SELECT EULRAUD-FILE ASSIGN TO "EULRAUD"
+		ORGANIZATION LINE SEQUENTIAL
+		FILE STATUS WS-AUDIT-STATUS.
+	SELECT EULREXP-FILE ASSIGN TO "EULREXP"
+		ORGANIZATION LINE SEQUENTIAL
+		FILE STATUS WS-EXPORT-STATUS.
+	SELECT SUITECFG-FILE ASSIGN TO "SUITECFG"
+		ORGANIZATION LINE SEQUENTIAL
+		FILE STATUS WS-CFG-STATUS.
+
 DATA DIVISION.
+FILE SECTION.
+FD  E6PARM-FILE.
+01  E6PARM-RECORD                  PIC X(9).
+
+FD  E6RPT-FILE.
+01  E6RPT-RECORD                   PIC X(93).
+
+FD  EULRAUD-FILE.
+01  EULRAUD-FILE-RECORD            PIC X(53).
+FD  EULREXP-FILE.
+01  EULREXP-FILE-RECORD            PIC X(128).
+FD  SUITECFG-FILE.
+01  SUITECFG-FILE-RECORD          PIC X(14).
+
 	WORKING-STORAGE SECTION.
-	01 WS-SQUAREOFSUMS PIC 9(8) VALUE 0.
-	01 WS-SUMOFSQUARES PIC 9(8) VALUE 0.
-	01 WS-RESULT PIC 9(8) VALUE 0.
-	01 WS-I PIC 9(3) VALUE 1.
+	COPY E6PARM.
+	COPY E6RPT.
+	COPY RPTHDR.
+	COPY EULRSLT.
+	COPY NUMEDIT.
+	COPY SUITECFG.
+	COPY AUDDAT.
+	COPY EXPDAT.
+
+	01 WS-EOF PIC 9 VALUE 0.
+	01 WS-SQUAREOFSUMS PIC 9(18) VALUE 0.
+	01 WS-SUMOFSQUARES PIC 9(18) VALUE 0.
+	01 WS-SQUARE-OF-SUM PIC 9(18) VALUE 0.
+	01 WS-RESULT PIC 9(18) VALUE 0.
+	01 WS-I PIC 9(9) VALUE 1.
+	01 WS-REJECTED PIC 9 VALUE 0.
 
 PROCEDURE DIVISION.
 	A-PARA.
-	PERFORM B-PARA VARYING WS-I FROM 1 BY 1 UNTIL WS-I=101.
-	MULTIPLY WS-SQUAREOFSUMS BY WS-SQUAREOFSUMS.
-	SUBTRACT WS-SQUAREOFSUMS FROM WS-SUMOFSQUARES GIVING WS-RESULT.
-	DISPLAY WS-RESULT.
-	STOP RUN.
+	ACCEPT WS-RPT-START-TIME FROM TIME.
+	PERFORM CONFIG-READ-PARA.
+	OPEN INPUT E6PARM-FILE.
+	OPEN OUTPUT E6RPT-FILE.
+	PERFORM READ-PARA.
+	PERFORM MAIN-PARA UNTIL WS-EOF = 1.
+	CLOSE E6PARM-FILE.
+	CLOSE E6RPT-FILE.
+	MOVE "EULER6" TO WS-RPT-PROBLEM-ID.
+	MOVE WS-RESULT TO WS-RPT-RESULT.
+	PERFORM RPT-PRINT-PARA.
+	MOVE WS-RESULT TO WS-SUITE-RESULT.
+	MOVE WS-RPT-ELAPSED-CS TO WS-SUITE-ELAPSED-CS.
+	IF WS-REJECTED = 1 THEN
+		MOVE 16 TO RETURN-CODE
+	ELSE
+		MOVE 0 TO RETURN-CODE
+	END-IF.
+	MOVE WS-E6-PARM-CARD TO WS-EXPORT-PARM-CARD.
+	IF NOT WS-MODE-IS-TEST THEN
+		PERFORM EXPORT-WRITE-PARA
+		PERFORM AUDIT-WRITE-PARA
+	END-IF.
+	GOBACK.
+
+	READ-PARA.
+	READ E6PARM-FILE INTO WS-E6-PARM-CARD
+		AT END MOVE 1 TO WS-EOF
+	END-READ.
+
+*> Compute the statistic for one N and write its report row, unless N
+*> is not a sane positive value (0 has no meaningful "first N natural
+*> numbers" to sum)
+	MAIN-PARA.
+	IF WS-E6-N < 1 THEN
+		DISPLAY "EULER6: REJECTED INPUT " WS-E6-N " - MUST BE 1 OR GREATER"
+		MOVE 1 TO WS-REJECTED
+	ELSE
+		MOVE 0 TO WS-SQUAREOFSUMS
+		MOVE 0 TO WS-SUMOFSQUARES
+		PERFORM B-PARA VARYING WS-I FROM 1 BY 1 UNTIL WS-I = WS-E6-N + 1
+		COMPUTE WS-SQUARE-OF-SUM = WS-SQUAREOFSUMS * WS-SQUAREOFSUMS
+		SUBTRACT WS-SQUARE-OF-SUM FROM WS-SUMOFSQUARES GIVING WS-RESULT
+		MOVE WS-E6-N TO WS-E6-RPT-N
+		MOVE WS-SQUAREOFSUMS TO WS-E6-RPT-SUM
+		MOVE WS-SUMOFSQUARES TO WS-E6-RPT-SUMSQ
+		MOVE WS-SQUARE-OF-SUM TO WS-E6-RPT-SQSUM
+		MOVE WS-RESULT TO WS-E6-RPT-DIFF
+		WRITE E6RPT-RECORD FROM WS-E6-RPT-LINE
+	END-IF.
+	PERFORM READ-PARA.
 
 	B-PARA.
 	ADD WS-I TO WS-SQUAREOFSUMS.
 	COMPUTE WS-SUMOFSQUARES = WS-I * WS-I + WS-SUMOFSQUARES.
+
+	COPY NUMEDITP.
+	COPY RPTPRT.
+
+	COPY AUDIT.
+	COPY EXPORT.
+	COPY SUITECFGP.
