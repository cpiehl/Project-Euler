@@ -0,0 +1,246 @@
+*> Operator-facing front end for the suite: lists every problem on
+*>   file (EULREF), the current control-card parameter(s) each one
+*>   will run with, and whether it's currently selected to run the
+*>   next time EULERRUN executes, instead of an operator having to
+*>   remember nine executable names and as many control-card formats.
+*>   An optional EULRMENU selection card lets the operator change
+*>   which problems are selected in the same run that shows the
+*>   listing, writing the new picks straight to the shared SUITECFG
+*>   selection table so the next EULERRUN picks them up.
+*> compile with cobc -free -O -x -o eulrmenu.exe -I copy eulrmenu.cob
+*> -free - use free source format. without cobol requires certain format
+*> -x - build executable
+*> -O - optimize
+*> -o - output file
+*>
+*> Modification history
+*> 2026-08-09  first version - reads EULREF for the problem catalog,
+*>             reads each problem's own PARM card to show its current
+*>             parameter(s), and reads SUITECFG to show which problems
+*>             are currently selected to run. An optional EULRMENU
+*>             card (same Y/N-per-problem shape as SUITECFG's
+*>             selection table) updates that selection for the next
+*>             EULERRUN. Appends the usual line to the shared audit
+*>             trail (EULRAUD).
+*> 2026-08-09  MENU-READ-PARA now also requires WS-MENU-SEL-CARD to be
+*>             non-blank before it copies the card onto SUITECFG's
+*>             selection table - a present-but-blank EULRMENU card was
+*>             passing the READ status check and overwriting a live
+*>             SUITECFG with an all-spaces selection, contradicting
+*>             this program's own documented "missing or empty card
+*>             leaves SUITECFG untouched" guarantee.
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. EULRMENU.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT EULREF-FILE ASSIGN TO "EULREF"
+		ORGANIZATION LINE SEQUENTIAL.
+	SELECT E1PARM-FILE ASSIGN TO "E1PARM"
+		ORGANIZATION LINE SEQUENTIAL.
+	SELECT E2PARM-FILE ASSIGN TO "E2PARM"
+		ORGANIZATION LINE SEQUENTIAL.
+	SELECT E4PARM-FILE ASSIGN TO "E4PARM"
+		ORGANIZATION LINE SEQUENTIAL.
+	SELECT E6PARM-FILE ASSIGN TO "E6PARM"
+		ORGANIZATION LINE SEQUENTIAL.
+	SELECT E7PARM-FILE ASSIGN TO "E7PARM"
+		ORGANIZATION LINE SEQUENTIAL.
+	SELECT E8PARM-FILE ASSIGN TO "E8PARM"
+		ORGANIZATION LINE SEQUENTIAL.
+	SELECT E9PARM-FILE ASSIGN TO "E9PARM"
+		ORGANIZATION LINE SEQUENTIAL.
+	SELECT E10PARM-FILE ASSIGN TO "E10PARM"
+		ORGANIZATION LINE SEQUENTIAL.
+	SELECT SUITECFG-FILE ASSIGN TO "SUITECFG"
+		ORGANIZATION LINE SEQUENTIAL
+		FILE STATUS WS-CFG-STATUS.
+	SELECT EULRMENU-FILE ASSIGN TO "EULRMENU"
+		ORGANIZATION LINE SEQUENTIAL
+		FILE STATUS WS-MENU-STATUS.
+	SELECT EULRAUD-FILE ASSIGN TO "EULRAUD"
+		ORGANIZATION LINE SEQUENTIAL
+		FILE STATUS WS-AUDIT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  EULREF-FILE.
+01  EULREF-FILE-RECORD             PIC X(74).
+
+FD  E1PARM-FILE.
+01  E1PARM-RECORD                  PIC X(91).
+
+FD  E2PARM-FILE.
+01  E2PARM-RECORD                  PIC X(02).
+
+FD  E4PARM-FILE.
+01  E4PARM-RECORD                  PIC X(02).
+
+FD  E6PARM-FILE.
+01  E6PARM-RECORD                  PIC X(09).
+
+FD  E7PARM-FILE.
+01  E7PARM-RECORD                  PIC X(09).
+
+FD  E8PARM-FILE.
+01  E8PARM-RECORD                  PIC X(04).
+
+FD  E9PARM-FILE.
+01  E9PARM-RECORD                  PIC X(08).
+
+FD  E10PARM-FILE.
+01  E10PARM-RECORD                 PIC X(12).
+
+FD  SUITECFG-FILE.
+01  SUITECFG-FILE-RECORD          PIC X(14).
+
+FD  EULRMENU-FILE.
+01  EULRMENU-FILE-RECORD           PIC X(10).
+
+FD  EULRAUD-FILE.
+01  EULRAUD-FILE-RECORD            PIC X(53).
+
+	WORKING-STORAGE SECTION.
+	COPY EULREF.
+	COPY E1PARM.
+	COPY E2PARM.
+	COPY E4PARM.
+	COPY E6PARM.
+	COPY E7PARM.
+	COPY E8PARM.
+	COPY E9PARM.
+	COPY E10PARM.
+	COPY SUITECFG.
+	COPY EULRMENU.
+	COPY RPTHDR.
+	COPY NUMEDIT.
+	COPY AUDDAT.
+
+	01 WS-CAT-EOF PIC 9 VALUE 0.
+	01 WS-CAT-INDEX PIC 9(02) VALUE 0.
+	01 WS-MENU-PARM-TEXT PIC X(40) VALUE SPACES.
+
+PROCEDURE DIVISION.
+	A-PARA.
+	ACCEPT WS-RPT-START-TIME FROM TIME.
+	MOVE "EULRMENU" TO WS-RPT-PROBLEM-ID.
+	PERFORM CONFIG-READ-PARA.
+	PERFORM MENU-READ-PARA.
+	DISPLAY "======================================================".
+	DISPLAY "EULER SUITE - AVAILABLE PROBLEMS AND CURRENT PARAMETERS".
+	DISPLAY "======================================================".
+	PERFORM CATALOG-PARA.
+	DISPLAY "======================================================".
+	IF WS-MENU-IS-ACTIVE THEN
+		DISPLAY "EULRMENU: SELECTION CARD APPLIED - SUITECFG UPDATED"
+	ELSE
+		DISPLAY "EULRMENU: NO SELECTION CARD PRESENT - SUITECFG SELECTION UNCHANGED"
+	END-IF.
+	MOVE 0 TO RETURN-CODE.
+	IF NOT WS-MODE-IS-TEST THEN
+		PERFORM AUDIT-WRITE-PARA
+	END-IF.
+	GOBACK.
+
+*> Walk the problem catalog (EULREF), showing each problem's
+*> description, current control-card parameter(s), and whether
+*> SUITECFG currently selects it to run - EULREF's rows are always in
+*> EULER1-EULER10 order, the same order as SUITECFG's selection table,
+*> so a running row count doubles as the selection subscript
+	CATALOG-PARA.
+	OPEN INPUT EULREF-FILE.
+	PERFORM CATALOG-READ-PARA.
+	PERFORM CATALOG-ROW-PARA UNTIL WS-CAT-EOF = 1.
+	CLOSE EULREF-FILE.
+
+	CATALOG-READ-PARA.
+	READ EULREF-FILE INTO WS-EULREF-RECORD
+		AT END MOVE 1 TO WS-CAT-EOF
+	END-READ.
+
+	CATALOG-ROW-PARA.
+	ADD 1 TO WS-CAT-INDEX.
+	PERFORM PARM-DISPLAY-PARA.
+	DISPLAY WS-EULREF-PROBLEM-ID "  "
+		FUNCTION TRIM(WS-EULREF-DESCRIPTION) "  "
+		FUNCTION TRIM(WS-MENU-PARM-TEXT)
+		"  RUN=" WS-SEL-FLAG(WS-CAT-INDEX).
+	PERFORM CATALOG-READ-PARA.
+
+*> Build the current-parameter text for one catalog row. Each
+*> problem's card is a different shape, so only the fields that
+*> problem actually reads are shown; EULER3 and EULER5 have no single
+*> control card of their own and are shown as such
+	PARM-DISPLAY-PARA.
+	MOVE SPACES TO WS-MENU-PARM-TEXT.
+	IF WS-EULREF-PROBLEM-ID = "EULER1" THEN
+		OPEN INPUT E1PARM-FILE
+		READ E1PARM-FILE INTO WS-E1-PARM-CARD
+		CLOSE E1PARM-FILE
+		STRING "CEILING=" WS-E1-CEILING "  DIVISORS=" WS-E1-DIV-COUNT
+			DELIMITED BY SIZE INTO WS-MENU-PARM-TEXT
+	END-IF.
+	IF WS-EULREF-PROBLEM-ID = "EULER2" THEN
+		OPEN INPUT E2PARM-FILE
+		READ E2PARM-FILE INTO WS-E2-PARM-CARD
+		CLOSE E2PARM-FILE
+		STRING "MODULUS=" WS-E2-MODULUS
+			DELIMITED BY SIZE INTO WS-MENU-PARM-TEXT
+	END-IF.
+	IF WS-EULREF-PROBLEM-ID = "EULER3" THEN
+		MOVE "(NO SINGLE CONTROL CARD)" TO WS-MENU-PARM-TEXT
+	END-IF.
+	IF WS-EULREF-PROBLEM-ID = "EULER4" THEN
+		OPEN INPUT E4PARM-FILE
+		READ E4PARM-FILE INTO WS-E4-PARM-CARD
+		CLOSE E4PARM-FILE
+		STRING "WIDTH=" WS-E4-WIDTH
+			DELIMITED BY SIZE INTO WS-MENU-PARM-TEXT
+	END-IF.
+	IF WS-EULREF-PROBLEM-ID = "EULER5" THEN
+		MOVE "(NO SINGLE CONTROL CARD)" TO WS-MENU-PARM-TEXT
+	END-IF.
+	IF WS-EULREF-PROBLEM-ID = "EULER6" THEN
+		OPEN INPUT E6PARM-FILE
+		READ E6PARM-FILE INTO WS-E6-PARM-CARD
+		CLOSE E6PARM-FILE
+		STRING "N=" WS-E6-N
+			DELIMITED BY SIZE INTO WS-MENU-PARM-TEXT
+	END-IF.
+	IF WS-EULREF-PROBLEM-ID = "EULER7" THEN
+		OPEN INPUT E7PARM-FILE
+		READ E7PARM-FILE INTO WS-E7-PARM-CARD
+		CLOSE E7PARM-FILE
+		STRING "N=" WS-E7-N
+			DELIMITED BY SIZE INTO WS-MENU-PARM-TEXT
+	END-IF.
+	IF WS-EULREF-PROBLEM-ID = "EULER8" THEN
+		OPEN INPUT E8PARM-FILE
+		READ E8PARM-FILE INTO WS-E8-PARM-CARD
+		CLOSE E8PARM-FILE
+		STRING "WINDOW=" WS-E8-WINDOW
+			DELIMITED BY SIZE INTO WS-MENU-PARM-TEXT
+	END-IF.
+	IF WS-EULREF-PROBLEM-ID = "EULER9" THEN
+		OPEN INPUT E9PARM-FILE
+		READ E9PARM-FILE INTO WS-E9-PARM-CARD
+		CLOSE E9PARM-FILE
+		STRING "PERIMETER=" WS-E9-PERIMETER
+			DELIMITED BY SIZE INTO WS-MENU-PARM-TEXT
+	END-IF.
+	IF WS-EULREF-PROBLEM-ID = "EULER10" THEN
+		OPEN INPUT E10PARM-FILE
+		READ E10PARM-FILE INTO WS-E10-PARM-CARD
+		CLOSE E10PARM-FILE
+		STRING "MAX=" WS-E10-MAX
+			DELIMITED BY SIZE INTO WS-MENU-PARM-TEXT
+	END-IF.
+
+	COPY NUMEDITP.
+	COPY RPTPRT.
+
+	COPY AUDIT.
+	COPY SUITECFGP.
+	COPY EULRMENUP.
