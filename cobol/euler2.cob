@@ -1,33 +1,174 @@
 *> Sums all even members of fibonacci under 4 million
-*> compile with cobc -free -O -x -o euler2.exe euler2.cob
+*> compile with cobc -free -O -x -o euler2.exe -I copy euler2.cob
 *> -free - use free source format. without cobol requires certain format
 *> -x - build executable
 *> -O - optimize
 *> -o - output file
+*>
+*> Modification history
+*> 2026-08-09  every term computed in B-PARA is now also written to
+*>             E2FIB (term number, value, even/odd flag) so downstream
+*>             reporting can reuse the sequence instead of it being
+*>             thrown away after the sum is taken.
+*> 2026-08-09  runs either standalone or CALLed as a subprogram from
+*>             EULERRUN - STOP RUN became GOBACK and the result is
+*>             also returned to the caller via WS-SUITE-RESULT.
+*> 2026-08-09  sets RETURN-CODE (0 normal, nonzero on a rejected
+*>             parameter) so the job scheduler can tell a failed run
+*>             from a good one without reading the log.
+*> 2026-08-09  every run now appends a line to the shared audit trail
+*>             (EULRAUD) - problem id, run date/time, operator, and
+*>             outcome - so job history doesn't depend on the
+*>             scheduler's own log retention.
+
+*> 2026-08-09  captures WS-RPT-START-TIME at the start of the run so
+*>             the report banner and audit trail line can show elapsed
+*>             run time alongside the result.
+
+*> 2026-08-09  writes problem id, result, and run date to a new
+*>             fixed-width interface file (EULREXP) for the
+*>             downstream reporting system, so the weekly numbers
+*>             spreadsheet no longer has to be retyped by hand.
+
+*> 2026-08-09  elapsed run time is now also handed back to the
+*>             caller via WS-SUITE-ELAPSED-CS (EULRSLT.cpy), alongside
+*>             WS-SUITE-RESULT, so EULERRUN's nightly digest can show
+*>             each problem's run time without timing the CALL itself.
+
+*> 2026-08-09  reads an optional TEST/PROD control card (EULRMODE) -
+*>             a TEST run still prints its result banner but is left
+*>             out of the audit trail and the EULREXP history archive.
+
+*> 2026-08-09  the "sum even terms" rule is now "sum every term
+*>             divisible by WS-E2-MODULUS", read from a new E2PARM
+*>             control card (2 reproduces the original even-term rule) -
+*>             the even/odd flag written to E2FIB becomes a divisible/
+*>             not-divisible flag against that modulus.
+
+*> 2026-08-09  the control card this program reads is now also echoed
+*>             into the EULREXP history row (WS-EXPORT-PARM-CARD) so a
+*>             re-run utility can look up the parameters a prior run
+*>             used instead of the operator having to remember them.
+
+*> 2026-08-09  the result banner now prints with comma grouping
+*>             (via the shared NUM-EDIT-PARA routine) instead of a
+*>             bare run of digits, so a wide answer is easier to read
+*>             at a glance.
+
+*> 2026-08-09  the TEST/PROD control card is now read from the shared
+*>             suite configuration card (SUITECFG) instead of its own
+*>             single-purpose EULRMODE card, so a run-mode change in
+*>             one place takes effect for every program in the suite -
+*>             see SUITECFG.cpy.
 
 IDENTIFICATION DIVISION.
 PROGRAM-ID. EULER2.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT E2PARM-FILE ASSIGN TO "E2PARM"
+		ORGANIZATION LINE SEQUENTIAL.
+	SELECT E2FIB-FILE ASSIGN TO "E2FIB"
+		ORGANIZATION LINE SEQUENTIAL.
+	SELECT EULRAUD-FILE ASSIGN TO "EULRAUD"
+		ORGANIZATION LINE SEQUENTIAL
+		FILE STATUS WS-AUDIT-STATUS.
+	SELECT EULREXP-FILE ASSIGN TO "EULREXP"
+		ORGANIZATION LINE SEQUENTIAL
+		FILE STATUS WS-EXPORT-STATUS.
+	SELECT SUITECFG-FILE ASSIGN TO "SUITECFG"
+		ORGANIZATION LINE SEQUENTIAL
+		FILE STATUS WS-CFG-STATUS.
+
 DATA DIVISION.
+FILE SECTION.
+FD  E2PARM-FILE.
+01  E2PARM-RECORD                  PIC X(2).
+
+FD  E2FIB-FILE.
+01  E2FIB-RECORD                   PIC X(13).
+
+FD  EULRAUD-FILE.
+01  EULRAUD-FILE-RECORD            PIC X(53).
+FD  EULREXP-FILE.
+01  EULREXP-FILE-RECORD            PIC X(128).
+FD  SUITECFG-FILE.
+01  SUITECFG-FILE-RECORD          PIC X(14).
+
 	WORKING-STORAGE SECTION.
+	COPY E2PARM.
+	COPY E2FIB.
+	COPY RPTHDR.
+	COPY EULRSLT.
+	COPY NUMEDIT.
+	COPY SUITECFG.
+	COPY AUDDAT.
+	COPY EXPDAT.
+
 	01 WS-N PIC 9(7) VALUE 1.
 	01 WS-LASTN PIC 9(7) VALUE 0.
 	01 WS-NEWN PIC 9(7) VALUE 0.
 	01 WS-SUM PIC 9(7) VALUE 0.
 	01 WS-DIV PIC 9 VALUE 0.
-	01 WS-MOD2 PIC 9 VALUE 0.
+	01 WS-MODRES PIC 9 VALUE 0.
+	01 WS-TERM-NO PIC 9(5) VALUE 0.
 
 PROCEDURE DIVISION.
 	A-PARA.
+	ACCEPT WS-RPT-START-TIME FROM TIME.
+	PERFORM CONFIG-READ-PARA.
+	MOVE "EULER2" TO WS-RPT-PROBLEM-ID.
+	PERFORM P-PARA.
+	IF WS-E2-MODULUS < 2 THEN
+		DISPLAY "EULER2: REJECTED MODULUS " WS-E2-MODULUS
+			" - MUST BE 2 OR GREATER"
+		MOVE 16 TO RETURN-CODE
+		IF NOT WS-MODE-IS-TEST THEN
+			PERFORM AUDIT-WRITE-PARA
+		END-IF
+		GOBACK
+	END-IF.
+	OPEN OUTPUT E2FIB-FILE.
 	PERFORM B-PARA UNTIL WS-N > 4000000.
-	DISPLAY WS-SUM.
-	STOP RUN.
+	CLOSE E2FIB-FILE.
+	MOVE WS-SUM TO WS-RPT-RESULT.
+	PERFORM RPT-PRINT-PARA.
+	MOVE WS-SUM TO WS-SUITE-RESULT.
+	MOVE WS-RPT-ELAPSED-CS TO WS-SUITE-ELAPSED-CS.
+	MOVE 0 TO RETURN-CODE.
+	MOVE WS-E2-PARM-CARD TO WS-EXPORT-PARM-CARD.
+	IF NOT WS-MODE-IS-TEST THEN
+		PERFORM EXPORT-WRITE-PARA
+		PERFORM AUDIT-WRITE-PARA
+	END-IF.
+	GOBACK.
+
+*> Read the divisibility modulus off the control card
+	P-PARA.
+	OPEN INPUT E2PARM-FILE.
+	READ E2PARM-FILE INTO WS-E2-PARM-CARD.
+	CLOSE E2PARM-FILE.
 
 	B-PARA.
 	COMPUTE WS-NEWN = WS-N + WS-LASTN.
-	DIVIDE WS-NEWN BY 2 GIVING WS-DIV REMAINDER WS-MOD2.
-	IF WS-MOD2 = ZERO THEN
+	ADD 1 TO WS-TERM-NO.
+	DIVIDE WS-NEWN BY WS-E2-MODULUS GIVING WS-DIV REMAINDER WS-MODRES.
+	IF WS-MODRES = ZERO THEN
 		ADD WS-NEWN TO WS-SUM
+		MOVE "Y" TO WS-E2-EVEN-ODD
+	ELSE
+		MOVE "N" TO WS-E2-EVEN-ODD
 	END-IF.
+	MOVE WS-TERM-NO TO WS-E2-TERM-NO.
+	MOVE WS-NEWN TO WS-E2-TERM-VALUE.
+	WRITE E2FIB-RECORD FROM WS-E2-FIB-RECORD.
 	MOVE WS-N TO WS-LASTN.
 	MOVE WS-NEWN TO WS-N.
+
+	COPY NUMEDITP.
+	COPY RPTPRT.
+
+	COPY AUDIT.
+	COPY EXPORT.
+	COPY SUITECFGP.
