@@ -1,16 +1,96 @@
 *> What is the smallest positive number that is evenly divisible by all
 *>   of the numbers from 1 to 20?
-*> compile with cobc -free -O -x -o euler5.exe euler5.cob
+*> Answer: 232792560
+*> compile with cobc -free -O -x -o euler5.exe -I copy euler5.cob
 *> -free - use free source format. without cobol requires certain format
 *> -x - build executable
 *> -O - optimize
 *> -o - output file
+*>
+*> Modification history
+*> 2026-08-09  every candidate that C-PARA rejects is now written to
+*>             E5TRACE (candidate, the divisor that failed, and the
+*>             remainder) so the answer can be sanity-checked against
+*>             an independent method before it goes in a report.
+*> 2026-08-09  runs either standalone or CALLed as a subprogram from
+*>             EULERRUN - STOP RUN became GOBACK and the result is
+*>             also returned to the caller via WS-SUITE-RESULT.
+*> 2026-08-09  sets RETURN-CODE (0 normal, nonzero on a rejected
+*>             parameter) so the job scheduler can tell a failed run
+*>             from a good one without reading the log.
+*> 2026-08-09  every run now appends a line to the shared audit trail
+*>             (EULRAUD) - problem id, run date/time, operator, and
+*>             outcome - so job history doesn't depend on the
+*>             scheduler's own log retention.
+
+*> 2026-08-09  captures WS-RPT-START-TIME at the start of the run so
+*>             the report banner and audit trail line can show elapsed
+*>             run time alongside the result.
+
+*> 2026-08-09  writes problem id, result, and run date to a new
+*>             fixed-width interface file (EULREXP) for the
+*>             downstream reporting system, so the weekly numbers
+*>             spreadsheet no longer has to be retyped by hand.
+
+*> 2026-08-09  elapsed run time is now also handed back to the
+*>             caller via WS-SUITE-ELAPSED-CS (EULRSLT.cpy), alongside
+*>             WS-SUITE-RESULT, so EULERRUN's nightly digest can show
+*>             each problem's run time without timing the CALL itself.
+
+*> 2026-08-09  reads an optional TEST/PROD control card (EULRMODE) -
+*>             a TEST run still prints its result banner but is left
+*>             out of the audit trail and the EULREXP history archive.
+
+*> 2026-08-09  the result banner now prints with comma grouping
+*>             (via the shared NUM-EDIT-PARA routine) instead of a
+*>             bare run of digits, so a wide answer is easier to read
+*>             at a glance.
+
+*> 2026-08-09  the TEST/PROD control card is now read from the shared
+*>             suite configuration card (SUITECFG) instead of its own
+*>             single-purpose EULRMODE card, so a run-mode change in
+*>             one place takes effect for every program in the suite -
+*>             see SUITECFG.cpy.
 
 IDENTIFICATION DIVISION.
 PROGRAM-ID. EULER5.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT E5TRACE-FILE ASSIGN TO "E5TRACE"
+		ORGANIZATION LINE SEQUENTIAL.
+	SELECT EULRAUD-FILE ASSIGN TO "EULRAUD"
+		ORGANIZATION LINE SEQUENTIAL
+		FILE STATUS WS-AUDIT-STATUS.
+	SELECT EULREXP-FILE ASSIGN TO "EULREXP"
+		ORGANIZATION LINE SEQUENTIAL
+		FILE STATUS WS-EXPORT-STATUS.
+	SELECT SUITECFG-FILE ASSIGN TO "SUITECFG"
+		ORGANIZATION LINE SEQUENTIAL
+		FILE STATUS WS-CFG-STATUS.
+
 DATA DIVISION.
+FILE SECTION.
+FD  E5TRACE-FILE.
+01  E5TRACE-RECORD                 PIC X(57).
+
+FD  EULRAUD-FILE.
+01  EULRAUD-FILE-RECORD            PIC X(53).
+FD  EULREXP-FILE.
+01  EULREXP-FILE-RECORD            PIC X(128).
+FD  SUITECFG-FILE.
+01  SUITECFG-FILE-RECORD          PIC X(14).
+
 	WORKING-STORAGE SECTION.
+	COPY E5TRACE.
+	COPY RPTHDR.
+	COPY EULRSLT.
+	COPY NUMEDIT.
+	COPY SUITECFG.
+	COPY AUDDAT.
+	COPY EXPDAT.
+
 	01 WS-RESULT PIC 9(9) VALUE 0.
 	01 WS-I PIC 9(2) VALUE 0.
 	01 WS-MOD PIC 9(2) VALUE 0.
@@ -19,9 +99,22 @@ DATA DIVISION.
 
 PROCEDURE DIVISION.
 	A-PARA.
+	ACCEPT WS-RPT-START-TIME FROM TIME.
+	PERFORM CONFIG-READ-PARA.
+	OPEN OUTPUT E5TRACE-FILE.
 	PERFORM B-PARA UNTIL WS-FOUND=1.
-	DISPLAY WS-RESULT.
-	STOP RUN.
+	CLOSE E5TRACE-FILE.
+	MOVE "EULER5" TO WS-RPT-PROBLEM-ID.
+	MOVE WS-RESULT TO WS-RPT-RESULT.
+	PERFORM RPT-PRINT-PARA.
+	MOVE WS-RESULT TO WS-SUITE-RESULT.
+	MOVE WS-RPT-ELAPSED-CS TO WS-SUITE-ELAPSED-CS.
+	MOVE 0 TO RETURN-CODE.
+	IF NOT WS-MODE-IS-TEST THEN
+		PERFORM EXPORT-WRITE-PARA
+		PERFORM AUDIT-WRITE-PARA
+	END-IF.
+	GOBACK.
 
 	B-PARA.
 	ADD 2520 TO WS-RESULT.
@@ -32,4 +125,15 @@ PROCEDURE DIVISION.
 	DIVIDE WS-I INTO WS-RESULT GIVING WS-NULL REMAINDER WS-MOD.
 	IF WS-MOD > ZERO THEN
 		MOVE 0 TO WS-FOUND
+		MOVE WS-RESULT TO WS-E5-CANDIDATE
+		MOVE WS-I TO WS-E5-DIVISOR
+		MOVE WS-MOD TO WS-E5-REMAINDER
+		WRITE E5TRACE-RECORD FROM WS-E5-TRACE-LINE
 	END-IF.
+
+	COPY NUMEDITP.
+	COPY RPTPRT.
+
+	COPY AUDIT.
+	COPY EXPORT.
+	COPY SUITECFGP.
