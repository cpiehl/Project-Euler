@@ -1,30 +1,155 @@
-*> Sums all numbers divisible by 3 or 5 under 1000
-*> compile with cobc -free -O -x -o euler1.exe euler1.cob
+*> Sums all numbers divisible by any of a list of divisors, under a ceiling
+*> compile with cobc -free -O -x -o euler1.exe -I copy euler1.cob
 *> -free - use free source format. without cobol requires certain format
 *> -x - build executable
 *> -O - optimize
 *> -o - output file
+*>
+*> Modification history
+*> 2026-08-09  parameterized the divisor set and ceiling - they used to
+*>             be hardcoded to "3 or 5, under 1000". Now read from
+*>             E1PARM control card so a rerun for a new cutoff/divisor
+*>             list doesn't need a recompile.
+*> 2026-08-09  runs either standalone or CALLed as a subprogram from
+*>             EULERRUN - STOP RUN became GOBACK and the result is
+*>             also returned to the caller via WS-SUITE-RESULT.
+*> 2026-08-09  sets RETURN-CODE (0 normal, nonzero on a rejected
+*>             parameter) so the job scheduler can tell a failed run
+*>             from a good one without reading the log.
+*> 2026-08-09  every run now appends a line to the shared audit trail
+*>             (EULRAUD) - problem id, run date/time, operator, and
+*>             outcome - so job history doesn't depend on the
+*>             scheduler's own log retention.
+
+*> 2026-08-09  captures WS-RPT-START-TIME at the start of the run so
+*>             the report banner and audit trail line can show elapsed
+*>             run time alongside the result.
+
+*> 2026-08-09  writes problem id, result, and run date to a new
+*>             fixed-width interface file (EULREXP) for the
+*>             downstream reporting system, so the weekly numbers
+*>             spreadsheet no longer has to be retyped by hand.
+
+*> 2026-08-09  elapsed run time is now also handed back to the
+*>             caller via WS-SUITE-ELAPSED-CS (EULRSLT.cpy), alongside
+*>             WS-SUITE-RESULT, so EULERRUN's nightly digest can show
+*>             each problem's run time without timing the CALL itself.
+
+*> 2026-08-09  reads an optional TEST/PROD control card (EULRMODE) -
+*>             a TEST run still prints its result banner but is left
+*>             out of the audit trail and the EULREXP history archive.
+
+*> 2026-08-09  the control card this program reads is now also echoed
+*>             into the EULREXP history row (WS-EXPORT-PARM-CARD) so a
+*>             re-run utility can look up the parameters a prior run
+*>             used instead of the operator having to remember them.
+
+*> 2026-08-09  the result banner now prints with comma grouping
+*>             (via the shared NUM-EDIT-PARA routine) instead of a
+*>             bare run of digits, so a wide answer is easier to read
+*>             at a glance.
+
+*> 2026-08-09  the TEST/PROD control card is now read from the shared
+*>             suite configuration card (SUITECFG) instead of its own
+*>             single-purpose EULRMODE card, so a run-mode change in
+*>             one place takes effect for every program in the suite -
+*>             see SUITECFG.cpy.
+*> 2026-08-09  WS-SUM widened from PIC 9(11) to PIC 9(18) - a ceiling
+*>             near E1PARM's 9-digit cap with a divisor of 1 in the
+*>             list sums close to ceiling squared over 2, which no
+*>             longer fit in 11 digits.
 
 IDENTIFICATION DIVISION.
 PROGRAM-ID. EULER1.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT E1PARM-FILE ASSIGN TO "E1PARM"
+		ORGANIZATION LINE SEQUENTIAL.
+	SELECT EULRAUD-FILE ASSIGN TO "EULRAUD"
+		ORGANIZATION LINE SEQUENTIAL
+		FILE STATUS WS-AUDIT-STATUS.
+	SELECT EULREXP-FILE ASSIGN TO "EULREXP"
+		ORGANIZATION LINE SEQUENTIAL
+		FILE STATUS WS-EXPORT-STATUS.
+	SELECT SUITECFG-FILE ASSIGN TO "SUITECFG"
+		ORGANIZATION LINE SEQUENTIAL
+		FILE STATUS WS-CFG-STATUS.
+
 DATA DIVISION.
+FILE SECTION.
+FD  E1PARM-FILE.
+01  E1PARM-RECORD                  PIC X(91).
+
+FD  EULRAUD-FILE.
+01  EULRAUD-FILE-RECORD            PIC X(53).
+FD  EULREXP-FILE.
+01  EULREXP-FILE-RECORD            PIC X(128).
+FD  SUITECFG-FILE.
+01  SUITECFG-FILE-RECORD          PIC X(14).
+
 	WORKING-STORAGE SECTION.
-	01 WS-A PIC 9(4) VALUE 0.
-	01 WS-SUM PIC 9(6) VALUE 0.
-	01 WS-DIV PIC 9 VALUE 0.
-	01 WS-MOD3 PIC 9 VALUE 0.
-	01 WS-MOD5 PIC 9 VALUE 0.
+	COPY E1PARM.
+	COPY RPTHDR.
+	COPY EULRSLT.
+	COPY NUMEDIT.
+	COPY SUITECFG.
+	COPY AUDDAT.
+	COPY EXPDAT.
+
+	01 WS-A PIC 9(9) VALUE 0.
+	01 WS-K PIC 9(2) VALUE 0.
+	01 WS-SUM PIC 9(18) VALUE 0.
+	01 WS-DIV PIC 9(9) VALUE 0.
+	01 WS-MOD PIC 9(4) VALUE 0.
+	01 WS-HIT PIC 9 VALUE 0.
 
 PROCEDURE DIVISION.
 	A-PARA.
-	PERFORM B-PARA VARYING WS-A FROM 1 BY 1 UNTIL WS-A=1000
-	DISPLAY WS-SUM.
-	STOP RUN.
+	ACCEPT WS-RPT-START-TIME FROM TIME.
+	PERFORM CONFIG-READ-PARA.
+	PERFORM P-PARA.
+	PERFORM B-PARA VARYING WS-A FROM 1 BY 1 UNTIL WS-A = WS-E1-CEILING.
+	MOVE "EULER1" TO WS-RPT-PROBLEM-ID.
+	MOVE WS-SUM TO WS-RPT-RESULT.
+	PERFORM RPT-PRINT-PARA.
+	MOVE WS-SUM TO WS-SUITE-RESULT.
+	MOVE WS-RPT-ELAPSED-CS TO WS-SUITE-ELAPSED-CS.
+	MOVE 0 TO RETURN-CODE.
+	MOVE WS-E1-PARM-CARD TO WS-EXPORT-PARM-CARD.
+	IF NOT WS-MODE-IS-TEST THEN
+		PERFORM EXPORT-WRITE-PARA
+		PERFORM AUDIT-WRITE-PARA
+	END-IF.
+	GOBACK.
+
+*> Read the ceiling and divisor list off the control card
+	P-PARA.
+	OPEN INPUT E1PARM-FILE.
+	READ E1PARM-FILE INTO WS-E1-PARM-CARD.
+	CLOSE E1PARM-FILE.
 
 	B-PARA.
-	DIVIDE WS-A BY 3 GIVING WS-DIV REMAINDER WS-MOD3.
-	DIVIDE WS-A BY 5 GIVING WS-DIV REMAINDER WS-MOD5.
-	IF WS-MOD3 = ZERO OR WS-MOD5 = ZERO THEN
+	MOVE 0 TO WS-HIT.
+	PERFORM D-PARA VARYING WS-K FROM 1 BY 1 UNTIL WS-K > WS-E1-DIV-COUNT.
+	IF WS-HIT = 1 THEN
 		ADD WS-A TO WS-SUM
 	END-IF.
+
+	D-PARA.
+	MOVE WS-E1-DIV-TABLE(WS-K) TO WS-DIV.
+	IF WS-DIV > ZERO THEN
+		DIVIDE WS-A BY WS-DIV GIVING WS-DIV REMAINDER WS-MOD
+		MOVE WS-E1-DIV-TABLE(WS-K) TO WS-DIV
+		IF WS-MOD = ZERO THEN
+			MOVE 1 TO WS-HIT
+		END-IF
+	END-IF.
+
+	COPY NUMEDITP.
+	COPY RPTPRT.
+
+	COPY AUDIT.
+	COPY EXPORT.
+	COPY SUITECFGP.
