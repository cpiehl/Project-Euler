@@ -1,30 +1,263 @@
 *> What is the largest prime factor of the number 600851475143 ?
-*> compile with cobc -free -O -x -o euler3.exe euler3.cob
+*> Answer: 6857
+*> compile with cobc -free -O -x -o euler3.exe -I copy euler3.cob
 *> -free - use free source format. without cobol requires certain format
 *> -x - build executable
 *> -O - optimize
 *> -o - output file
+*>
+*> Modification history
+*> 2026-08-09  now reads a list of target numbers from E3NUMS and
+*>             writes the complete prime factorization of each (not
+*>             just the largest factor) to the E3RPT report, since
+*>             factoring requests usually come in batches.
+*> 2026-08-09  runs either standalone or CALLed as a subprogram from
+*>             EULERRUN - STOP RUN became GOBACK and the largest
+*>             factor of the last number processed is also returned
+*>             to the caller via WS-SUITE-RESULT.
+*> 2026-08-09  sets RETURN-CODE (0 normal, nonzero on a rejected
+*>             parameter) so the job scheduler can tell a failed run
+*>             from a good one without reading the log.
+*> 2026-08-09  each factor FACTOR-PARA extracts is now confirmed
+*>             prime by the shared PRIME-TEST-PARA routine (see
+*>             PRIMTST.cpy, also used by EULER7) before the report
+*>             line is built, so a defect in the trial-division
+*>             factoring loop trips a visible error instead of a
+*>             silently wrong factor string.
+*> 2026-08-09  MAIN-PARA now rejects any input value under 2 (no prime
+*>             factorization exists for 0 or 1) with a message on the
+*>             report and continues with the remaining numbers, instead
+*>             of letting FACTOR-PARA's divide loop run against a value
+*>             it was never meant to handle. RETURN-CODE comes back 16
+*>             if any input was rejected this run.
+*> 2026-08-09  every run now appends a line to the shared audit trail
+*>             (EULRAUD) - problem id, run date/time, operator, and
+*>             outcome - so job history doesn't depend on the
+*>             scheduler's own log retention.
+
+*> 2026-08-09  captures WS-RPT-START-TIME at the start of the run so
+*>             the report banner and audit trail line can show elapsed
+*>             run time alongside the result.
+
+*> 2026-08-09  writes problem id, result, and run date to a new
+*>             fixed-width interface file (EULREXP) for the
+*>             downstream reporting system, so the weekly numbers
+*>             spreadsheet no longer has to be retyped by hand.
+
+*> 2026-08-09  elapsed run time is now also handed back to the
+*>             caller via WS-SUITE-ELAPSED-CS (EULRSLT.cpy), alongside
+*>             WS-SUITE-RESULT, so EULERRUN's nightly digest can show
+*>             each problem's run time without timing the CALL itself.
+
+*> 2026-08-09  reads an optional TEST/PROD control card (EULRMODE) -
+*>             a TEST run still prints its result banner but is left
+*>             out of the audit trail and the EULREXP history archive.
+
+*> 2026-08-09  the result banner now prints with comma grouping
+*>             (via the shared NUM-EDIT-PARA routine) instead of a
+*>             bare run of digits, so a wide answer is easier to read
+*>             at a glance.
+
+*> 2026-08-09  added an optional range control card (E3RANGE) - when
+*>             present, every number FROM through TO is factored in
+*>             one run and reported the same way as an E3NUMS batch,
+*>             instead of having to list each target number out by
+*>             hand for a "factor everything in this range" request.
+*>             A missing card leaves the program reading E3NUMS as
+*>             before.
+
+*> 2026-08-09  the TEST/PROD control card is now read from the shared
+*>             suite configuration card (SUITECFG) instead of its own
+*>             single-purpose EULRMODE card, so a run-mode change in
+*>             one place takes effect for every program in the suite -
+*>             see SUITECFG.cpy.
+*> 2026-08-09  WS-DIV widened from PIC 9(6) to PIC 9(12) to match
+*>             WS-N/WS-MOD - DIV-PARA has no sqrt(N) cutoff, so a
+*>             target whose largest prime factor runs past 999,999
+*>             (easily reached through E3RANGE's batch mode) drove
+*>             WS-DIV itself past its old width.
 
 IDENTIFICATION DIVISION.
 PROGRAM-ID. EULER3.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT E3NUMS-FILE ASSIGN TO "E3NUMS"
+		ORGANIZATION LINE SEQUENTIAL.
+	SELECT E3RPT-FILE ASSIGN TO "E3RPT"
+		ORGANIZATION LINE SEQUENTIAL.
+	SELECT EULRAUD-FILE ASSIGN TO "EULRAUD"
+		ORGANIZATION LINE SEQUENTIAL
+		FILE STATUS WS-AUDIT-STATUS.
+	SELECT EULREXP-FILE ASSIGN TO "EULREXP"
+		ORGANIZATION LINE SEQUENTIAL
+		FILE STATUS WS-EXPORT-STATUS.
+	SELECT SUITECFG-FILE ASSIGN TO "SUITECFG"
+		ORGANIZATION LINE SEQUENTIAL
+		FILE STATUS WS-CFG-STATUS.
+	SELECT E3RANGE-FILE ASSIGN TO "E3RANGE"
+		ORGANIZATION LINE SEQUENTIAL
+		FILE STATUS WS-E3-RANGE-STATUS.
+
 DATA DIVISION.
+FILE SECTION.
+FD  E3NUMS-FILE.
+01  E3NUMS-RECORD                  PIC X(12).
+
+FD  E3RPT-FILE.
+01  E3RPT-RECORD                   PIC X(137).
+
+FD  E3RANGE-FILE.
+01  E3RANGE-RECORD                 PIC X(24).
+
+FD  EULRAUD-FILE.
+01  EULRAUD-FILE-RECORD            PIC X(53).
+FD  EULREXP-FILE.
+01  EULREXP-FILE-RECORD            PIC X(128).
+FD  SUITECFG-FILE.
+01  SUITECFG-FILE-RECORD          PIC X(14).
+
 	WORKING-STORAGE SECTION.
-	01 WS-N PIC 9(12) VALUE 600851475143.
-	01 WS-DIV PIC 9(4) VALUE 2.
-	01 WS-MOD PIC 9(4) VALUE 0.
-	01 WS-NULL PIC 9 VALUE 0.
+	COPY E3NUM.
+	COPY E3RPT.
+	COPY RPTHDR.
+	COPY EULRSLT.
+	COPY NUMEDIT.
+	COPY PRIMDAT.
+	COPY SUITECFG.
+	COPY AUDDAT.
+	COPY EXPDAT.
+	COPY E3RANGE.
+
+	01 WS-EOF PIC 9 VALUE 0.
+	01 WS-N PIC 9(12) VALUE 0.
+	01 WS-N-ORIG PIC 9(12) VALUE 0.
+	01 WS-DIV PIC 9(12) VALUE 2.
+	01 WS-MOD PIC 9(12) VALUE 0.
+	01 WS-NULL PIC 9(12) VALUE 0.
+	01 WS-LARGEST PIC 9(12) VALUE 0.
+	01 WS-FACTOR-COUNT PIC 9(2) VALUE 0.
+	01 WS-FACTOR-TABLE.
+		05 WS-FACTOR OCCURS 50 TIMES PIC 9(12) VALUE 0.
+	01 WS-K PIC 9(2) VALUE 0.
+	01 WS-FACTOR-EDIT PIC Z(11)9.
+	01 WS-REJECTED PIC 9 VALUE 0.
 
 PROCEDURE DIVISION.
 	A-PARA.
-	PERFORM B-PARA UNTIL WS-N < 2.
-	DISPLAY WS-DIV.
-	STOP RUN.
+	ACCEPT WS-RPT-START-TIME FROM TIME.
+	PERFORM CONFIG-READ-PARA.
+	PERFORM RANGE-READ-PARA.
+	OPEN OUTPUT E3RPT-FILE.
+	IF WS-E3-RANGE-IS-ACTIVE THEN
+		PERFORM RANGE-MAIN-PARA
+	ELSE
+		OPEN INPUT E3NUMS-FILE
+		PERFORM READ-PARA
+		PERFORM MAIN-PARA UNTIL WS-EOF = 1
+		CLOSE E3NUMS-FILE
+	END-IF.
+	CLOSE E3RPT-FILE.
+	MOVE "EULER3" TO WS-RPT-PROBLEM-ID.
+	MOVE WS-LARGEST TO WS-RPT-RESULT.
+	PERFORM RPT-PRINT-PARA.
+	MOVE WS-LARGEST TO WS-SUITE-RESULT.
+	MOVE WS-RPT-ELAPSED-CS TO WS-SUITE-ELAPSED-CS.
+	IF WS-REJECTED = 1 THEN
+		MOVE 16 TO RETURN-CODE
+	ELSE
+		MOVE 0 TO RETURN-CODE
+	END-IF.
+	IF NOT WS-MODE-IS-TEST THEN
+		PERFORM EXPORT-WRITE-PARA
+		PERFORM AUDIT-WRITE-PARA
+	END-IF.
+	GOBACK.
+
+	READ-PARA.
+	READ E3NUMS-FILE INTO WS-E3-NUM-RECORD
+		AT END MOVE 1 TO WS-EOF
+	END-READ.
+
+	MAIN-PARA.
+	MOVE WS-E3-NUM-RECORD TO WS-N-ORIG.
+	PERFORM PROCESS-N-PARA.
+	PERFORM READ-PARA.
+
+*> Range mode: factor every number from WS-E3-RANGE-FROM through
+*> WS-E3-RANGE-TO inclusive, one report line each, driven straight off
+*> the control card instead of a per-number input record
+	RANGE-MAIN-PARA.
+	PERFORM PROCESS-N-PARA VARYING WS-N-ORIG FROM WS-E3-RANGE-FROM
+		BY 1 UNTIL WS-N-ORIG > WS-E3-RANGE-TO.
+
+*> Factor and report on a single target number already moved into
+*> WS-N-ORIG - shared by the E3NUMS batch loop and the range loop
+	PROCESS-N-PARA.
+	MOVE WS-N-ORIG TO WS-N.
+	IF WS-N < 2 THEN
+		DISPLAY "EULER3: REJECTED INPUT " WS-N " - MUST BE 2 OR GREATER"
+		MOVE 1 TO WS-REJECTED
+	ELSE
+		PERFORM FACTOR-PARA
+		PERFORM VERIFY-PARA VARYING WS-K FROM 1 BY 1
+			UNTIL WS-K > WS-FACTOR-COUNT
+		PERFORM FORMAT-PARA
+		WRITE E3RPT-RECORD FROM WS-E3-RPT-LINE
+	END-IF.
+
+*> Factor WS-N completely into WS-FACTOR-TABLE, smallest to largest
+	FACTOR-PARA.
+	MOVE 2 TO WS-DIV.
+	MOVE 0 TO WS-FACTOR-COUNT.
+	PERFORM DIV-PARA UNTIL WS-N < 2.
+	MOVE WS-FACTOR(WS-FACTOR-COUNT) TO WS-LARGEST.
 
-	B-PARA.
+	DIV-PARA.
 	DIVIDE WS-N BY WS-DIV GIVING WS-NULL REMAINDER WS-MOD.
 	IF WS-MOD = ZERO THEN
 		DIVIDE WS-DIV INTO WS-N
-		SUBTRACT 1 FROM WS-DIV
+		ADD 1 TO WS-FACTOR-COUNT
+		MOVE WS-DIV TO WS-FACTOR(WS-FACTOR-COUNT)
+	ELSE
+		ADD 1 TO WS-DIV
 	END-IF.
-	ADD 1 TO WS-DIV.
+
+*> Confirm the WS-K'th entry FACTOR-PARA extracted really is prime,
+*> using the same shared trial-division test EULER7 relies on
+	VERIFY-PARA.
+	MOVE WS-FACTOR(WS-K) TO WS-PRIME-N.
+	PERFORM PRIME-TEST-PARA THRU PRIME-TEST-PARA-EXIT.
+	IF WS-PRIME-NO THEN
+		DISPLAY "EULER3: FACTOR-PARA PRODUCED A NON-PRIME FACTOR " WS-FACTOR(WS-K)
+	END-IF.
+
+	COPY PRIMTST.
+
+*> Build the "2 x 2 x 3" style factor string for the report line
+	FORMAT-PARA.
+	MOVE WS-N-ORIG TO WS-E3-RPT-NUMBER.
+	MOVE SPACES TO WS-E3-RPT-FACTORS.
+	MOVE WS-FACTOR(1) TO WS-FACTOR-EDIT.
+	STRING FUNCTION TRIM(WS-FACTOR-EDIT) DELIMITED BY SIZE
+		INTO WS-E3-RPT-FACTORS
+	END-STRING.
+	PERFORM APPEND-PARA VARYING WS-K FROM 2 BY 1
+		UNTIL WS-K > WS-FACTOR-COUNT.
+
+	APPEND-PARA.
+	MOVE WS-FACTOR(WS-K) TO WS-FACTOR-EDIT.
+	STRING FUNCTION TRIM(WS-E3-RPT-FACTORS) DELIMITED BY SIZE
+		" x " DELIMITED BY SIZE
+		FUNCTION TRIM(WS-FACTOR-EDIT) DELIMITED BY SIZE
+		INTO WS-E3-RPT-FACTORS
+	END-STRING.
+
+	COPY NUMEDITP.
+	COPY RPTPRT.
+
+	COPY AUDIT.
+	COPY EXPORT.
+	COPY SUITECFGP.
+	COPY E3RANGEP.
