@@ -0,0 +1,182 @@
+*> Project Euler #7
+*> By listing the first six primes: 2, 3, 5, 7, 11, and 13, we can see
+*>   that the 6th prime is 13. What is the Nth prime number?
+*> Answer (N=10001): 104743
+*> compile with cobc -free -O -x -o euler7.exe -I copy euler7.cob
+*> -free - use free source format. without cobol requires certain format
+*> -x - build executable
+*> -O - optimize
+*> -o - output file
+*>
+*> Modification history
+*> 2026-08-09  runs either standalone or CALLed as a subprogram from
+*>             EULERRUN - STOP RUN became GOBACK and the result is
+*>             also returned to the caller via WS-SUITE-RESULT.
+*> 2026-08-09  sets RETURN-CODE (0 normal, nonzero on a rejected
+*>             parameter) so the job scheduler can tell a failed run
+*>             from a good one without reading the log.
+*> 2026-08-09  the inline trial-division test in C-PARA/D-PARA is
+*>             replaced by the shared PRIME-TEST-PARA routine (see
+*>             PRIMTST.cpy) also used by EULER3, so a fix to the
+*>             primality logic only has to be made in one place.
+*> 2026-08-09  if EULER10's persisted prime cache (E10PRIME) is
+*>             present, the Nth-prime search now starts from it
+*>             instead of trial-dividing every candidate from 1; a
+*>             missing or short cache falls back to the old behavior.
+*> 2026-08-09  every run now appends a line to the shared audit trail
+*>             (EULRAUD) - problem id, run date/time, operator, and
+*>             outcome - so job history doesn't depend on the
+*>             scheduler's own log retention.
+
+*> 2026-08-09  captures WS-RPT-START-TIME at the start of the run so
+*>             the report banner and audit trail line can show elapsed
+*>             run time alongside the result.
+
+*> 2026-08-09  writes problem id, result, and run date to a new
+*>             fixed-width interface file (EULREXP) for the
+*>             downstream reporting system, so the weekly numbers
+*>             spreadsheet no longer has to be retyped by hand.
+
+*> 2026-08-09  elapsed run time is now also handed back to the
+*>             caller via WS-SUITE-ELAPSED-CS (EULRSLT.cpy), alongside
+*>             WS-SUITE-RESULT, so EULERRUN's nightly digest can show
+*>             each problem's run time without timing the CALL itself.
+
+*> 2026-08-09  reads an optional TEST/PROD control card (EULRMODE) -
+*>             a TEST run still prints its result banner but is left
+*>             out of the audit trail and the EULREXP history archive.
+
+*> 2026-08-09  the control card this program reads is now also echoed
+*>             into the EULREXP history row (WS-EXPORT-PARM-CARD) so a
+*>             re-run utility can look up the parameters a prior run
+*>             used instead of the operator having to remember them.
+
+*> 2026-08-09  the result banner now prints with comma grouping
+*>             (via the shared NUM-EDIT-PARA routine) instead of a
+*>             bare run of digits, so a wide answer is easier to read
+*>             at a glance.
+
+*> 2026-08-09  the TEST/PROD control card is now read from the shared
+*>             suite configuration card (SUITECFG) instead of its own
+*>             single-purpose EULRMODE card, so a run-mode change in
+*>             one place takes effect for every program in the suite -
+*>             see SUITECFG.cpy.
+*> 2026-08-09  WS-CANDIDATE widened from PIC 9(9) to PIC 9(12) to
+*>             match E10PRM's WS-E10-PRIME-VALUE - a cached prime at
+*>             or above 10^9 truncated on the MOVE into WS-CANDIDATE
+*>             once EULER10's ceiling grew past 9 digits.
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. EULER7.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT E7PARM-FILE ASSIGN TO "E7PARM"
+		ORGANIZATION LINE SEQUENTIAL.
+	SELECT E10PRIME-FILE ASSIGN TO "E10PRIME"
+		ORGANIZATION LINE SEQUENTIAL
+		FILE STATUS WS-CACHE-STATUS.
+	SELECT EULRAUD-FILE ASSIGN TO "EULRAUD"
+		ORGANIZATION LINE SEQUENTIAL
+		FILE STATUS WS-AUDIT-STATUS.
+	SELECT EULREXP-FILE ASSIGN TO "EULREXP"
+		ORGANIZATION LINE SEQUENTIAL
+		FILE STATUS WS-EXPORT-STATUS.
+	SELECT SUITECFG-FILE ASSIGN TO "SUITECFG"
+		ORGANIZATION LINE SEQUENTIAL
+		FILE STATUS WS-CFG-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  E7PARM-FILE.
+01  E7PARM-RECORD                  PIC X(9).
+
+FD  E10PRIME-FILE.
+01  E10PRIME-FILE-RECORD           PIC X(12).
+
+FD  EULRAUD-FILE.
+01  EULRAUD-FILE-RECORD            PIC X(53).
+FD  EULREXP-FILE.
+01  EULREXP-FILE-RECORD            PIC X(128).
+FD  SUITECFG-FILE.
+01  SUITECFG-FILE-RECORD          PIC X(14).
+
+	WORKING-STORAGE SECTION.
+	COPY E7PARM.
+	COPY RPTHDR.
+	COPY EULRSLT.
+	COPY NUMEDIT.
+	COPY PRIMDAT.
+	COPY E10PRM.
+	COPY SUITECFG.
+	COPY AUDDAT.
+	COPY EXPDAT.
+
+	01 WS-CANDIDATE PIC 9(12) VALUE 1.
+	01 WS-COUNT PIC 9(9) VALUE 0.
+	01 WS-CACHE-STATUS PIC XX VALUE SPACES.
+	01 WS-CACHE-EOF PIC 9 VALUE 0.
+
+PROCEDURE DIVISION.
+	A-PARA.
+	ACCEPT WS-RPT-START-TIME FROM TIME.
+	PERFORM CONFIG-READ-PARA.
+	PERFORM P-PARA.
+	PERFORM CACHE-PARA.
+	PERFORM B-PARA UNTIL WS-COUNT = WS-E7-N.
+	MOVE "EULER7" TO WS-RPT-PROBLEM-ID.
+	MOVE WS-CANDIDATE TO WS-RPT-RESULT.
+	PERFORM RPT-PRINT-PARA.
+	MOVE WS-CANDIDATE TO WS-SUITE-RESULT.
+	MOVE WS-RPT-ELAPSED-CS TO WS-SUITE-ELAPSED-CS.
+	MOVE 0 TO RETURN-CODE.
+	MOVE WS-E7-PARM-CARD TO WS-EXPORT-PARM-CARD.
+	IF NOT WS-MODE-IS-TEST THEN
+		PERFORM EXPORT-WRITE-PARA
+		PERFORM AUDIT-WRITE-PARA
+	END-IF.
+	GOBACK.
+
+	P-PARA.
+	OPEN INPUT E7PARM-FILE.
+	READ E7PARM-FILE INTO WS-E7-PARM-CARD.
+	CLOSE E7PARM-FILE.
+
+*> Consult EULER10's persisted prime cache, if present, so the
+*> Nth-prime search doesn't retest candidates a prior sieve already
+*> proved prime
+	CACHE-PARA.
+	OPEN INPUT E10PRIME-FILE.
+	IF WS-CACHE-STATUS = "00" THEN
+		PERFORM CACHE-READ-PARA
+		PERFORM CACHE-ROW-PARA UNTIL WS-CACHE-EOF = 1 OR WS-COUNT = WS-E7-N
+		CLOSE E10PRIME-FILE
+	END-IF.
+
+	CACHE-READ-PARA.
+	READ E10PRIME-FILE INTO WS-E10-PRIME-RECORD
+		AT END MOVE 1 TO WS-CACHE-EOF
+	END-READ.
+
+	CACHE-ROW-PARA.
+	ADD 1 TO WS-COUNT.
+	MOVE WS-E10-PRIME-VALUE TO WS-CANDIDATE.
+	PERFORM CACHE-READ-PARA.
+
+	B-PARA.
+	ADD 1 TO WS-CANDIDATE.
+	MOVE WS-CANDIDATE TO WS-PRIME-N.
+	PERFORM PRIME-TEST-PARA THRU PRIME-TEST-PARA-EXIT.
+	IF WS-PRIME-YES THEN
+		ADD 1 TO WS-COUNT
+	END-IF.
+
+	COPY PRIMTST.
+
+	COPY NUMEDITP.
+	COPY RPTPRT.
+
+	COPY AUDIT.
+	COPY EXPORT.
+	COPY SUITECFGP.
