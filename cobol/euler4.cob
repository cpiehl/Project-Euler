@@ -1,36 +1,166 @@
-*> Find the largest palindrome made from the product of two 3-digit numbers.
-*> compile with cobc -free -O -x -o euler4.exe euler4.cob
+*> Find the largest palindrome made from the product of two N-digit numbers.
+*> compile with cobc -free -O -x -o euler4.exe -I copy euler4.cob
 *> -free - use free source format. without cobol requires certain format
 *> -x - build executable
 *> -O - optimize
 *> -o - output file
+*>
+*> Modification history
+*> 2026-08-09  factor digit-width is now a runtime parameter (E4PARM)
+*>             instead of the hardcoded 3-digit range, so a run for
+*>             2-digit or 4-digit factors doesn't need a recompile.
+*> 2026-08-09  runs either standalone or CALLed as a subprogram from
+*>             EULERRUN - STOP RUN became GOBACK and the result is
+*>             also returned to the caller via WS-SUITE-RESULT.
+*> 2026-08-09  sets RETURN-CODE (0 normal, nonzero on a rejected
+*>             parameter) so the job scheduler can tell a failed run
+*>             from a good one without reading the log.
+*> 2026-08-09  every run now appends a line to the shared audit trail
+*>             (EULRAUD) - problem id, run date/time, operator, and
+*>             outcome - so job history doesn't depend on the
+*>             scheduler's own log retention.
+
+*> 2026-08-09  captures WS-RPT-START-TIME at the start of the run so
+*>             the report banner and audit trail line can show elapsed
+*>             run time alongside the result.
+
+*> 2026-08-09  writes problem id, result, and run date to a new
+*>             fixed-width interface file (EULREXP) for the
+*>             downstream reporting system, so the weekly numbers
+*>             spreadsheet no longer has to be retyped by hand.
+
+*> 2026-08-09  X-PARA now starts WS-Y at WS-X instead of WS-LOW, so each
+*>             factor pair is only multiplied once instead of twice -
+*>             product is commutative, so testing (X,Y) already covers
+*>             (Y,X).
+
+*> 2026-08-09  elapsed run time is now also handed back to the
+*>             caller via WS-SUITE-ELAPSED-CS (EULRSLT.cpy), alongside
+*>             WS-SUITE-RESULT, so EULERRUN's nightly digest can show
+*>             each problem's run time without timing the CALL itself.
+
+*> 2026-08-09  reads an optional TEST/PROD control card (EULRMODE) -
+*>             a TEST run still prints its result banner but is left
+*>             out of the audit trail and the EULREXP history archive.
+
+*> 2026-08-09  the control card this program reads is now also echoed
+*>             into the EULREXP history row (WS-EXPORT-PARM-CARD) so a
+*>             re-run utility can look up the parameters a prior run
+*>             used instead of the operator having to remember them.
+
+*> 2026-08-09  the result banner now prints with comma grouping
+*>             (via the shared NUM-EDIT-PARA routine) instead of a
+*>             bare run of digits, so a wide answer is easier to read
+*>             at a glance.
+
+*> 2026-08-09  the TEST/PROD control card is now read from the shared
+*>             suite configuration card (SUITECFG) instead of its own
+*>             single-purpose EULRMODE card, so a run-mode change in
+*>             one place takes effect for every program in the suite -
+*>             see SUITECFG.cpy.
+*> 2026-08-09  A-PARA now rejects a width outside 1 through 4 - a wider
+*>             request let two factors' product overflow WS-NUM/
+*>             WS-RESULT (both PIC 9(9)) with no ON SIZE ERROR, the
+*>             same silent-corruption risk every other EULERn program
+*>             already guards its own arithmetic against.
 
 IDENTIFICATION DIVISION.
 PROGRAM-ID. EULER4.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT E4PARM-FILE ASSIGN TO "E4PARM"
+		ORGANIZATION LINE SEQUENTIAL.
+	SELECT EULRAUD-FILE ASSIGN TO "EULRAUD"
+		ORGANIZATION LINE SEQUENTIAL
+		FILE STATUS WS-AUDIT-STATUS.
+	SELECT EULREXP-FILE ASSIGN TO "EULREXP"
+		ORGANIZATION LINE SEQUENTIAL
+		FILE STATUS WS-EXPORT-STATUS.
+	SELECT SUITECFG-FILE ASSIGN TO "SUITECFG"
+		ORGANIZATION LINE SEQUENTIAL
+		FILE STATUS WS-CFG-STATUS.
+
 DATA DIVISION.
+FILE SECTION.
+FD  E4PARM-FILE.
+01  E4PARM-RECORD                  PIC X(2).
+
+FD  EULRAUD-FILE.
+01  EULRAUD-FILE-RECORD            PIC X(53).
+FD  EULREXP-FILE.
+01  EULREXP-FILE-RECORD            PIC X(128).
+FD  SUITECFG-FILE.
+01  SUITECFG-FILE-RECORD          PIC X(14).
+
 	WORKING-STORAGE SECTION.
-	01 WS-RESULT PIC 9(6) VALUE 0.
-	01 WS-NUM PIC 9(6) VALUE 0.
-	01 WS-REV PIC 9(6) VALUE 0.
+	COPY E4PARM.
+	COPY RPTHDR.
+	COPY EULRSLT.
+	COPY NUMEDIT.
+	COPY SUITECFG.
+	COPY AUDDAT.
+	COPY EXPDAT.
+
+	01 WS-RESULT PIC 9(9) VALUE 0.
+	01 WS-NUM PIC 9(9) VALUE 0.
+	01 WS-REV PIC 9(9) VALUE 0.
 	01 WS-MOD PIC 9(4) VALUE 0.
-	01 WS-X PIC 9(4) VALUE 0.
-	01 WS-Y PIC 9(4) VALUE 0.
+	01 WS-X PIC 9(9) VALUE 0.
+	01 WS-Y PIC 9(9) VALUE 0.
 	01 WS-NULL PIC 9 VALUE 0.
+	01 WS-LOW PIC 9(9) VALUE 0.
+	01 WS-HIGH PIC 9(9) VALUE 0.
 
 PROCEDURE DIVISION.
 	A-PARA.
-	PERFORM X-PARA VARYING WS-X FROM 100 BY 1 UNTIL WS-X=1000.
-	DISPLAY WS-RESULT.
-	STOP RUN.
+	ACCEPT WS-RPT-START-TIME FROM TIME.
+	PERFORM CONFIG-READ-PARA.
+	PERFORM P-PARA.
+*> two W-digit factors can produce a product up to 2*W digits wide -
+*> WS-LOW/WS-HIGH/WS-NUM/WS-RESULT are all PIC 9(9), so a width past 4
+*> would let the product overflow them with no ON SIZE ERROR to catch it
+	IF WS-E4-WIDTH < 1 OR WS-E4-WIDTH > 4 THEN
+		DISPLAY "EULER4: REJECTED WIDTH " WS-E4-WIDTH
+			" - MUST BE 1 THROUGH 4"
+		MOVE 16 TO RETURN-CODE
+		IF NOT WS-MODE-IS-TEST THEN
+			PERFORM AUDIT-WRITE-PARA
+		END-IF
+		GOBACK
+	END-IF.
+	PERFORM X-PARA VARYING WS-X FROM WS-LOW BY 1 UNTIL WS-X = WS-HIGH.
+	MOVE "EULER4" TO WS-RPT-PROBLEM-ID.
+	MOVE WS-RESULT TO WS-RPT-RESULT.
+	PERFORM RPT-PRINT-PARA.
+	MOVE WS-RESULT TO WS-SUITE-RESULT.
+	MOVE WS-RPT-ELAPSED-CS TO WS-SUITE-ELAPSED-CS.
+	MOVE 0 TO RETURN-CODE.
+	MOVE WS-E4-PARM-CARD TO WS-EXPORT-PARM-CARD.
+	IF NOT WS-MODE-IS-TEST THEN
+		PERFORM EXPORT-WRITE-PARA
+		PERFORM AUDIT-WRITE-PARA
+	END-IF.
+	GOBACK.
+
+*> Read the digit width and derive the factor range from it
+	P-PARA.
+	OPEN INPUT E4PARM-FILE.
+	READ E4PARM-FILE INTO WS-E4-PARM-CARD.
+	CLOSE E4PARM-FILE.
+	COMPUTE WS-LOW = 10 ** (WS-E4-WIDTH - 1).
+	COMPUTE WS-HIGH = 10 ** WS-E4-WIDTH.
 
 *> Reverse the number
 	R-PARA.
 	DIVIDE 10 INTO WS-NUM GIVING WS-NUM REMAINDER WS-MOD;
 	COMPUTE WS-REV = WS-REV * 10 + WS-MOD.
 
+*> WS-X * WS-Y = WS-Y * WS-X, so starting WS-Y at WS-X instead of
+*> WS-LOW checks each unordered factor pair once instead of twice.
 	X-PARA.
-	PERFORM Y-PARA VARYING WS-Y FROM 100 BY 1 UNTIL WS-Y=1000.
+	PERFORM Y-PARA VARYING WS-Y FROM WS-X BY 1 UNTIL WS-Y = WS-HIGH.
 
 *> Check products for palindromes
 	Y-PARA.
@@ -42,4 +172,9 @@ PROCEDURE DIVISION.
 		MOVE WS-NUM TO WS-RESULT
 	END-IF.
 
+	COPY NUMEDITP.
+	COPY RPTPRT.
 
+	COPY AUDIT.
+	COPY EXPORT.
+	COPY SUITECFGP.
