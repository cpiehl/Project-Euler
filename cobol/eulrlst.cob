@@ -0,0 +1,238 @@
+*> On-demand recall of a prior run's parameters: given a problem id,
+*>   scan the history archive (EULREXP) for that problem's most recent
+*>   row and write the parameter card it recorded back out to the
+*>   correct control-card file, so an operator who wants to reproduce
+*>   or tweak a specific past run doesn't have to remember or dig up
+*>   what was fed to it last time.
+*> compile with cobc -free -O -x -o eulrlst.exe -I copy eulrlst.cob
+*> -free - use free source format. without cobol requires certain format
+*> -x - build executable
+*> -O - optimize
+*> -o - output file
+*>
+*> Modification history
+*> 2026-08-09  first version - reads the target problem id from
+*>             EULRLST, scans EULREXP for that id's last row, and
+*>             rewrites the matching control-card file (E1PARM,
+*>             E2PARM, E4PARM, E6PARM, E7PARM, E8PARM, E9PARM, or
+*>             E10PARM) with the recalled card. EULER3 and EULER5 have
+*>             no single control card to recall and are rejected, as
+*>             is a problem id with no export history yet. Sets
+*>             RETURN-CODE (0 normal, 16 rejected) and appends the
+*>             usual line to the shared audit trail (EULRAUD).
+
+*> 2026-08-09  the TEST/PROD control card is now read from the shared
+*>             suite configuration card (SUITECFG) instead of its own
+*>             single-purpose EULRMODE card, so a run-mode change in
+*>             one place takes effect for every program in the suite -
+*>             see SUITECFG.cpy. Also adds the missing COPY NUMEDIT/
+*>             NUMEDITP the shared result banner (RPTPRT.cpy) needs,
+*>             so the banner's comma-grouped result actually compiles.
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. EULRLST.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT EULRLST-FILE ASSIGN TO "EULRLST"
+		ORGANIZATION LINE SEQUENTIAL.
+	SELECT EULREXP-FILE ASSIGN TO "EULREXP"
+		ORGANIZATION LINE SEQUENTIAL
+		FILE STATUS WS-SCAN-STATUS.
+	SELECT E1PARM-FILE ASSIGN TO "E1PARM"
+		ORGANIZATION LINE SEQUENTIAL.
+	SELECT E2PARM-FILE ASSIGN TO "E2PARM"
+		ORGANIZATION LINE SEQUENTIAL.
+	SELECT E4PARM-FILE ASSIGN TO "E4PARM"
+		ORGANIZATION LINE SEQUENTIAL.
+	SELECT E6PARM-FILE ASSIGN TO "E6PARM"
+		ORGANIZATION LINE SEQUENTIAL.
+	SELECT E7PARM-FILE ASSIGN TO "E7PARM"
+		ORGANIZATION LINE SEQUENTIAL.
+	SELECT E8PARM-FILE ASSIGN TO "E8PARM"
+		ORGANIZATION LINE SEQUENTIAL.
+	SELECT E9PARM-FILE ASSIGN TO "E9PARM"
+		ORGANIZATION LINE SEQUENTIAL.
+	SELECT E10PARM-FILE ASSIGN TO "E10PARM"
+		ORGANIZATION LINE SEQUENTIAL.
+	SELECT EULRAUD-FILE ASSIGN TO "EULRAUD"
+		ORGANIZATION LINE SEQUENTIAL
+		FILE STATUS WS-AUDIT-STATUS.
+	SELECT SUITECFG-FILE ASSIGN TO "SUITECFG"
+		ORGANIZATION LINE SEQUENTIAL
+		FILE STATUS WS-CFG-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  EULRLST-FILE.
+01  EULRLST-RECORD                 PIC X(08).
+
+FD  EULREXP-FILE.
+01  EULREXP-FILE-RECORD            PIC X(128).
+
+FD  E1PARM-FILE.
+01  E1PARM-RECORD                  PIC X(91).
+
+FD  E2PARM-FILE.
+01  E2PARM-RECORD                  PIC X(02).
+
+FD  E4PARM-FILE.
+01  E4PARM-RECORD                  PIC X(02).
+
+FD  E6PARM-FILE.
+01  E6PARM-RECORD                  PIC X(09).
+
+FD  E7PARM-FILE.
+01  E7PARM-RECORD                  PIC X(09).
+
+FD  E8PARM-FILE.
+01  E8PARM-RECORD                  PIC X(04).
+
+FD  E9PARM-FILE.
+01  E9PARM-RECORD                  PIC X(08).
+
+FD  E10PARM-FILE.
+01  E10PARM-RECORD                 PIC X(12).
+
+FD  EULRAUD-FILE.
+01  EULRAUD-FILE-RECORD            PIC X(53).
+FD  SUITECFG-FILE.
+01  SUITECFG-FILE-RECORD          PIC X(14).
+
+	WORKING-STORAGE SECTION.
+	COPY EULRLSTP.
+	COPY EXPDAT.
+	COPY RPTHDR.
+	COPY SUITECFG.
+	COPY NUMEDIT.
+	COPY AUDDAT.
+
+	01 WS-SCAN-STATUS PIC XX VALUE SPACES.
+	01 WS-SCAN-EOF PIC 9 VALUE 0.
+	01 WS-LST-FOUND PIC 9 VALUE 0.
+	01 WS-LST-MATCHED PIC 9 VALUE 0.
+	01 WS-LST-CARD PIC X(91) VALUE SPACES.
+
+PROCEDURE DIVISION.
+	A-PARA.
+	ACCEPT WS-RPT-START-TIME FROM TIME.
+	PERFORM CONFIG-READ-PARA.
+	MOVE "EULRLST" TO WS-RPT-PROBLEM-ID.
+	PERFORM P-PARA.
+	PERFORM SCAN-PARA.
+	IF WS-LST-FOUND = 0 THEN
+		DISPLAY "EULRLST: NO EXPORT HISTORY FOUND FOR "
+			WS-LST-PROBLEM-ID
+		MOVE 16 TO RETURN-CODE
+		IF NOT WS-MODE-IS-TEST THEN
+			PERFORM AUDIT-WRITE-PARA
+		END-IF
+		GOBACK
+	END-IF.
+	PERFORM RECALL-PARA.
+	IF WS-LST-MATCHED = 0 THEN
+		DISPLAY "EULRLST: " WS-LST-PROBLEM-ID
+			" HAS NO SINGLE CONTROL CARD TO RECALL"
+		MOVE 16 TO RETURN-CODE
+		IF NOT WS-MODE-IS-TEST THEN
+			PERFORM AUDIT-WRITE-PARA
+		END-IF
+		GOBACK
+	END-IF.
+	DISPLAY "EULRLST: RECALLED LAST PARAMETERS FOR "
+		WS-LST-PROBLEM-ID.
+	MOVE 0 TO RETURN-CODE.
+	IF NOT WS-MODE-IS-TEST THEN
+		PERFORM AUDIT-WRITE-PARA
+	END-IF.
+	GOBACK.
+
+*> Read the target problem id off the control card
+	P-PARA.
+	OPEN INPUT EULRLST-FILE.
+	READ EULRLST-FILE INTO WS-LST-PARM-CARD.
+	CLOSE EULRLST-FILE.
+
+*> Scan the whole history archive for the target problem id, keeping
+*> only the last matching row's parameter card - EULREXP is append-only
+*> LINE SEQUENTIAL with no reverse-read, so the last match found by the
+*> time end-of-file is reached is the most recent run
+	SCAN-PARA.
+	OPEN INPUT EULREXP-FILE.
+	IF WS-SCAN-STATUS = "00" THEN
+		PERFORM SCAN-READ-PARA
+		PERFORM SCAN-ROW-PARA UNTIL WS-SCAN-EOF = 1
+		CLOSE EULREXP-FILE
+	END-IF.
+
+	SCAN-READ-PARA.
+	READ EULREXP-FILE INTO WS-EXPORT-RECORD
+		AT END MOVE 1 TO WS-SCAN-EOF
+	END-READ.
+
+	SCAN-ROW-PARA.
+	IF WS-EXPORT-PROBLEM-ID = WS-LST-PROBLEM-ID THEN
+		MOVE WS-EXPORT-PARM-CARD TO WS-LST-CARD
+		MOVE 1 TO WS-LST-FOUND
+	END-IF.
+	PERFORM SCAN-READ-PARA.
+
+*> Write the recalled card back to whichever control-card file its
+*> problem id owns. Each program's card is a different width, so only
+*> the columns it actually reads are moved out of WS-LST-CARD.
+	RECALL-PARA.
+	IF WS-LST-PROBLEM-ID = "EULER1" THEN
+		OPEN OUTPUT E1PARM-FILE
+		WRITE E1PARM-RECORD FROM WS-LST-CARD(1:91)
+		CLOSE E1PARM-FILE
+		MOVE 1 TO WS-LST-MATCHED
+	END-IF.
+	IF WS-LST-PROBLEM-ID = "EULER2" THEN
+		OPEN OUTPUT E2PARM-FILE
+		WRITE E2PARM-RECORD FROM WS-LST-CARD(1:2)
+		CLOSE E2PARM-FILE
+		MOVE 1 TO WS-LST-MATCHED
+	END-IF.
+	IF WS-LST-PROBLEM-ID = "EULER4" THEN
+		OPEN OUTPUT E4PARM-FILE
+		WRITE E4PARM-RECORD FROM WS-LST-CARD(1:2)
+		CLOSE E4PARM-FILE
+		MOVE 1 TO WS-LST-MATCHED
+	END-IF.
+	IF WS-LST-PROBLEM-ID = "EULER6" THEN
+		OPEN OUTPUT E6PARM-FILE
+		WRITE E6PARM-RECORD FROM WS-LST-CARD(1:9)
+		CLOSE E6PARM-FILE
+		MOVE 1 TO WS-LST-MATCHED
+	END-IF.
+	IF WS-LST-PROBLEM-ID = "EULER7" THEN
+		OPEN OUTPUT E7PARM-FILE
+		WRITE E7PARM-RECORD FROM WS-LST-CARD(1:9)
+		CLOSE E7PARM-FILE
+		MOVE 1 TO WS-LST-MATCHED
+	END-IF.
+	IF WS-LST-PROBLEM-ID = "EULER8" THEN
+		OPEN OUTPUT E8PARM-FILE
+		WRITE E8PARM-RECORD FROM WS-LST-CARD(1:4)
+		CLOSE E8PARM-FILE
+		MOVE 1 TO WS-LST-MATCHED
+	END-IF.
+	IF WS-LST-PROBLEM-ID = "EULER9" THEN
+		OPEN OUTPUT E9PARM-FILE
+		WRITE E9PARM-RECORD FROM WS-LST-CARD(1:8)
+		CLOSE E9PARM-FILE
+		MOVE 1 TO WS-LST-MATCHED
+	END-IF.
+	IF WS-LST-PROBLEM-ID = "EULER10" THEN
+		OPEN OUTPUT E10PARM-FILE
+		WRITE E10PARM-RECORD FROM WS-LST-CARD(1:12)
+		CLOSE E10PARM-FILE
+		MOVE 1 TO WS-LST-MATCHED
+	END-IF.
+
+	COPY NUMEDITP.
+	COPY RPTPRT.
+
+	COPY AUDIT.
+	COPY SUITECFGP.
